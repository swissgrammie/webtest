@@ -6,6 +6,19 @@
        01    WS-RESP      PIC S9(08) COMP.
        01    WS-ABSTIME   PIC S9(15).
        01    WS-COMM      PIC X(4).
+      *> hold the prior amount and audit timestamp
+      *> across the validate/update/audit-insert sequence
+       01    WS-OLD-INVOICE-AMT  PIC S9(5)V99 USAGE COMP-3.
+       01    WS-CHANGED-BY       PIC X(4).
+       01    WS-AUDIT-DATE       PIC X(10).
+       01    WS-AUDIT-TIME       PIC X(10).
+      *> name-based search when no customer number
+      *> was typed
+       01    WS-NAME-PATTERN     PIC X(22).
+       01    WS-NAME-MATCH-CNT   PIC S9(4) COMP.
+      *> does a CUSTNO already exist before ADD-PARA
+      *> inserts it
+       01    WS-CUST-EXISTS-CNT  PIC S9(4) COMP.
              COPY ONLDEMO.
              COPY DFHBMSCA.
              COPY DFHAID.
@@ -15,6 +28,9 @@
              EXEC SQL
                 INCLUDE DCLGENF
              END-EXEC.
+             EXEC SQL
+                INCLUDE DCLGENA
+             END-EXEC.
 
        LINKAGE SECTION.
        01    DFHCOMMAREA    PIC X(4).
@@ -44,7 +60,7 @@
                 TIME  (TIMEO)
                 TIMESEP (':')
            END-EXEC.
-           
+
            EXEC CICS SEND
               MAP('SHOWEM')
               MAPSET('ONLDEMO')
@@ -101,7 +117,7 @@
                  MOVE SPACES  TO CNUMO
                                  NAMEO
                                  INVAMTO
-                 MOVE 'PRESS ACTION KEY PF5 OR PF3' TO MESSO
+                 MOVE 'PRESS ENTER, PF5, PF6, PF7 OR PF3' TO MESSO
                  PERFORM SEND-INITIAL-MAP THRU SEND-INITIAL-MAP-EXIT
               WHEN DFHENTER
                  PERFORM SELECT-PARA THRU SELECT-PARA-EXIT
@@ -109,58 +125,233 @@
               WHEN DFHPF5
                 PERFORM UPDATE-PARA THRU UPDATE-PARA-EXIT
                 PERFORM SEND-MAP THRU SEND-MAP-EXIT
+      *> PF6 adds a brand-new CUSTTAX row, PF7 retires
+      *> one, alongside the existing lookup/update actions
+              WHEN DFHPF6
+                PERFORM ADD-PARA THRU ADD-PARA-EXIT
+                PERFORM SEND-MAP THRU SEND-MAP-EXIT
+              WHEN DFHPF7
+                PERFORM DELETE-PARA THRU DELETE-PARA-EXIT
+                PERFORM SEND-MAP THRU SEND-MAP-EXIT
               WHEN OTHER
-                 MOVE 'PRESS ACTION KEY PF5 OR PF3' TO MESSO
+                 MOVE 'PRESS ENTER, PF5, PF6, PF7 OR PF3' TO MESSO
                  PERFORM SEND-MAP THRU SEND-MAP-EXIT
            END-EVALUATE.
        KEY-PARA-EXIT.
            EXIT.
 
        SELECT-PARA.
-           MOVE CNUMI TO CUST-NUM.
+      *> no customer number typed, so search by name
+      *> instead, the same way Payment falls back to a c_last lookup
+           IF CNUMI = SPACES OR CNUMI = LOW-VALUES
+              PERFORM SELECT-BY-NAME THRU SELECT-BY-NAME-EXIT
+           ELSE
+              MOVE CNUMI TO CUST-NUM
+
+              EXEC SQL
+                 SELECT CUSTNO
+                       ,CUST_NAME
+                       ,CUST_INVOICE_AMT
+                   INTO :CUST-NUM
+                       ,:CUST-NAME
+                       ,:CUST-INVOICE-AMT
+                   FROM CUSTTAX
+                  WHERE CUSTNO =:CUST-NUM
+              END-EXEC.
+              IF SQLCODE = 0
+                 MOVE ' SELECT SUCCESSFUL' TO MESSO
+                 MOVE CUST-NUM TO CNUMO
+                 MOVE CUST-NAME TO NAMEO
+                 MOVE CUST-INVOICE-AMT TO INVAMTO
+              ELSE
+                 MOVE SQLERRMC TO MESSO
+                 DISPLAY SQLCODE UPON SYSOUT
+                 DISPLAY SQLERRMC UPON SYSOUT
+              END-IF
+           END-IF.
+
+       SELECT-PARA-EXIT.
+           EXIT.
+
+      *> partial, case-as-typed match against CUST_NAME;
+      *> picks the lowest CUSTNO when more than one row matches and
+      *> says so, since this screen can only show one row at a time
+       SELECT-BY-NAME.
+           STRING '%' DELIMITED SIZE
+               FUNCTION TRIM(NAMEI) DELIMITED SIZE
+               '%' DELIMITED SIZE
+             INTO WS-NAME-PATTERN.
 
            EXEC SQL
-              SELECT CUSTNO
-                    ,CUST_NAME
-                    ,CUST_INVOICE_AMT
-                INTO :CUST-NUM
-                    ,:CUST-NAME
-                    ,:CUST-INVOICE-AMT
+              SELECT COUNT(*) INTO :WS-NAME-MATCH-CNT
                 FROM CUSTTAX
-               WHERE CUSTNO =:CUST-NUM
+               WHERE CUST_NAME LIKE :WS-NAME-PATTERN
            END-EXEC.
-           IF SQLCODE = 0
-              MOVE ' SELECT SUCCESSFUL' TO MESSO
-              MOVE CUST-NUM TO CNUMO
-              MOVE CUST-NAME TO NAMEO
-              MOVE CUST-INVOICE-AMT TO INVAMTO
+
+           IF WS-NAME-MATCH-CNT = 0
+              MOVE 'NO CUSTOMER MATCHES THAT NAME' TO MESSO
            ELSE
-              MOVE SQLERRMC TO MESSO
-              DISPLAY SQLCODE UPON SYSOUT
-              DISPLAY SQLERRMC UPON SYSOUT
+              EXEC SQL DECLARE CUST_BYNAME CURSOR FOR
+                 SELECT CUSTNO, CUST_NAME, CUST_INVOICE_AMT
+                   FROM CUSTTAX
+                  WHERE CUST_NAME LIKE :WS-NAME-PATTERN
+                  ORDER BY CUSTNO
+              END-EXEC
+              EXEC SQL OPEN CUST_BYNAME END-EXEC
+              EXEC SQL
+                 FETCH CUST_BYNAME
+                   INTO :CUST-NUM, :CUST-NAME, :CUST-INVOICE-AMT
+              END-EXEC
+              EXEC SQL CLOSE CUST_BYNAME END-EXEC
+
+              IF SQLCODE = 0
+                 MOVE CUST-NUM TO CNUMO
+                 MOVE CUST-NAME TO NAMEO
+                 MOVE CUST-INVOICE-AMT TO INVAMTO
+                 IF WS-NAME-MATCH-CNT > 1
+                    MOVE 'MULTIPLE MATCHES - SHOWING LOWEST CUSTNO'
+                      TO MESSO
+                 ELSE
+                    MOVE ' SELECT SUCCESSFUL' TO MESSO
+                 END-IF
+              ELSE
+                 MOVE SQLERRMC TO MESSO
+                 DISPLAY SQLCODE UPON SYSOUT
+                 DISPLAY SQLERRMC UPON SYSOUT
+              END-IF
            END-IF.
 
-       SELECT-PARA-EXIT.
+       SELECT-BY-NAME-EXIT.
            EXIT.
 
         UPDATE-PARA.
            MOVE CNUMI TO CUST-NUM.
            MOVE INVAMTI TO CUST-INVOICE-AMT.
 
+      *> INVAMTI is unsigned numeric-edited (ZZ,ZZZ.ZZ) so it can
+      *> never itself carry a value outside 0 to 99999.99 - the real
+      *> risk is the operator leaving the field blank or keying
+      *> something that doesn't de-edit to a valid number, which
+      *> shows up as a non-numeric CUST-INVOICE-AMT after the MOVE.
+           IF CUST-INVOICE-AMT NOT NUMERIC
+              MOVE 'INVALID INVOICE AMOUNT - MUST BE 0 TO 99999.99'
+                TO MESSO
+           ELSE
+              EXEC SQL
+                 SELECT CUST_INVOICE_AMT
+                   INTO :WS-OLD-INVOICE-AMT
+                   FROM CUSTTAX
+                  WHERE CUSTNO =:CUST-NUM
+              END-EXEC
+
+              EXEC SQL
+                 UPDATE CUSTTAX
+                     SET CUST_INVOICE_AMT = :CUST-INVOICE-AMT
+                   WHERE CUSTNO =:CUST-NUM
+              END-EXEC
+              IF SQLCODE = 0
+                 PERFORM AUDIT-INVOICE-CHANGE
+                    THRU AUDIT-INVOICE-CHANGE-EXIT
+                 MOVE ' UPDATE SUCCESSFUL' TO MESSO
+              ELSE
+                 MOVE SQLERRMC TO MESSO
+                 DISPLAY SQLCODE UPON SYSOUT
+                 DISPLAY SQLERRMC UPON SYSOUT
+              END-IF
+           END-IF.
+
+       UPDATE-PARA-EXIT.
+           EXIT.
+
+      *> before/after audit trail, one row per change,
+      *> naming the terminal that made it
+       AUDIT-INVOICE-CHANGE.
+           MOVE EIBTRMID TO WS-CHANGED-BY.
+
+           EXEC CICS ASKTIME
+                ABSTIME (WS-ABSTIME)
+           END-EXEC.
+      *> FORMATTIME only fills 8 of WS-AUDIT-TIME's 10 bytes
+      *> (HH:MM:SS) - clear it first so the leftover 2 bytes don't
+      *> carry whatever garbage was there before into the audit row.
+           MOVE SPACES TO WS-AUDIT-TIME.
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                MMDDYYYY(WS-AUDIT-DATE)
+                DATESEP('/')
+                TIME  (WS-AUDIT-TIME)
+                TIMESEP (':')
+           END-EXEC.
+
+           EXEC SQL
+              INSERT INTO CUSTTAX_AUDIT
+                  (CUSTNO, OLD_INVOICE_AMT, NEW_INVOICE_AMT,
+                      CHANGED_BY, CHANGE_DATE, CHANGE_TIME)
+                  VALUES (:CUST-NUM, :WS-OLD-INVOICE-AMT,
+                      :CUST-INVOICE-AMT, :WS-CHANGED-BY,
+                      :WS-AUDIT-DATE, :WS-AUDIT-TIME)
+           END-EXEC.
+       AUDIT-INVOICE-CHANGE-EXIT.
+           EXIT.
+
+      *> full customer maintenance: add a brand-new
+      *> CUSTTAX row from whatever is on the screen
+       ADD-PARA.
+           MOVE CNUMI TO CUST-NUM.
+           MOVE NAMEI TO CUST-NAME.
+           MOVE INVAMTI TO CUST-INVOICE-AMT.
+
+      *> see UPDATE-PARA - INVAMTI's own picture already keeps this
+      *> in range once it de-edits cleanly, so NUMERIC is the check
+      *> that actually catches bad input.
+           IF CUST-INVOICE-AMT NOT NUMERIC
+              MOVE 'INVALID INVOICE AMOUNT - MUST BE 0 TO 99999.99'
+                TO MESSO
+           ELSE
+              EXEC SQL
+                 SELECT COUNT(*) INTO :WS-CUST-EXISTS-CNT
+                   FROM CUSTTAX
+                  WHERE CUSTNO = :CUST-NUM
+              END-EXEC
+
+              IF WS-CUST-EXISTS-CNT > 0
+                 MOVE 'CUSTOMER ALREADY EXISTS' TO MESSO
+              ELSE
+                 EXEC SQL
+                    INSERT INTO CUSTTAX
+                        (CUSTNO, CUST_NAME, CUST_INVOICE_AMT)
+                        VALUES (:CUST-NUM, :CUST-NAME,
+                            :CUST-INVOICE-AMT)
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE ' CUSTOMER ADDED' TO MESSO
+                 ELSE
+                    MOVE SQLERRMC TO MESSO
+                    DISPLAY SQLCODE UPON SYSOUT
+                    DISPLAY SQLERRMC UPON SYSOUT
+                 END-IF
+              END-IF
+           END-IF.
+       ADD-PARA-EXIT.
+           EXIT.
+
+      *> retire a CUSTTAX row that's no longer needed
+       DELETE-PARA.
+           MOVE CNUMI TO CUST-NUM.
+
            EXEC SQL
-              UPDATE CUSTTAX
-                  SET CUST_INVOICE_AMT = :CUST-INVOICE-AMT
-                WHERE CUSTNO =:CUST-NUM
+              DELETE FROM CUSTTAX
+               WHERE CUSTNO = :CUST-NUM
            END-EXEC.
            IF SQLCODE = 0
-              MOVE ' UPDATE SUCCESSFUL' TO MESSO
+              MOVE ' CUSTOMER REMOVED' TO MESSO
+              MOVE SPACES TO NAMEO INVAMTO
            ELSE
               MOVE SQLERRMC TO MESSO
               DISPLAY SQLCODE UPON SYSOUT
               DISPLAY SQLERRMC UPON SYSOUT
            END-IF.
-
-       UPDATE-PARA-EXIT.
+       DELETE-PARA-EXIT.
            EXIT.
 
        EXIT-PARA.
