@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(TRT.CUSTTAX_AUDIT)                                *
+      *        LIBRARY(TRT085.DB2.ADDCUST(DCLGENA))                    *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HI-)                                              *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * before/after audit trail for CUSTTAX invoice
+      * amount changes made through ONLDEMO
+           EXEC SQL DECLARE CUSTTAX_AUDIT TABLE
+           ( CUSTNO                         INTEGER NOT NULL,
+             OLD_INVOICE_AMT                DECIMAL(7,2),
+             NEW_INVOICE_AMT                DECIMAL(7,2),
+             CHANGED_BY                     CHARACTER(4),
+             CHANGE_DATE                    CHARACTER(10),
+             CHANGE_TIME                    CHARACTER(10)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TRT.CUSTTAX_AUDIT                  *
+      ******************************************************************
+       01 CUSTTAX-AUDIT-TABLE.
+          10 AUD-CUST-NUM              PIC 9(10).
+          10 AUD-OLD-INVOICE-AMT       PIC S9(5)V99 USAGE COMP-3.
+          10 AUD-NEW-INVOICE-AMT       PIC S9(5)V99 USAGE COMP-3.
+          10 AUD-CHANGED-BY            PIC X(4).
+          10 AUD-CHANGE-DATE           PIC X(10).
+          10 AUD-CHANGE-TIME           PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
