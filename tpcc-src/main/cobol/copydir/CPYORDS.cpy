@@ -25,13 +25,52 @@
            03  oid                           pic 9(8).
            03  oentryd                       pic x(10).
            03  ocarrierid                    pic 9(2).
-           03  oline occurs 15.
+      *> browse a customer's past orders, not just the
+      *> latest one.  A caller sets oidreq to a specific order id to
+      *> get that order's header/lines above instead of the latest
+      *> one; oidreq = 0 (the default) keeps the original "show me the
+      *> latest order" behavior.  ordhistlist always comes back filled
+      *> in with (up to 10 of) the customer's most recent orders so a
+      *> caller can find an oidreq to ask for next.
+           03  oidreq                        pic 9(8).
+           03  ordhistcnt                    pic 9(2).
+           03  ordhistlist occurs 10.
+               05  ohoid                     pic 9(8).
+               05  ohcarrierid                pic 9(2).
+               05  ohentryd                  pic x(10).
+      *> raised from 15 to 30 to match CPYNORD's
+      *> no-item-data - an order can now carry up to 30 lines, so
+      *> Order Status has to be able to hold all of them back.
+           03  oline occurs 30.
                05 supware                    pic 9(4).
                05 itemid                     pic 9(6).
                05 qty                        pic 9(2).
                05 amt                        pic $99999.99
                                                  blank when zero.
                05 deldate                    pic x(10).
+      *> name/price of the item on this line, joined
+      *> from ITEM so clerks don't have to cross-reference by hand.
+               05 itemname                   pic x(24).
+               05 itemprice                  pic 9999.99.
+      *> c_last lookup fell back to a partial/similar
+      *> match instead of an exact one; see the name-search paragraphs
+      *> in SQLORDS/VSMORDS for how the fallback candidates are found.
+           03  namesearchmode                pic x(1).
+               88  exact-name-match          value 'E'.
+               88  fallback-name-match       value 'F'.
+      *> printable/exportable order-status detail. 'Y'
+      *> tells SQLORDS/VSMORDS to queue a formatted export of this
+      *> order to TS queue ORDRPT, same "writeq ts" idiom as the
+      *> payment receipt.
+           03  exportwanted                  pic x(1).
+               88  export-wanted             value 'Y'.
+           03  exportqueued                  pic x(1).
+               88  export-was-queued         value 'Y'.
+      *> set if an order somehow carried more lines
+      *> than oline can hold (30) - the extra lines are dropped
+      *> rather than overrunning the table.
+           03  linetrunc                     pic x(1).
+               88  order-lines-truncated     value 'Y'.
        copy cpycomon.
 
       ***--------------------------------------------------------------*
