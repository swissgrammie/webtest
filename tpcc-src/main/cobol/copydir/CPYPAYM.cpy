@@ -48,6 +48,41 @@
            03  cdata.
                05 cdataline                  pic x(50) occurs 4.
            03  hamount                       pic 9999.99.
+      *> site-configurable ceiling on a single payment.
+      *> TPCCBMSM fills in hmaxamount from the CWA before the LINK; a
+      *> non-blank hsupervisorid authorizes a payment over that ceiling.
+      *> Sized the same as cwa-max-payment-amt (9(7)v99) so a large
+      *> configured ceiling doesn't get truncated crossing the commarea.
+           03  hmaxamount                    pic 9(7)v99.
+           03  hsupervisorid                 pic x(4).
+      *> every c_last match, not just the median one.
+      *> cid/cfirst/cmiddle above still carry the customer the payment
+      *> is actually posted against (the median, same as before, since
+      *> the 3270 screen has no way for the clerk to pick a different
+      *> one online); this list lets any caller that can look at more
+      *> than one field see who else matched.
+           03  custmatchcnt                  pic 9(4).
+           03  custmatchlist occurs 20.
+               05  cmlid                     pic 9(4).
+               05  cmlfirst                  pic x(16).
+               05  cmlmiddle                 pic x(2).
+      *> split a payment across up to 5 tenders. When
+      *> tendercnt is 0 the whole hamount is treated as one tender, the
+      *> same as a single-tender payment always has been.
+           03  tendercnt                     pic 9(2).
+           03  tenderdata occurs 5.
+               05  tenderamount               pic 9999.99.
+               05  tendertype                 pic x(10).
+      *> clerk can change the customer's credit rating
+      *> from the payment screen; spaces means leave it alone.
+           03  ccreditnew                    pic x(2).
+      *> printable/queued receipt for this payment.
+      *> 'Y' tells TPCCBMSM (or any other caller) a receipt was queued
+      *> to TS queue receiptq and rreceiptid is the queue item written.
+           03  rreceiptwanted                pic x(1).
+               88  receipt-wanted            value 'Y'.
+           03  rreceiptqueued                pic x(1).
+               88  receipt-was-queued        value 'Y'.
        copy cpycomon.
 
       ***--------------------------------------------------------------*
