@@ -0,0 +1,36 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+      *> commarea for the Returns transaction. Keyed to
+      *> an existing order line (wid/did/oid/olnumber) the same way
+      *> Order Status looks one up, plus the quantity actually being
+      *> returned and a short reason. rlid/rlamount/rlentrydt are
+      *> filled in by the transaction and echoed back to the caller.
+       02  return-data.
+           03  wid                           pic 9(4).
+           03  did                           pic 9(2).
+           03  oid                           pic 9(8).
+           03  olnumber                      pic 9(2).
+           03  rlqty                         pic 9(2).
+           03  rlreason                      pic x(24).
+           03  rlid                          pic 9(8).
+           03  rlamount                      pic 9999999.99-.
+           03  rlentrydt                     pic x(19).
+       copy cpycomon.
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   cpyretn.cpy  $ end
+      ***--------------------------------------------------------------*
