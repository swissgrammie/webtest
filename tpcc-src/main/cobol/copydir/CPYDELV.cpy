@@ -0,0 +1,38 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+       02  delivery-data.
+           03  wid                           pic 9(4).
+           03  ocarrierid                    pic 9(2).
+      *> which backend the deferred batch job (TPCCDLVB)
+      *> should LINK to for this request. Set by TPCCBMSM (which has
+      *> the CWA trace/backend selection) before the request is
+      *> queued, since the batch job runs detached from that context.
+           03  usedbflag                     pic x(1).
+               88  use-db-backend            value 'Y'.
+      *> full per-district results, not just one
+      *> summary message. Populated by SQLDELV/VSMDELV as each of the
+      *> 10 districts is processed; subscript 1 = district 1, etc.
+           03  distresults occurs 10.
+               05  drdid                     pic 9(2).
+               05  droid                     pic 9(8).
+               05  drdelivered               pic x(1).
+                   88  district-delivered    value 'Y'.
+       copy cpycomon.
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   cpydelv.cpy  $ end
+      ***--------------------------------------------------------------*
