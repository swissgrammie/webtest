@@ -0,0 +1,57 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+       02  stock-level-data.
+           03  wid                           pic 9(4).
+      *> did = 0 means "every district in this
+      *> warehouse", the same way SQLDELV/VSMDELV already sweep all
+      *> 10 districts for Delivery instead of making the clerk key in
+      *> each district one at a time.
+           03  did                           pic 9(2).
+               88  all-districts             value 0.
+           03  threshold                     pic 9(2).
+      *> wide enough for the all-districts rollup
+      *> (up to 10 districts summed) crossed with a lookback as high
+      *> as 9999 orders - 9(3) could wrap on a busy warehouse.
+           03  stockcount                    pic 9(6).
+      *> order-lookback window (in orders), set by
+      *> TPCCBMSM from the CWA (cwa-stock-lookback) before the call
+      *> instead of the old hardcoded 20.
+           03  lookback                      pic 9(4).
+      *> per-district rollup, filled in when did was 0.
+      *> Subscript 1 = district 1, etc.
+           03  distcounts occurs 10.
+               05  dcdid                     pic 9(2).
+               05  dccount                   pic 9(3).
+      *> the actual low-stock item ids (and which
+      *> district each was found in), not just a count. Capped at the
+      *> same 300 bound VSMSTKL originally used internally for its
+      *> per-district dedup table, but that cap is now shared across
+      *> every district when did = 0 - lowstockcnt tells the caller how
+      *> many entries are actually present, and stocktrunc (same
+      *> flag/88 shape as CPYORDS.cpy's linetrunc/order-lines-truncated)
+      *> tells it whether the cap was hit and the list is incomplete.
+           03  lowstockcnt                   pic 9(4).
+           03  stocktrunc                    pic x(1).
+               88  low-stock-list-truncated  value 'Y'.
+           03  lowstockitems occurs 300.
+               05  lsdid                     pic 9(2).
+               05  lsiid                     pic 9(6).
+       copy cpycomon.
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   cpystkl.cpy  $ end
+      ***--------------------------------------------------------------*
