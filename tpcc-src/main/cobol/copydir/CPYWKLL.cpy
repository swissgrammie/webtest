@@ -0,0 +1,57 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+      *> commarea for TPCCWKLL, the workload driver
+      *> launcher. A caller (an operator, or TPCCPLTI at region
+      *> startup) fills in how many simulated terminals to run, how
+      *> many of the five transactions each one should fire before
+      *> stopping, how fast to pace them, and which backend to drive,
+      *> then LINKs here once; TPCCWKLL does the rest by starting one
+      *> self-rescheduling TWLD task per simulated terminal (see
+      *> CPYWKLD.cpy/TPCCWKLD.cbl).
+       02  workload-launch-data.
+           03  numterminals                  pic 9(4).
+      *> Simulated terminals are spread across warehouses basewid
+      *> through basewid + numterminals - 1, one terminal per
+      *> warehouse, wrapping back to basewid if that runs past
+      *> maxwid. maxwid is supplied by the caller rather than
+      *> discovered here (e.g. via a warehouse COUNT(*) the way
+      *> SQLACTR/SQLLOAD do it) because this launcher has to work for
+      *> backendflag 'V' or 'B' too, and the VSAM side has no SQL
+      *> connectivity to ask.
+           03  basewid                       pic 9(4).
+           03  maxwid                        pic 9(4).
+           03  callsperterm                  pic 9(5).
+      *> HHMMSS, same interval format as TPCCERRS's/TPCCPLTI's
+      *> ws-reschedule-interval  - how long each
+      *> simulated terminal waits between its own calls.
+           03  pacinterval                   pic s9(7) comp-3.
+           03  backendflag                   pic x(1).
+               88  launch-use-db             value 'D'.
+               88  launch-use-vsam           value 'V'.
+      *> 'B' alternates backends by terminal (even wid = DB2, odd
+      *> wid = VSAM) so one launch can exercise both without
+      *> doubling the call rate against either.
+               88  launch-use-both           value 'B'.
+      *> Echoed back so the caller knows how many TWLD tasks were
+      *> actually started (numterminals is capped internally - see
+      *> ws-max-terminals in TPCCWKLL.cbl).
+           03  termsstarted                  pic 9(4).
+       copy cpycomon.
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   cpywkll.cpy  $ end
+      ***--------------------------------------------------------------*
