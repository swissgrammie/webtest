@@ -53,6 +53,23 @@
                  88  trace-sqlload-cwa-88    value 'Y'.
                05  cwa-trace-vsmload         pic x(1) value 'N'.
                  88  trace-vsmload-cwa-88    value 'Y'.
+      *> Site-configurable processing limits (set at PLT init, read
+      *> by TPCCBMSM before it links to the transaction programs)
+           03  cwa-config-options-array.
+      *> Payments over this amount need a supervisor id to go through.
+      *> hamount of payment-data (CPYPAYM.cpy) tops out at 9999.99, so
+      *> the default here has to sit below that ceiling or the
+      *> supervisor-override path can never be reached.
+               05  cwa-max-payment-amt       pic 9(7)v99
+                                              value 500.00.
+      *> Stock Level order-lookback window (default matches the
+      *> original hardcoded "last 20 orders")
+               05  cwa-stock-lookback        pic 9(4) value 20.
+      *> carrier ids run 1 thru this count.
+      *> TPCCBMSM uses this as a cheap client-side pre-check before
+      *> Delivery ever goes to the server; SQLDELV/VSMDELV hold the
+      *> real CARRIER master table and are the authoritative check.
+               05  cwa-carrier-cnt           pic 9(2) value 10.
 
       ***--------------------------------------------------------------*
       ***  $Workfile:   tpctrace.cpy  $ end
