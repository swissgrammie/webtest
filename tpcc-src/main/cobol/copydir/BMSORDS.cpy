@@ -96,6 +96,16 @@
            02  FILLER REDEFINES ORDSDDTF.
                03  ORDSDDTA  PICTURE X.
            02  ORDSDDTI  PIC X(10).
+           02  ORDSINML  COMP PIC S9(4).
+           02  ORDSINMF  PICTURE X.
+           02  FILLER REDEFINES ORDSINMF.
+               03  ORDSINMA  PICTURE X.
+           02  ORDSINMI  PIC X(24).
+           02  ORDSIPRL  COMP PIC S9(4).
+           02  ORDSIPRF  PICTURE X.
+           02  FILLER REDEFINES ORDSIPRF.
+               03  ORDSIPRA  PICTURE X.
+           02  ORDSIPRI  PIC X(7).
            02  ORDS091L  COMP PIC S9(4).
            02  ORDS091F  PICTURE X.
            02  FILLER REDEFINES ORDS091F.
@@ -121,6 +131,16 @@
            02  FILLER REDEFINES ORDS095F.
                03  ORDS095A  PICTURE X.
            02  ORDS095I  PIC X(10).
+           02  ORDS096L  COMP PIC S9(4).
+           02  ORDS096F  PICTURE X.
+           02  FILLER REDEFINES ORDS096F.
+               03  ORDS096A  PICTURE X.
+           02  ORDS096I  PIC X(24).
+           02  ORDS097L  COMP PIC S9(4).
+           02  ORDS097F  PICTURE X.
+           02  FILLER REDEFINES ORDS097F.
+               03  ORDS097A  PICTURE X.
+           02  ORDS097I  PIC X(7).
            02  ORDS101L  COMP PIC S9(4).
            02  ORDS101F  PICTURE X.
            02  FILLER REDEFINES ORDS101F.
@@ -146,6 +166,16 @@
            02  FILLER REDEFINES ORDS105F.
                03  ORDS105A  PICTURE X.
            02  ORDS105I  PIC X(10).
+           02  ORDS106L  COMP PIC S9(4).
+           02  ORDS106F  PICTURE X.
+           02  FILLER REDEFINES ORDS106F.
+               03  ORDS106A  PICTURE X.
+           02  ORDS106I  PIC X(24).
+           02  ORDS107L  COMP PIC S9(4).
+           02  ORDS107F  PICTURE X.
+           02  FILLER REDEFINES ORDS107F.
+               03  ORDS107A  PICTURE X.
+           02  ORDS107I  PIC X(7).
            02  ORDS111L  COMP PIC S9(4).
            02  ORDS111F  PICTURE X.
            02  FILLER REDEFINES ORDS111F.
@@ -171,6 +201,16 @@
            02  FILLER REDEFINES ORDS115F.
                03  ORDS115A  PICTURE X.
            02  ORDS115I  PIC X(10).
+           02  ORDS116L  COMP PIC S9(4).
+           02  ORDS116F  PICTURE X.
+           02  FILLER REDEFINES ORDS116F.
+               03  ORDS116A  PICTURE X.
+           02  ORDS116I  PIC X(24).
+           02  ORDS117L  COMP PIC S9(4).
+           02  ORDS117F  PICTURE X.
+           02  FILLER REDEFINES ORDS117F.
+               03  ORDS117A  PICTURE X.
+           02  ORDS117I  PIC X(7).
            02  ORDS121L  COMP PIC S9(4).
            02  ORDS121F  PICTURE X.
            02  FILLER REDEFINES ORDS121F.
@@ -196,6 +236,16 @@
            02  FILLER REDEFINES ORDS125F.
                03  ORDS125A  PICTURE X.
            02  ORDS125I  PIC X(10).
+           02  ORDS126L  COMP PIC S9(4).
+           02  ORDS126F  PICTURE X.
+           02  FILLER REDEFINES ORDS126F.
+               03  ORDS126A  PICTURE X.
+           02  ORDS126I  PIC X(24).
+           02  ORDS127L  COMP PIC S9(4).
+           02  ORDS127F  PICTURE X.
+           02  FILLER REDEFINES ORDS127F.
+               03  ORDS127A  PICTURE X.
+           02  ORDS127I  PIC X(7).
            02  ORDS131L  COMP PIC S9(4).
            02  ORDS131F  PICTURE X.
            02  FILLER REDEFINES ORDS131F.
@@ -221,6 +271,16 @@
            02  FILLER REDEFINES ORDS135F.
                03  ORDS135A  PICTURE X.
            02  ORDS135I  PIC X(10).
+           02  ORDS136L  COMP PIC S9(4).
+           02  ORDS136F  PICTURE X.
+           02  FILLER REDEFINES ORDS136F.
+               03  ORDS136A  PICTURE X.
+           02  ORDS136I  PIC X(24).
+           02  ORDS137L  COMP PIC S9(4).
+           02  ORDS137F  PICTURE X.
+           02  FILLER REDEFINES ORDS137F.
+               03  ORDS137A  PICTURE X.
+           02  ORDS137I  PIC X(7).
            02  ORDS141L  COMP PIC S9(4).
            02  ORDS141F  PICTURE X.
            02  FILLER REDEFINES ORDS141F.
@@ -246,6 +306,16 @@
            02  FILLER REDEFINES ORDS145F.
                03  ORDS145A  PICTURE X.
            02  ORDS145I  PIC X(10).
+           02  ORDS146L  COMP PIC S9(4).
+           02  ORDS146F  PICTURE X.
+           02  FILLER REDEFINES ORDS146F.
+               03  ORDS146A  PICTURE X.
+           02  ORDS146I  PIC X(24).
+           02  ORDS147L  COMP PIC S9(4).
+           02  ORDS147F  PICTURE X.
+           02  FILLER REDEFINES ORDS147F.
+               03  ORDS147A  PICTURE X.
+           02  ORDS147I  PIC X(7).
            02  ORDS151L  COMP PIC S9(4).
            02  ORDS151F  PICTURE X.
            02  FILLER REDEFINES ORDS151F.
@@ -271,6 +341,16 @@
            02  FILLER REDEFINES ORDS155F.
                03  ORDS155A  PICTURE X.
            02  ORDS155I  PIC X(10).
+           02  ORDS156L  COMP PIC S9(4).
+           02  ORDS156F  PICTURE X.
+           02  FILLER REDEFINES ORDS156F.
+               03  ORDS156A  PICTURE X.
+           02  ORDS156I  PIC X(24).
+           02  ORDS157L  COMP PIC S9(4).
+           02  ORDS157F  PICTURE X.
+           02  FILLER REDEFINES ORDS157F.
+               03  ORDS157A  PICTURE X.
+           02  ORDS157I  PIC X(7).
            02  ORDS161L  COMP PIC S9(4).
            02  ORDS161F  PICTURE X.
            02  FILLER REDEFINES ORDS161F.
@@ -296,6 +376,16 @@
            02  FILLER REDEFINES ORDS165F.
                03  ORDS165A  PICTURE X.
            02  ORDS165I  PIC X(10).
+           02  ORDS166L  COMP PIC S9(4).
+           02  ORDS166F  PICTURE X.
+           02  FILLER REDEFINES ORDS166F.
+               03  ORDS166A  PICTURE X.
+           02  ORDS166I  PIC X(24).
+           02  ORDS167L  COMP PIC S9(4).
+           02  ORDS167F  PICTURE X.
+           02  FILLER REDEFINES ORDS167F.
+               03  ORDS167A  PICTURE X.
+           02  ORDS167I  PIC X(7).
            02  ORDS171L  COMP PIC S9(4).
            02  ORDS171F  PICTURE X.
            02  FILLER REDEFINES ORDS171F.
@@ -321,6 +411,16 @@
            02  FILLER REDEFINES ORDS175F.
                03  ORDS175A  PICTURE X.
            02  ORDS175I  PIC X(10).
+           02  ORDS176L  COMP PIC S9(4).
+           02  ORDS176F  PICTURE X.
+           02  FILLER REDEFINES ORDS176F.
+               03  ORDS176A  PICTURE X.
+           02  ORDS176I  PIC X(24).
+           02  ORDS177L  COMP PIC S9(4).
+           02  ORDS177F  PICTURE X.
+           02  FILLER REDEFINES ORDS177F.
+               03  ORDS177A  PICTURE X.
+           02  ORDS177I  PIC X(7).
            02  ORDS181L  COMP PIC S9(4).
            02  ORDS181F  PICTURE X.
            02  FILLER REDEFINES ORDS181F.
@@ -346,6 +446,16 @@
            02  FILLER REDEFINES ORDS185F.
                03  ORDS185A  PICTURE X.
            02  ORDS185I  PIC X(10).
+           02  ORDS186L  COMP PIC S9(4).
+           02  ORDS186F  PICTURE X.
+           02  FILLER REDEFINES ORDS186F.
+               03  ORDS186A  PICTURE X.
+           02  ORDS186I  PIC X(24).
+           02  ORDS187L  COMP PIC S9(4).
+           02  ORDS187F  PICTURE X.
+           02  FILLER REDEFINES ORDS187F.
+               03  ORDS187A  PICTURE X.
+           02  ORDS187I  PIC X(7).
            02  ORDS191L  COMP PIC S9(4).
            02  ORDS191F  PICTURE X.
            02  FILLER REDEFINES ORDS191F.
@@ -371,6 +481,16 @@
            02  FILLER REDEFINES ORDS195F.
                03  ORDS195A  PICTURE X.
            02  ORDS195I  PIC X(10).
+           02  ORDS196L  COMP PIC S9(4).
+           02  ORDS196F  PICTURE X.
+           02  FILLER REDEFINES ORDS196F.
+               03  ORDS196A  PICTURE X.
+           02  ORDS196I  PIC X(24).
+           02  ORDS197L  COMP PIC S9(4).
+           02  ORDS197F  PICTURE X.
+           02  FILLER REDEFINES ORDS197F.
+               03  ORDS197A  PICTURE X.
+           02  ORDS197I  PIC X(7).
            02  ORDS201L  COMP PIC S9(4).
            02  ORDS201F  PICTURE X.
            02  FILLER REDEFINES ORDS201F.
@@ -396,6 +516,16 @@
            02  FILLER REDEFINES ORDS205F.
                03  ORDS205A  PICTURE X.
            02  ORDS205I  PIC X(10).
+           02  ORDS206L  COMP PIC S9(4).
+           02  ORDS206F  PICTURE X.
+           02  FILLER REDEFINES ORDS206F.
+               03  ORDS206A  PICTURE X.
+           02  ORDS206I  PIC X(24).
+           02  ORDS207L  COMP PIC S9(4).
+           02  ORDS207F  PICTURE X.
+           02  FILLER REDEFINES ORDS207F.
+               03  ORDS207A  PICTURE X.
+           02  ORDS207I  PIC X(7).
            02  ORDS211L  COMP PIC S9(4).
            02  ORDS211F  PICTURE X.
            02  FILLER REDEFINES ORDS211F.
@@ -421,6 +551,16 @@
            02  FILLER REDEFINES ORDS215F.
                03  ORDS215A  PICTURE X.
            02  ORDS215I  PIC X(10).
+           02  ORDS216L  COMP PIC S9(4).
+           02  ORDS216F  PICTURE X.
+           02  FILLER REDEFINES ORDS216F.
+               03  ORDS216A  PICTURE X.
+           02  ORDS216I  PIC X(24).
+           02  ORDS217L  COMP PIC S9(4).
+           02  ORDS217F  PICTURE X.
+           02  FILLER REDEFINES ORDS217F.
+               03  ORDS217A  PICTURE X.
+           02  ORDS217I  PIC X(7).
            02  ORDS221L  COMP PIC S9(4).
            02  ORDS221F  PICTURE X.
            02  FILLER REDEFINES ORDS221F.
@@ -446,6 +586,16 @@
            02  FILLER REDEFINES ORDS225F.
                03  ORDS225A  PICTURE X.
            02  ORDS225I  PIC X(10).
+           02  ORDS226L  COMP PIC S9(4).
+           02  ORDS226F  PICTURE X.
+           02  FILLER REDEFINES ORDS226F.
+               03  ORDS226A  PICTURE X.
+           02  ORDS226I  PIC X(24).
+           02  ORDS227L  COMP PIC S9(4).
+           02  ORDS227F  PICTURE X.
+           02  FILLER REDEFINES ORDS227F.
+               03  ORDS227A  PICTURE X.
+           02  ORDS227I  PIC X(7).
            02  ORDSMSGL  COMP PIC S9(4).
            02  ORDSMSGF  PICTURE X.
            02  FILLER REDEFINES ORDSMSGF.
@@ -486,6 +636,10 @@
            02  FILLER PICTURE X(3).
            02  ORDSDDTO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDSINMO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDSIPRO  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS091O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS092O  PIC X(6).
@@ -496,6 +650,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS095O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS096O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS097O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS101O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS102O  PIC X(6).
@@ -506,6 +664,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS105O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS106O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS107O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS111O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS112O  PIC X(6).
@@ -516,6 +678,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS115O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS116O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS117O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS121O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS122O  PIC X(6).
@@ -526,6 +692,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS125O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS126O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS127O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS131O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS132O  PIC X(6).
@@ -536,6 +706,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS135O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS136O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS137O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS141O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS142O  PIC X(6).
@@ -546,6 +720,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS145O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS146O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS147O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS151O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS152O  PIC X(6).
@@ -556,6 +734,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS155O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS156O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS157O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS161O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS162O  PIC X(6).
@@ -566,6 +748,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS165O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS166O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS167O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS171O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS172O  PIC X(6).
@@ -576,6 +762,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS175O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS176O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS177O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS181O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS182O  PIC X(6).
@@ -586,6 +776,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS185O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS186O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS187O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS191O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS192O  PIC X(6).
@@ -596,6 +790,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS195O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS196O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS197O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS201O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS202O  PIC X(6).
@@ -606,6 +804,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS205O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS206O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS207O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS211O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS212O  PIC X(6).
@@ -616,6 +818,10 @@
            02  FILLER PICTURE X(3).
            02  ORDS215O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS216O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS217O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDS221O  PIC X(4).
            02  FILLER PICTURE X(3).
            02  ORDS222O  PIC X(6).
@@ -626,4 +832,8 @@
            02  FILLER PICTURE X(3).
            02  ORDS225O  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ORDS226O  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  ORDS227O  PIC X(7).
+           02  FILLER PICTURE X(3).
            02  ORDSMSGO  PIC X(79).
