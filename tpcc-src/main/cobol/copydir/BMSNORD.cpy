@@ -0,0 +1,1071 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+       01  BMSNORDI.
+           02  FILLER PIC X(12).
+           02  NORDTRNL  COMP PIC S9(4).
+           02  NORDTRNF  PICTURE X.
+           02  FILLER REDEFINES NORDTRNF.
+               03  FILLER    PICTURE X.
+           02  NORDTRNI  PIC X(4).
+           02  NORDWIDL  COMP PIC S9(4).
+           02  NORDWIDF  PICTURE X.
+           02  FILLER REDEFINES NORDWIDF.
+               03  FILLER    PICTURE X.
+           02  NORDWIDI  PIC X(4).
+           02  NORDDIDL  COMP PIC S9(4).
+           02  NORDDIDF  PICTURE X.
+           02  FILLER REDEFINES NORDDIDF.
+               03  NORDDIDA  PICTURE X.
+           02  NORDDIDI  PIC X(2).
+           02  NORDDTEL  COMP PIC S9(4).
+           02  NORDDTEF  PICTURE X.
+           02  FILLER REDEFINES NORDDTEF.
+               03  FILLER    PICTURE X.
+           02  NORDDTEI  PIC X(19).
+           02  NORDCIDL  COMP PIC S9(4).
+           02  NORDCIDF  PICTURE X.
+           02  FILLER REDEFINES NORDCIDF.
+               03  NORDCIDA  PICTURE X.
+           02  NORDCIDI  PIC X(4).
+           02  NORDLNML  COMP PIC S9(4).
+           02  NORDLNMF  PICTURE X.
+           02  FILLER REDEFINES NORDLNMF.
+               03  FILLER    PICTURE X.
+           02  NORDLNMI  PIC X(16).
+           02  NORDCRDL  COMP PIC S9(4).
+           02  NORDCRDF  PICTURE X.
+           02  FILLER REDEFINES NORDCRDF.
+               03  FILLER    PICTURE X.
+           02  NORDCRDI  PIC X(2).
+           02  NORDDSCL  COMP PIC S9(4).
+           02  NORDDSCF  PICTURE X.
+           02  FILLER REDEFINES NORDDSCF.
+               03  FILLER    PICTURE X.
+           02  NORDDSCI  PIC X(5).
+           02  NORDOIDL  COMP PIC S9(4).
+           02  NORDOIDF  PICTURE X.
+           02  FILLER REDEFINES NORDOIDF.
+               03  FILLER    PICTURE X.
+           02  NORDOIDI  PIC X(8).
+           02  NORDOLNL  COMP PIC S9(4).
+           02  NORDOLNF  PICTURE X.
+           02  FILLER REDEFINES NORDOLNF.
+               03  FILLER    PICTURE X.
+           02  NORDOLNI  PIC X(2).
+           02  NORDWTXL  COMP PIC S9(4).
+           02  NORDWTXF  PICTURE X.
+           02  FILLER REDEFINES NORDWTXF.
+               03  FILLER    PICTURE X.
+           02  NORDWTXI  PIC X(5).
+           02  NORDDTXL  COMP PIC S9(4).
+           02  NORDDTXF  PICTURE X.
+           02  FILLER REDEFINES NORDDTXF.
+               03  FILLER    PICTURE X.
+           02  NORDDTXI  PIC X(5).
+           02  NORD01SL  COMP PIC S9(4).
+           02  NORD01SF  PICTURE X.
+           02  FILLER REDEFINES NORD01SF.
+               03  NORD01SA  PICTURE X.
+           02  NORD01SI  PIC X(4).
+           02  NORD01IL  COMP PIC S9(4).
+           02  NORD01IF  PICTURE X.
+           02  FILLER REDEFINES NORD01IF.
+               03  NORD01IA  PICTURE X.
+           02  NORD01II  PIC X(6).
+           02  NORD01NL  COMP PIC S9(4).
+           02  NORD01NF  PICTURE X.
+           02  FILLER REDEFINES NORD01NF.
+               03  FILLER    PICTURE X.
+           02  NORD01NI  PIC X(24).
+           02  NORD01QL  COMP PIC S9(4).
+           02  NORD01QF  PICTURE X.
+           02  FILLER REDEFINES NORD01QF.
+               03  NORD01QA  PICTURE X.
+           02  NORD01QI  PIC X(2).
+           02  NORD01KL  COMP PIC S9(4).
+           02  NORD01KF  PICTURE X.
+           02  FILLER REDEFINES NORD01KF.
+               03  FILLER    PICTURE X.
+           02  NORD01KI  PIC X(3).
+           02  NORD01BL  COMP PIC S9(4).
+           02  NORD01BF  PICTURE X.
+           02  FILLER REDEFINES NORD01BF.
+               03  FILLER    PICTURE X.
+           02  NORD01BI  PIC X(1).
+           02  NORD01PL  COMP PIC S9(4).
+           02  NORD01PF  PICTURE X.
+           02  FILLER REDEFINES NORD01PF.
+               03  FILLER    PICTURE X.
+           02  NORD01PI  PIC X(6).
+           02  NORD01AL  COMP PIC S9(4).
+           02  NORD01AF  PICTURE X.
+           02  FILLER REDEFINES NORD01AF.
+               03  FILLER    PICTURE X.
+           02  NORD01AI  PIC X(7).
+           02  NORD01TL  COMP PIC S9(4).
+           02  NORD01TF  PICTURE X.
+           02  FILLER REDEFINES NORD01TF.
+               03  FILLER    PICTURE X.
+           02  NORD01TI  PIC X(6).
+           02  NORD02SL  COMP PIC S9(4).
+           02  NORD02SF  PICTURE X.
+           02  FILLER REDEFINES NORD02SF.
+               03  NORD02SA  PICTURE X.
+           02  NORD02SI  PIC X(4).
+           02  NORD02IL  COMP PIC S9(4).
+           02  NORD02IF  PICTURE X.
+           02  FILLER REDEFINES NORD02IF.
+               03  NORD02IA  PICTURE X.
+           02  NORD02II  PIC X(6).
+           02  NORD02NL  COMP PIC S9(4).
+           02  NORD02NF  PICTURE X.
+           02  FILLER REDEFINES NORD02NF.
+               03  FILLER    PICTURE X.
+           02  NORD02NI  PIC X(24).
+           02  NORD02QL  COMP PIC S9(4).
+           02  NORD02QF  PICTURE X.
+           02  FILLER REDEFINES NORD02QF.
+               03  NORD02QA  PICTURE X.
+           02  NORD02QI  PIC X(2).
+           02  NORD02KL  COMP PIC S9(4).
+           02  NORD02KF  PICTURE X.
+           02  FILLER REDEFINES NORD02KF.
+               03  FILLER    PICTURE X.
+           02  NORD02KI  PIC X(3).
+           02  NORD02BL  COMP PIC S9(4).
+           02  NORD02BF  PICTURE X.
+           02  FILLER REDEFINES NORD02BF.
+               03  FILLER    PICTURE X.
+           02  NORD02BI  PIC X(1).
+           02  NORD02PL  COMP PIC S9(4).
+           02  NORD02PF  PICTURE X.
+           02  FILLER REDEFINES NORD02PF.
+               03  FILLER    PICTURE X.
+           02  NORD02PI  PIC X(6).
+           02  NORD02AL  COMP PIC S9(4).
+           02  NORD02AF  PICTURE X.
+           02  FILLER REDEFINES NORD02AF.
+               03  FILLER    PICTURE X.
+           02  NORD02AI  PIC X(7).
+           02  NORD02TL  COMP PIC S9(4).
+           02  NORD02TF  PICTURE X.
+           02  FILLER REDEFINES NORD02TF.
+               03  FILLER    PICTURE X.
+           02  NORD02TI  PIC X(6).
+           02  NORD03SL  COMP PIC S9(4).
+           02  NORD03SF  PICTURE X.
+           02  FILLER REDEFINES NORD03SF.
+               03  NORD03SA  PICTURE X.
+           02  NORD03SI  PIC X(4).
+           02  NORD03IL  COMP PIC S9(4).
+           02  NORD03IF  PICTURE X.
+           02  FILLER REDEFINES NORD03IF.
+               03  NORD03IA  PICTURE X.
+           02  NORD03II  PIC X(6).
+           02  NORD03NL  COMP PIC S9(4).
+           02  NORD03NF  PICTURE X.
+           02  FILLER REDEFINES NORD03NF.
+               03  FILLER    PICTURE X.
+           02  NORD03NI  PIC X(24).
+           02  NORD03QL  COMP PIC S9(4).
+           02  NORD03QF  PICTURE X.
+           02  FILLER REDEFINES NORD03QF.
+               03  NORD03QA  PICTURE X.
+           02  NORD03QI  PIC X(2).
+           02  NORD03KL  COMP PIC S9(4).
+           02  NORD03KF  PICTURE X.
+           02  FILLER REDEFINES NORD03KF.
+               03  FILLER    PICTURE X.
+           02  NORD03KI  PIC X(3).
+           02  NORD03BL  COMP PIC S9(4).
+           02  NORD03BF  PICTURE X.
+           02  FILLER REDEFINES NORD03BF.
+               03  FILLER    PICTURE X.
+           02  NORD03BI  PIC X(1).
+           02  NORD03PL  COMP PIC S9(4).
+           02  NORD03PF  PICTURE X.
+           02  FILLER REDEFINES NORD03PF.
+               03  FILLER    PICTURE X.
+           02  NORD03PI  PIC X(6).
+           02  NORD03AL  COMP PIC S9(4).
+           02  NORD03AF  PICTURE X.
+           02  FILLER REDEFINES NORD03AF.
+               03  FILLER    PICTURE X.
+           02  NORD03AI  PIC X(7).
+           02  NORD03TL  COMP PIC S9(4).
+           02  NORD03TF  PICTURE X.
+           02  FILLER REDEFINES NORD03TF.
+               03  FILLER    PICTURE X.
+           02  NORD03TI  PIC X(6).
+           02  NORD04SL  COMP PIC S9(4).
+           02  NORD04SF  PICTURE X.
+           02  FILLER REDEFINES NORD04SF.
+               03  NORD04SA  PICTURE X.
+           02  NORD04SI  PIC X(4).
+           02  NORD04IL  COMP PIC S9(4).
+           02  NORD04IF  PICTURE X.
+           02  FILLER REDEFINES NORD04IF.
+               03  NORD04IA  PICTURE X.
+           02  NORD04II  PIC X(6).
+           02  NORD04NL  COMP PIC S9(4).
+           02  NORD04NF  PICTURE X.
+           02  FILLER REDEFINES NORD04NF.
+               03  FILLER    PICTURE X.
+           02  NORD04NI  PIC X(24).
+           02  NORD04QL  COMP PIC S9(4).
+           02  NORD04QF  PICTURE X.
+           02  FILLER REDEFINES NORD04QF.
+               03  NORD04QA  PICTURE X.
+           02  NORD04QI  PIC X(2).
+           02  NORD04KL  COMP PIC S9(4).
+           02  NORD04KF  PICTURE X.
+           02  FILLER REDEFINES NORD04KF.
+               03  FILLER    PICTURE X.
+           02  NORD04KI  PIC X(3).
+           02  NORD04BL  COMP PIC S9(4).
+           02  NORD04BF  PICTURE X.
+           02  FILLER REDEFINES NORD04BF.
+               03  FILLER    PICTURE X.
+           02  NORD04BI  PIC X(1).
+           02  NORD04PL  COMP PIC S9(4).
+           02  NORD04PF  PICTURE X.
+           02  FILLER REDEFINES NORD04PF.
+               03  FILLER    PICTURE X.
+           02  NORD04PI  PIC X(6).
+           02  NORD04AL  COMP PIC S9(4).
+           02  NORD04AF  PICTURE X.
+           02  FILLER REDEFINES NORD04AF.
+               03  FILLER    PICTURE X.
+           02  NORD04AI  PIC X(7).
+           02  NORD04TL  COMP PIC S9(4).
+           02  NORD04TF  PICTURE X.
+           02  FILLER REDEFINES NORD04TF.
+               03  FILLER    PICTURE X.
+           02  NORD04TI  PIC X(6).
+           02  NORD05SL  COMP PIC S9(4).
+           02  NORD05SF  PICTURE X.
+           02  FILLER REDEFINES NORD05SF.
+               03  NORD05SA  PICTURE X.
+           02  NORD05SI  PIC X(4).
+           02  NORD05IL  COMP PIC S9(4).
+           02  NORD05IF  PICTURE X.
+           02  FILLER REDEFINES NORD05IF.
+               03  NORD05IA  PICTURE X.
+           02  NORD05II  PIC X(6).
+           02  NORD05NL  COMP PIC S9(4).
+           02  NORD05NF  PICTURE X.
+           02  FILLER REDEFINES NORD05NF.
+               03  FILLER    PICTURE X.
+           02  NORD05NI  PIC X(24).
+           02  NORD05QL  COMP PIC S9(4).
+           02  NORD05QF  PICTURE X.
+           02  FILLER REDEFINES NORD05QF.
+               03  NORD05QA  PICTURE X.
+           02  NORD05QI  PIC X(2).
+           02  NORD05KL  COMP PIC S9(4).
+           02  NORD05KF  PICTURE X.
+           02  FILLER REDEFINES NORD05KF.
+               03  FILLER    PICTURE X.
+           02  NORD05KI  PIC X(3).
+           02  NORD05BL  COMP PIC S9(4).
+           02  NORD05BF  PICTURE X.
+           02  FILLER REDEFINES NORD05BF.
+               03  FILLER    PICTURE X.
+           02  NORD05BI  PIC X(1).
+           02  NORD05PL  COMP PIC S9(4).
+           02  NORD05PF  PICTURE X.
+           02  FILLER REDEFINES NORD05PF.
+               03  FILLER    PICTURE X.
+           02  NORD05PI  PIC X(6).
+           02  NORD05AL  COMP PIC S9(4).
+           02  NORD05AF  PICTURE X.
+           02  FILLER REDEFINES NORD05AF.
+               03  FILLER    PICTURE X.
+           02  NORD05AI  PIC X(7).
+           02  NORD05TL  COMP PIC S9(4).
+           02  NORD05TF  PICTURE X.
+           02  FILLER REDEFINES NORD05TF.
+               03  FILLER    PICTURE X.
+           02  NORD05TI  PIC X(6).
+           02  NORD06SL  COMP PIC S9(4).
+           02  NORD06SF  PICTURE X.
+           02  FILLER REDEFINES NORD06SF.
+               03  NORD06SA  PICTURE X.
+           02  NORD06SI  PIC X(4).
+           02  NORD06IL  COMP PIC S9(4).
+           02  NORD06IF  PICTURE X.
+           02  FILLER REDEFINES NORD06IF.
+               03  NORD06IA  PICTURE X.
+           02  NORD06II  PIC X(6).
+           02  NORD06NL  COMP PIC S9(4).
+           02  NORD06NF  PICTURE X.
+           02  FILLER REDEFINES NORD06NF.
+               03  FILLER    PICTURE X.
+           02  NORD06NI  PIC X(24).
+           02  NORD06QL  COMP PIC S9(4).
+           02  NORD06QF  PICTURE X.
+           02  FILLER REDEFINES NORD06QF.
+               03  NORD06QA  PICTURE X.
+           02  NORD06QI  PIC X(2).
+           02  NORD06KL  COMP PIC S9(4).
+           02  NORD06KF  PICTURE X.
+           02  FILLER REDEFINES NORD06KF.
+               03  FILLER    PICTURE X.
+           02  NORD06KI  PIC X(3).
+           02  NORD06BL  COMP PIC S9(4).
+           02  NORD06BF  PICTURE X.
+           02  FILLER REDEFINES NORD06BF.
+               03  FILLER    PICTURE X.
+           02  NORD06BI  PIC X(1).
+           02  NORD06PL  COMP PIC S9(4).
+           02  NORD06PF  PICTURE X.
+           02  FILLER REDEFINES NORD06PF.
+               03  FILLER    PICTURE X.
+           02  NORD06PI  PIC X(6).
+           02  NORD06AL  COMP PIC S9(4).
+           02  NORD06AF  PICTURE X.
+           02  FILLER REDEFINES NORD06AF.
+               03  FILLER    PICTURE X.
+           02  NORD06AI  PIC X(7).
+           02  NORD06TL  COMP PIC S9(4).
+           02  NORD06TF  PICTURE X.
+           02  FILLER REDEFINES NORD06TF.
+               03  FILLER    PICTURE X.
+           02  NORD06TI  PIC X(6).
+           02  NORD07SL  COMP PIC S9(4).
+           02  NORD07SF  PICTURE X.
+           02  FILLER REDEFINES NORD07SF.
+               03  NORD07SA  PICTURE X.
+           02  NORD07SI  PIC X(4).
+           02  NORD07IL  COMP PIC S9(4).
+           02  NORD07IF  PICTURE X.
+           02  FILLER REDEFINES NORD07IF.
+               03  NORD07IA  PICTURE X.
+           02  NORD07II  PIC X(6).
+           02  NORD07NL  COMP PIC S9(4).
+           02  NORD07NF  PICTURE X.
+           02  FILLER REDEFINES NORD07NF.
+               03  FILLER    PICTURE X.
+           02  NORD07NI  PIC X(24).
+           02  NORD07QL  COMP PIC S9(4).
+           02  NORD07QF  PICTURE X.
+           02  FILLER REDEFINES NORD07QF.
+               03  NORD07QA  PICTURE X.
+           02  NORD07QI  PIC X(2).
+           02  NORD07KL  COMP PIC S9(4).
+           02  NORD07KF  PICTURE X.
+           02  FILLER REDEFINES NORD07KF.
+               03  FILLER    PICTURE X.
+           02  NORD07KI  PIC X(3).
+           02  NORD07BL  COMP PIC S9(4).
+           02  NORD07BF  PICTURE X.
+           02  FILLER REDEFINES NORD07BF.
+               03  FILLER    PICTURE X.
+           02  NORD07BI  PIC X(1).
+           02  NORD07PL  COMP PIC S9(4).
+           02  NORD07PF  PICTURE X.
+           02  FILLER REDEFINES NORD07PF.
+               03  FILLER    PICTURE X.
+           02  NORD07PI  PIC X(6).
+           02  NORD07AL  COMP PIC S9(4).
+           02  NORD07AF  PICTURE X.
+           02  FILLER REDEFINES NORD07AF.
+               03  FILLER    PICTURE X.
+           02  NORD07AI  PIC X(7).
+           02  NORD07TL  COMP PIC S9(4).
+           02  NORD07TF  PICTURE X.
+           02  FILLER REDEFINES NORD07TF.
+               03  FILLER    PICTURE X.
+           02  NORD07TI  PIC X(6).
+           02  NORD08SL  COMP PIC S9(4).
+           02  NORD08SF  PICTURE X.
+           02  FILLER REDEFINES NORD08SF.
+               03  NORD08SA  PICTURE X.
+           02  NORD08SI  PIC X(4).
+           02  NORD08IL  COMP PIC S9(4).
+           02  NORD08IF  PICTURE X.
+           02  FILLER REDEFINES NORD08IF.
+               03  NORD08IA  PICTURE X.
+           02  NORD08II  PIC X(6).
+           02  NORD08NL  COMP PIC S9(4).
+           02  NORD08NF  PICTURE X.
+           02  FILLER REDEFINES NORD08NF.
+               03  FILLER    PICTURE X.
+           02  NORD08NI  PIC X(24).
+           02  NORD08QL  COMP PIC S9(4).
+           02  NORD08QF  PICTURE X.
+           02  FILLER REDEFINES NORD08QF.
+               03  NORD08QA  PICTURE X.
+           02  NORD08QI  PIC X(2).
+           02  NORD08KL  COMP PIC S9(4).
+           02  NORD08KF  PICTURE X.
+           02  FILLER REDEFINES NORD08KF.
+               03  FILLER    PICTURE X.
+           02  NORD08KI  PIC X(3).
+           02  NORD08BL  COMP PIC S9(4).
+           02  NORD08BF  PICTURE X.
+           02  FILLER REDEFINES NORD08BF.
+               03  FILLER    PICTURE X.
+           02  NORD08BI  PIC X(1).
+           02  NORD08PL  COMP PIC S9(4).
+           02  NORD08PF  PICTURE X.
+           02  FILLER REDEFINES NORD08PF.
+               03  FILLER    PICTURE X.
+           02  NORD08PI  PIC X(6).
+           02  NORD08AL  COMP PIC S9(4).
+           02  NORD08AF  PICTURE X.
+           02  FILLER REDEFINES NORD08AF.
+               03  FILLER    PICTURE X.
+           02  NORD08AI  PIC X(7).
+           02  NORD08TL  COMP PIC S9(4).
+           02  NORD08TF  PICTURE X.
+           02  FILLER REDEFINES NORD08TF.
+               03  FILLER    PICTURE X.
+           02  NORD08TI  PIC X(6).
+           02  NORD09SL  COMP PIC S9(4).
+           02  NORD09SF  PICTURE X.
+           02  FILLER REDEFINES NORD09SF.
+               03  NORD09SA  PICTURE X.
+           02  NORD09SI  PIC X(4).
+           02  NORD09IL  COMP PIC S9(4).
+           02  NORD09IF  PICTURE X.
+           02  FILLER REDEFINES NORD09IF.
+               03  NORD09IA  PICTURE X.
+           02  NORD09II  PIC X(6).
+           02  NORD09NL  COMP PIC S9(4).
+           02  NORD09NF  PICTURE X.
+           02  FILLER REDEFINES NORD09NF.
+               03  FILLER    PICTURE X.
+           02  NORD09NI  PIC X(24).
+           02  NORD09QL  COMP PIC S9(4).
+           02  NORD09QF  PICTURE X.
+           02  FILLER REDEFINES NORD09QF.
+               03  NORD09QA  PICTURE X.
+           02  NORD09QI  PIC X(2).
+           02  NORD09KL  COMP PIC S9(4).
+           02  NORD09KF  PICTURE X.
+           02  FILLER REDEFINES NORD09KF.
+               03  FILLER    PICTURE X.
+           02  NORD09KI  PIC X(3).
+           02  NORD09BL  COMP PIC S9(4).
+           02  NORD09BF  PICTURE X.
+           02  FILLER REDEFINES NORD09BF.
+               03  FILLER    PICTURE X.
+           02  NORD09BI  PIC X(1).
+           02  NORD09PL  COMP PIC S9(4).
+           02  NORD09PF  PICTURE X.
+           02  FILLER REDEFINES NORD09PF.
+               03  FILLER    PICTURE X.
+           02  NORD09PI  PIC X(6).
+           02  NORD09AL  COMP PIC S9(4).
+           02  NORD09AF  PICTURE X.
+           02  FILLER REDEFINES NORD09AF.
+               03  FILLER    PICTURE X.
+           02  NORD09AI  PIC X(7).
+           02  NORD09TL  COMP PIC S9(4).
+           02  NORD09TF  PICTURE X.
+           02  FILLER REDEFINES NORD09TF.
+               03  FILLER    PICTURE X.
+           02  NORD09TI  PIC X(6).
+           02  NORD10SL  COMP PIC S9(4).
+           02  NORD10SF  PICTURE X.
+           02  FILLER REDEFINES NORD10SF.
+               03  NORD10SA  PICTURE X.
+           02  NORD10SI  PIC X(4).
+           02  NORD10IL  COMP PIC S9(4).
+           02  NORD10IF  PICTURE X.
+           02  FILLER REDEFINES NORD10IF.
+               03  NORD10IA  PICTURE X.
+           02  NORD10II  PIC X(6).
+           02  NORD10NL  COMP PIC S9(4).
+           02  NORD10NF  PICTURE X.
+           02  FILLER REDEFINES NORD10NF.
+               03  FILLER    PICTURE X.
+           02  NORD10NI  PIC X(24).
+           02  NORD10QL  COMP PIC S9(4).
+           02  NORD10QF  PICTURE X.
+           02  FILLER REDEFINES NORD10QF.
+               03  NORD10QA  PICTURE X.
+           02  NORD10QI  PIC X(2).
+           02  NORD10KL  COMP PIC S9(4).
+           02  NORD10KF  PICTURE X.
+           02  FILLER REDEFINES NORD10KF.
+               03  FILLER    PICTURE X.
+           02  NORD10KI  PIC X(3).
+           02  NORD10BL  COMP PIC S9(4).
+           02  NORD10BF  PICTURE X.
+           02  FILLER REDEFINES NORD10BF.
+               03  FILLER    PICTURE X.
+           02  NORD10BI  PIC X(1).
+           02  NORD10PL  COMP PIC S9(4).
+           02  NORD10PF  PICTURE X.
+           02  FILLER REDEFINES NORD10PF.
+               03  FILLER    PICTURE X.
+           02  NORD10PI  PIC X(6).
+           02  NORD10AL  COMP PIC S9(4).
+           02  NORD10AF  PICTURE X.
+           02  FILLER REDEFINES NORD10AF.
+               03  FILLER    PICTURE X.
+           02  NORD10AI  PIC X(7).
+           02  NORD10TL  COMP PIC S9(4).
+           02  NORD10TF  PICTURE X.
+           02  FILLER REDEFINES NORD10TF.
+               03  FILLER    PICTURE X.
+           02  NORD10TI  PIC X(6).
+           02  NORD11SL  COMP PIC S9(4).
+           02  NORD11SF  PICTURE X.
+           02  FILLER REDEFINES NORD11SF.
+               03  NORD11SA  PICTURE X.
+           02  NORD11SI  PIC X(4).
+           02  NORD11IL  COMP PIC S9(4).
+           02  NORD11IF  PICTURE X.
+           02  FILLER REDEFINES NORD11IF.
+               03  NORD11IA  PICTURE X.
+           02  NORD11II  PIC X(6).
+           02  NORD11NL  COMP PIC S9(4).
+           02  NORD11NF  PICTURE X.
+           02  FILLER REDEFINES NORD11NF.
+               03  FILLER    PICTURE X.
+           02  NORD11NI  PIC X(24).
+           02  NORD11QL  COMP PIC S9(4).
+           02  NORD11QF  PICTURE X.
+           02  FILLER REDEFINES NORD11QF.
+               03  NORD11QA  PICTURE X.
+           02  NORD11QI  PIC X(2).
+           02  NORD11KL  COMP PIC S9(4).
+           02  NORD11KF  PICTURE X.
+           02  FILLER REDEFINES NORD11KF.
+               03  FILLER    PICTURE X.
+           02  NORD11KI  PIC X(3).
+           02  NORD11BL  COMP PIC S9(4).
+           02  NORD11BF  PICTURE X.
+           02  FILLER REDEFINES NORD11BF.
+               03  FILLER    PICTURE X.
+           02  NORD11BI  PIC X(1).
+           02  NORD11PL  COMP PIC S9(4).
+           02  NORD11PF  PICTURE X.
+           02  FILLER REDEFINES NORD11PF.
+               03  FILLER    PICTURE X.
+           02  NORD11PI  PIC X(6).
+           02  NORD11AL  COMP PIC S9(4).
+           02  NORD11AF  PICTURE X.
+           02  FILLER REDEFINES NORD11AF.
+               03  FILLER    PICTURE X.
+           02  NORD11AI  PIC X(7).
+           02  NORD11TL  COMP PIC S9(4).
+           02  NORD11TF  PICTURE X.
+           02  FILLER REDEFINES NORD11TF.
+               03  FILLER    PICTURE X.
+           02  NORD11TI  PIC X(6).
+           02  NORD12SL  COMP PIC S9(4).
+           02  NORD12SF  PICTURE X.
+           02  FILLER REDEFINES NORD12SF.
+               03  NORD12SA  PICTURE X.
+           02  NORD12SI  PIC X(4).
+           02  NORD12IL  COMP PIC S9(4).
+           02  NORD12IF  PICTURE X.
+           02  FILLER REDEFINES NORD12IF.
+               03  NORD12IA  PICTURE X.
+           02  NORD12II  PIC X(6).
+           02  NORD12NL  COMP PIC S9(4).
+           02  NORD12NF  PICTURE X.
+           02  FILLER REDEFINES NORD12NF.
+               03  FILLER    PICTURE X.
+           02  NORD12NI  PIC X(24).
+           02  NORD12QL  COMP PIC S9(4).
+           02  NORD12QF  PICTURE X.
+           02  FILLER REDEFINES NORD12QF.
+               03  NORD12QA  PICTURE X.
+           02  NORD12QI  PIC X(2).
+           02  NORD12KL  COMP PIC S9(4).
+           02  NORD12KF  PICTURE X.
+           02  FILLER REDEFINES NORD12KF.
+               03  FILLER    PICTURE X.
+           02  NORD12KI  PIC X(3).
+           02  NORD12BL  COMP PIC S9(4).
+           02  NORD12BF  PICTURE X.
+           02  FILLER REDEFINES NORD12BF.
+               03  FILLER    PICTURE X.
+           02  NORD12BI  PIC X(1).
+           02  NORD12PL  COMP PIC S9(4).
+           02  NORD12PF  PICTURE X.
+           02  FILLER REDEFINES NORD12PF.
+               03  FILLER    PICTURE X.
+           02  NORD12PI  PIC X(6).
+           02  NORD12AL  COMP PIC S9(4).
+           02  NORD12AF  PICTURE X.
+           02  FILLER REDEFINES NORD12AF.
+               03  FILLER    PICTURE X.
+           02  NORD12AI  PIC X(7).
+           02  NORD12TL  COMP PIC S9(4).
+           02  NORD12TF  PICTURE X.
+           02  FILLER REDEFINES NORD12TF.
+               03  FILLER    PICTURE X.
+           02  NORD12TI  PIC X(6).
+           02  NORD13SL  COMP PIC S9(4).
+           02  NORD13SF  PICTURE X.
+           02  FILLER REDEFINES NORD13SF.
+               03  NORD13SA  PICTURE X.
+           02  NORD13SI  PIC X(4).
+           02  NORD13IL  COMP PIC S9(4).
+           02  NORD13IF  PICTURE X.
+           02  FILLER REDEFINES NORD13IF.
+               03  NORD13IA  PICTURE X.
+           02  NORD13II  PIC X(6).
+           02  NORD13NL  COMP PIC S9(4).
+           02  NORD13NF  PICTURE X.
+           02  FILLER REDEFINES NORD13NF.
+               03  FILLER    PICTURE X.
+           02  NORD13NI  PIC X(24).
+           02  NORD13QL  COMP PIC S9(4).
+           02  NORD13QF  PICTURE X.
+           02  FILLER REDEFINES NORD13QF.
+               03  NORD13QA  PICTURE X.
+           02  NORD13QI  PIC X(2).
+           02  NORD13KL  COMP PIC S9(4).
+           02  NORD13KF  PICTURE X.
+           02  FILLER REDEFINES NORD13KF.
+               03  FILLER    PICTURE X.
+           02  NORD13KI  PIC X(3).
+           02  NORD13BL  COMP PIC S9(4).
+           02  NORD13BF  PICTURE X.
+           02  FILLER REDEFINES NORD13BF.
+               03  FILLER    PICTURE X.
+           02  NORD13BI  PIC X(1).
+           02  NORD13PL  COMP PIC S9(4).
+           02  NORD13PF  PICTURE X.
+           02  FILLER REDEFINES NORD13PF.
+               03  FILLER    PICTURE X.
+           02  NORD13PI  PIC X(6).
+           02  NORD13AL  COMP PIC S9(4).
+           02  NORD13AF  PICTURE X.
+           02  FILLER REDEFINES NORD13AF.
+               03  FILLER    PICTURE X.
+           02  NORD13AI  PIC X(7).
+           02  NORD13TL  COMP PIC S9(4).
+           02  NORD13TF  PICTURE X.
+           02  FILLER REDEFINES NORD13TF.
+               03  FILLER    PICTURE X.
+           02  NORD13TI  PIC X(6).
+           02  NORD14SL  COMP PIC S9(4).
+           02  NORD14SF  PICTURE X.
+           02  FILLER REDEFINES NORD14SF.
+               03  NORD14SA  PICTURE X.
+           02  NORD14SI  PIC X(4).
+           02  NORD14IL  COMP PIC S9(4).
+           02  NORD14IF  PICTURE X.
+           02  FILLER REDEFINES NORD14IF.
+               03  NORD14IA  PICTURE X.
+           02  NORD14II  PIC X(6).
+           02  NORD14NL  COMP PIC S9(4).
+           02  NORD14NF  PICTURE X.
+           02  FILLER REDEFINES NORD14NF.
+               03  FILLER    PICTURE X.
+           02  NORD14NI  PIC X(24).
+           02  NORD14QL  COMP PIC S9(4).
+           02  NORD14QF  PICTURE X.
+           02  FILLER REDEFINES NORD14QF.
+               03  NORD14QA  PICTURE X.
+           02  NORD14QI  PIC X(2).
+           02  NORD14KL  COMP PIC S9(4).
+           02  NORD14KF  PICTURE X.
+           02  FILLER REDEFINES NORD14KF.
+               03  FILLER    PICTURE X.
+           02  NORD14KI  PIC X(3).
+           02  NORD14BL  COMP PIC S9(4).
+           02  NORD14BF  PICTURE X.
+           02  FILLER REDEFINES NORD14BF.
+               03  FILLER    PICTURE X.
+           02  NORD14BI  PIC X(1).
+           02  NORD14PL  COMP PIC S9(4).
+           02  NORD14PF  PICTURE X.
+           02  FILLER REDEFINES NORD14PF.
+               03  FILLER    PICTURE X.
+           02  NORD14PI  PIC X(6).
+           02  NORD14AL  COMP PIC S9(4).
+           02  NORD14AF  PICTURE X.
+           02  FILLER REDEFINES NORD14AF.
+               03  FILLER    PICTURE X.
+           02  NORD14AI  PIC X(7).
+           02  NORD14TL  COMP PIC S9(4).
+           02  NORD14TF  PICTURE X.
+           02  FILLER REDEFINES NORD14TF.
+               03  FILLER    PICTURE X.
+           02  NORD14TI  PIC X(6).
+           02  NORD15SL  COMP PIC S9(4).
+           02  NORD15SF  PICTURE X.
+           02  FILLER REDEFINES NORD15SF.
+               03  NORD15SA  PICTURE X.
+           02  NORD15SI  PIC X(4).
+           02  NORD15IL  COMP PIC S9(4).
+           02  NORD15IF  PICTURE X.
+           02  FILLER REDEFINES NORD15IF.
+               03  NORD15IA  PICTURE X.
+           02  NORD15II  PIC X(6).
+           02  NORD15NL  COMP PIC S9(4).
+           02  NORD15NF  PICTURE X.
+           02  FILLER REDEFINES NORD15NF.
+               03  FILLER    PICTURE X.
+           02  NORD15NI  PIC X(24).
+           02  NORD15QL  COMP PIC S9(4).
+           02  NORD15QF  PICTURE X.
+           02  FILLER REDEFINES NORD15QF.
+               03  NORD15QA  PICTURE X.
+           02  NORD15QI  PIC X(2).
+           02  NORD15KL  COMP PIC S9(4).
+           02  NORD15KF  PICTURE X.
+           02  FILLER REDEFINES NORD15KF.
+               03  FILLER    PICTURE X.
+           02  NORD15KI  PIC X(3).
+           02  NORD15BL  COMP PIC S9(4).
+           02  NORD15BF  PICTURE X.
+           02  FILLER REDEFINES NORD15BF.
+               03  FILLER    PICTURE X.
+           02  NORD15BI  PIC X(1).
+           02  NORD15PL  COMP PIC S9(4).
+           02  NORD15PF  PICTURE X.
+           02  FILLER REDEFINES NORD15PF.
+               03  FILLER    PICTURE X.
+           02  NORD15PI  PIC X(6).
+           02  NORD15AL  COMP PIC S9(4).
+           02  NORD15AF  PICTURE X.
+           02  FILLER REDEFINES NORD15AF.
+               03  FILLER    PICTURE X.
+           02  NORD15AI  PIC X(7).
+           02  NORD15TL  COMP PIC S9(4).
+           02  NORD15TF  PICTURE X.
+           02  FILLER REDEFINES NORD15TF.
+               03  FILLER    PICTURE X.
+           02  NORD15TI  PIC X(6).
+           02  NORDERRL  COMP PIC S9(4).
+           02  NORDERRF  PICTURE X.
+           02  FILLER REDEFINES NORDERRF.
+               03  FILLER    PICTURE X.
+           02  NORDERRI  PIC X(45).
+           02  NORDTOTL  COMP PIC S9(4).
+           02  NORDTOTF  PICTURE X.
+           02  FILLER REDEFINES NORDTOTF.
+               03  FILLER    PICTURE X.
+           02  NORDTOTI  PIC X(8).
+           02  NORDMSGL  COMP PIC S9(4).
+           02  NORDMSGF  PICTURE X.
+           02  FILLER REDEFINES NORDMSGF.
+               03  FILLER    PICTURE X.
+           02  NORDMSGI  PIC X(79).
+       01  BMSNORDO REDEFINES BMSNORDI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  NORDTRNO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORDWIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORDDIDO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORDDTEO  PIC X(19).
+           02  FILLER PICTURE X(3).
+           02  NORDCIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORDLNMO  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  NORDCRDO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORDDSCO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  NORDOIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  NORDOLNO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORDWTXO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  NORDDTXO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  NORD01SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD01IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD01NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD01QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD01KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD01BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD01PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD01AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD01TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD02SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD02IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD02NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD02QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD02KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD02BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD02PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD02AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD02TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD03SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD03IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD03NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD03QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD03KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD03BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD03PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD03AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD03TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD04SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD04IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD04NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD04QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD04KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD04BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD04PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD04AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD04TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD05SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD05IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD05NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD05QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD05KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD05BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD05PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD05AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD05TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD06SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD06IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD06NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD06QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD06KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD06BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD06PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD06AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD06TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD07SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD07IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD07NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD07QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD07KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD07BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD07PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD07AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD07TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD08SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD08IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD08NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD08QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD08KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD08BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD08PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD08AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD08TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD09SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD09IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD09NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD09QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD09KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD09BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD09PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD09AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD09TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD10SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD10IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD10NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD10QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD10KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD10BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD10PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD10AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD10TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD11SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD11IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD11NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD11QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD11KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD11BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD11PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD11AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD11TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD12SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD12IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD12NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD12QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD12KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD12BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD12PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD12AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD12TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD13SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD13IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD13NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD13QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD13KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD13BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD13PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD13AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD13TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD14SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD14IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD14NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD14QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD14KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD14BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD14PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD14AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD14TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD15SO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  NORD15IO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD15NO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  NORD15QO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  NORD15KO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  NORD15BO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  NORD15PO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORD15AO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  NORD15TO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NORDERRO  PIC X(45).
+           02  FILLER PICTURE X(3).
+           02  NORDTOTO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  NORDMSGO  PIC X(79).
