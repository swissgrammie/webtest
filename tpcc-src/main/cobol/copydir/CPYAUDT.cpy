@@ -0,0 +1,36 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+      *> one entry per transaction outcome (success or
+      *> failure), passed to the TPCCAUDT subprogram the same way
+      *> tpc-trace-data-block is passed to TPCTRACE.
+      *> Populated from common-data (cpycomon) right before every
+      *> exec cics return, in every SQL*/VSM* transaction program, so
+      *> "how many New Order attempts failed today, and why" can be
+      *> answered from the durable log TPCCAUDT writes instead of only
+      *> from a screen a clerk happened to be looking at.
+       01  tpc-audit-data-block.
+           03  tpc-audit-program             pic x(8).
+           03  tpc-audit-w-id                pic 9(4).
+           03  tpc-audit-d-id                pic 9(2).
+           03  tpc-audit-result-code         pic s9(9) comp.
+           03  tpc-audit-err                 pic x(80).
+           03  tpc-audit-msg                 pic x(80).
+           03  tpc-audit-entry-d             pic x(19).
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   cpyaudt.cpy  $ end
+      ***--------------------------------------------------------------*
