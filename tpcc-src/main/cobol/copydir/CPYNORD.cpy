@@ -27,7 +27,14 @@
            03  oolcnt                        pic 9(2).
            03  oid                           pic 9(8).
            03  oentrydt                      pic x(19).
-           03  no-item-data occurs 15.
+           03  oenteredby                    pic x(4).
+           03  invaliditemline                pic 9(2).
+           03  duplicateitemline              pic 9(2).
+      * no-item-data occurs 30 - raised from 15 for large wholesale
+      * orders (the interactive 3270 map still shows the first 15
+      * lines - see BMSNORD.cpy - so lines above 15 are only reachable
+      * through a program-to-program LINK such as the batch driver).
+           03  no-item-data occurs 30.
                05  olno                      pic 9(2).
                05  no-item-key.
                    07 supware                pic 9(4).
@@ -38,6 +45,10 @@
                05 bg                         pic x(1).
                05 price                      pic 999.99.
                05 amt                        pic 9999.99.
+               05 linetax                    pic 999.99.
+               05 backorder                  pic x(1).
+                   88  line-is-backorder     value 'Y'.
+                   88  line-not-backorder    value 'N'.
            03 total                          pic 99999.99.
        copy cpycomon.
 
