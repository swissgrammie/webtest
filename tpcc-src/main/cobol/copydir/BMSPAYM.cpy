@@ -166,6 +166,13 @@
            02  FILLER REDEFINES PAYMPAYF.
                03  PAYMPAYA  PICTURE X.
            02  PAYMPAYI  PIC X(7).
+      *> supervisor id typed to authorize a payment over
+      *> the site's configurable ceiling (cwa-max-payment-amt).
+           02  PAYMSUPL  COMP PIC S9(4).
+           02  PAYMSUPF  PICTURE X.
+           02  FILLER REDEFINES PAYMSUPF.
+               03  PAYMSUPA  PICTURE X.
+           02  PAYMSUPI  PIC X(4).
            02  PAYMBALL  COMP PIC S9(4).
            02  PAYMBALF  PICTURE X.
            02  FILLER REDEFINES PAYMBALF.
@@ -264,6 +271,8 @@
            02  FILLER PICTURE X(3).
            02  PAYMPAYO  PIC X(7).
            02  FILLER PICTURE X(3).
+           02  PAYMSUPO  PIC X(4).
+           02  FILLER PICTURE X(3).
            02  PAYMBALO  PIC X(14).
            02  FILLER PICTURE X(3).
            02  PAYMCLMO  PIC X(2).
