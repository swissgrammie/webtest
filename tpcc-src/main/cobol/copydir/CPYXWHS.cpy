@@ -0,0 +1,34 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+      *> commarea for the interwarehouse stock supply
+      *> report. wid = 0 means "every warehouse", the same all-in-one
+      *> convention Stock Level uses for did = 0 and the
+      *> activity report uses for its wid; a specific
+      *> wid reports only on order lines belonging to that warehouse's
+      *> orders. The report itself is queued to TS, one line per
+      *> (order warehouse, supplying warehouse) pair, same "writeq ts"
+      *> idiom as the activity report; rptcount echoes
+      *> back how many lines were written so the caller knows the
+      *> queue is not empty.
+       02  xwhs-supply-report-data.
+           03  wid                           pic 9(4).
+           03  rptcount                      pic 9(4).
+       copy cpycomon.
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   cpyxwhs.cpy  $ end
+      ***--------------------------------------------------------------*
