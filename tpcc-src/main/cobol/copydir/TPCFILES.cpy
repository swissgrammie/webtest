@@ -0,0 +1,253 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+      * VSAM record layouts and key redefinitions for the VSM* (KSDS)
+      * implementation of the TPC-C files.  These mirror the SQL host
+      * variables in TPCC.cpy field-for-field so that VSMxxxx code can
+      * be read side-by-side with the equivalent SQLxxxx program.
+      ******************************************************************
+
+      * WAREHOUSE (key: w-id)
+       01  w-record.
+           05  w-id                          pic s9(9) comp.
+           05  w-name                        pic x(10).
+           05  w-street-1                    pic x(20).
+           05  w-street-2                    pic x(20).
+           05  w-city                        pic x(20).
+           05  w-state                       pic x(2).
+           05  w-zip                         pic x(9).
+           05  w-tax                         pic sV9999 comp-3.
+           05  w-ytd                         pic s9(10)v99 comp-3.
+       01  warehouse-key redefines w-record  pic s9(9) comp.
+
+      * DISTRICT (key: d-w-id, d-id)
+       01  d-record.
+           05  d-w-id                        pic s9(9) comp.
+           05  d-id                          pic s9(9) comp.
+           05  d-name                        pic x(10).
+           05  d-street-1                    pic x(20).
+           05  d-street-2                    pic x(20).
+           05  d-city                        pic x(20).
+           05  d-state                       pic x(2).
+           05  d-zip                         pic x(9).
+           05  d-tax                         pic sV9999 comp-3.
+           05  d-ytd                         pic s9(10)v99 comp-3.
+           05  d-next-o-id                   pic s9(9) comp.
+       01  district-key redefines d-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(74).
+
+      * CUSTOMER (key: c-w-id, c-d-id, c-id)
+      * alt key (CUSTALT, by last name): c-w-id2, c-d-id2, c-last
+       01  c-record.
+           05  c-w-id                        pic s9(9) comp.
+           05  c-d-id                        pic s9(9) comp.
+           05  c-id                          pic s9(9) comp.
+           05  c-w-id2                       pic s9(9) comp.
+           05  c-d-id2                       pic s9(9) comp.
+           05  c-last                        pic x(16).
+           05  c-first                       pic x(16).
+           05  c-middle                      pic x(2).
+           05  c-street-1                    pic x(20).
+           05  c-street-2                    pic x(20).
+           05  c-city                        pic x(20).
+           05  c-state                       pic x(2).
+           05  c-zip                         pic x(9).
+           05  c-phone                       pic x(16).
+           05  c-since                       pic x(20).
+           05  c-credit                      pic x(2).
+           05  c-credit-hold                 pic x(1).
+           05  c-credit-lim                  pic s9(10)v99 comp-3.
+           05  c-discount                    pic sv9999 comp-3.
+           05  c-balance                     pic s9(10)v99 comp-3.
+           05  c-ytd-payment                 pic s9(10)v99 comp-3.
+           05  c-payment-cnt                 pic s9(9) comp.
+           05  c-delivery-cnt                pic s9(9) comp.
+           05  c-data.
+               10  c-data-len                pic s9(4) comp.
+               10  c-data-data               pic x(500).
+       01  customer-key redefines c-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(657).
+       01  customer-alt-key redefines c-record.
+           05  filler                        pic x(12).
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(16).
+           05  filler                        pic x(646).
+       01  customer-generic-name             pic x(24).
+       01  c-new-data.
+           05  c-new-data-len                pic s9(4) comp.
+           05  c-new-data-data               pic x(500).
+
+      * ITEM (key: i-id)
+       01  i-record.
+           05  i-id                          pic s9(9) comp.
+           05  i-im-id                       pic s9(9) comp.
+           05  i-name                        pic x(24).
+           05  i-price                       pic s999v99 comp-3.
+           05  i-data                        pic x(50).
+       01  item-key redefines i-record       pic s9(9) comp.
+
+      * STOCK (key: s-w-id, s-i-id)
+       01  s-record.
+           05  s-w-id                        pic s9(9) comp.
+           05  s-i-id                        pic s9(9) comp.
+           05  s-quantity                    pic s9(4) comp-3.
+           05  s-dist-01                     pic x(24).
+           05  s-dist-02                     pic x(24).
+           05  s-dist-03                     pic x(24).
+           05  s-dist-04                     pic x(24).
+           05  s-dist-05                     pic x(24).
+           05  s-dist-06                     pic x(24).
+           05  s-dist-07                     pic x(24).
+           05  s-dist-08                     pic x(24).
+           05  s-dist-09                     pic x(24).
+           05  s-dist-10                     pic x(24).
+           05  s-ytd                         pic s9(9) comp.
+           05  s-order-cnt                   pic s9(9) comp.
+           05  s-remote-cnt                  pic s9(9) comp.
+           05  s-data                        pic x(50).
+       01  stock-key redefines s-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(263).
+
+      * ORDERS (key: o-w-id, o-d-id, o-id)
+      * alt key (ORDALT, by customer): o-w-id2, o-d-id2, o-c-id
+       01  o-record.
+           05  o-w-id                        pic s9(9) comp.
+           05  o-d-id                        pic s9(9) comp.
+           05  o-id                          pic s9(9) comp.
+           05  o-w-id2                       pic s9(9) comp.
+           05  o-d-id2                       pic s9(9) comp.
+           05  o-c-id                        pic s9(9) comp.
+           05  o-entry-d                     pic x(20).
+           05  o-carrier-id                  pic s9(9) comp.
+           05  o-ol-cnt                      pic s9(9) comp.
+           05  o-all-local                   pic s9(9) comp.
+           05  o-entered-by                  pic x(4).
+       01  order-key redefines o-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(48).
+       01  order-alt-key redefines o-record.
+           05  filler                        pic x(12).
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(36).
+
+      * ORDER_LINE (key: ol-w-id, ol-d-id, ol-o-id, ol-number)
+      * alt key (generic browse prefix): ol-w-id, ol-d-id, ol-o-id
+       01  ol-record.
+           05  ol-w-id                       pic s9(9) comp.
+           05  ol-d-id                       pic s9(9) comp.
+           05  ol-o-id                       pic s9(9) comp.
+           05  ol-number                     pic s9(9) comp.
+           05  ol-i-id                       pic s9(9) comp.
+           05  ol-supply-w-id                pic s9(9) comp.
+           05  ol-quantity                   pic s9(9) comp.
+           05  ol-amount                     pic s9(9) comp.
+           05  ol-dist-info                  pic x(24).
+           05  ol-delivery-d                 pic x(20).
+       01  order-line-key redefines ol-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(60).
+       01  order-line-alt-key redefines ol-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(64).
+
+      * NEW_ORDER (key: no-w-id, no-d-id, no-o-id)
+       01  no-record.
+           05  no-w-id                       pic s9(9) comp.
+           05  no-d-id                       pic s9(9) comp.
+           05  no-o-id                       pic s9(9) comp.
+       01  new-order-key redefines no-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+
+      * HISTORY (synthetic key: h-w-id, h-d-id, h-c-id, h-date)
+       01  h-record.
+           05  h-c-id                        pic s9(9) comp.
+           05  h-c-d-id                      pic s9(9) comp.
+           05  h-c-w-id                      pic s9(9) comp.
+           05  h-d-id                        pic s9(9) comp.
+           05  h-w-id                        pic s9(9) comp.
+           05  h-date                        pic x(20).
+           05  h-amount                      pic s9(6)v99 comp-3.
+           05  h-tender                      pic x(10).
+           05  h-data                        pic x(24).
+       01  history-key redefines h-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(20).
+           05  filler                        pic x(50).
+
+      * CARRIER (key: car-id) - referenced by Delivery
+       01  car-record.
+           05  car-id                        pic s9(9) comp.
+           05  car-name                      pic x(10).
+           05  car-street-1                  pic x(20).
+           05  car-street-2                  pic x(20).
+           05  car-city                      pic x(20).
+           05  car-state                     pic x(2).
+           05  car-zip                       pic x(9).
+           05  car-phone                     pic x(16).
+       01  carrier-key redefines car-record  pic s9(9) comp.
+
+      * DELVLOG audit trail (key: dl-w-id, dl-d-id, dl-entry-d)
+       01  d-log-record.
+           05  dl-w-id                       pic s9(9) comp.
+           05  dl-d-id                       pic s9(9) comp.
+           05  dl-o-id                       pic s9(9) comp.
+           05  dl-entry-d                    pic x(20).
+           05  dl-message                    pic x(80).
+       01  delvlog-key redefines d-log-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(28).
+           05  filler                        pic x(80).
+
+      * STOCKLOG history (key: sl-w-id, sl-d-id, sl-entry-d), one row
+      * per Stock Level check, for trending which districts run
+      * chronically low over time.
+       01  s-log-record.
+           05  sl-w-id                       pic s9(9) comp.
+           05  sl-d-id                       pic s9(9) comp.
+           05  sl-threshold                  pic s9(9) comp.
+           05  sl-stockcount                 pic s9(9) comp.
+           05  sl-entry-d                    pic x(20).
+       01  stocklog-key redefines s-log-record.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic s9(9) comp.
+           05  filler                        pic x(36).
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   tpcfiles.cpy  $ end
+      ***--------------------------------------------------------------*
