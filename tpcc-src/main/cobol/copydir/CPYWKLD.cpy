@@ -0,0 +1,47 @@
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+      *> one simulated terminal's running state, carried
+      *> from one TPCCWKLD task to the next the same way TPCCWKLD
+      *> itself does it: TPCCWKLL START's the first TWLD task with
+      *> this block FROM(wkld-state); each TWLD task RETRIEVEs it,
+      *> fires one transaction, then (if it isn't done yet) START's
+      *> the next TWLD task with the updated block, so the whole
+      *> simulated terminal keeps pacing itself without needing any
+      *> storage that outlives a single CICS task.
+       01  wkld-state.
+           03  wkld-terminal-id              pic 9(4).
+           03  wkld-wid                      pic 9(4).
+           03  wkld-did                      pic 9(2).
+           03  wkld-backend                  pic x(1).
+               88  wkld-use-db               value 'D'.
+               88  wkld-use-vsam             value 'V'.
+      *> HHMMSS - how long to wait before this terminal's next call.
+           03  wkld-interval                 pic s9(7) comp-3.
+      *> Rolled 1-100 each call (see RollTxnType in TPCCWKLD.cbl) and
+      *> mapped onto the standard TPC-C transaction mix - 45% New
+      *> Order, 43% Payment, 4% each Order-Status/Delivery/Stock-
+      *> Level - to decide which of the five to fire next.
+           03  wkld-txn-roll                 pic 9(3).
+           03  wkld-calls-remaining          pic s9(9) comp.
+           03  wkld-calls-done               pic s9(9) comp.
+      *> Varied call to call so New Order lines don't all reference
+      *> the same item.
+           03  wkld-item-seed                pic 9(6).
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   cpywkld.cpy  $ end
+      ***--------------------------------------------------------------*
