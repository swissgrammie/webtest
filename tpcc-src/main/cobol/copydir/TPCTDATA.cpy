@@ -24,7 +24,9 @@
                88  trace-sqlords             value x'd4'.
                88  trace-sqlpaym             value x'd5'.
                88  trace-sqlstkl             value x'd6'.
-      *        88  trace-?                   value x'd7'.
+      *> Returns transaction (SQL only; no VSAM
+      *> equivalent)
+               88  trace-sqlretn             value x'd7'.
                88  trace-vsmbmsm             value x'd8'.
                88  trace-vsmdelv             value x'd9'.
                88  trace-vsmload             value x'da'.
@@ -32,7 +34,12 @@
                88  trace-vsmords             value x'dc'.
                88  trace-vsmpaym             value x'dd'.
                88  trace-vsmstkl             value x'de'.
-      *        88  trace-?                   value x'df'
+      *> end-of-day activity report (SQL only; no VSAM
+      *> equivalent, same reasoning as the Returns)
+               88  trace-sqlactr             value x'df'.
+      *> interwarehouse stock supply report (SQL only;
+      *> no VSAM equivalent, same reasoning as the Returns)
+               88  trace-sqlxwhs             value x'e0'.
       *> Call sequence number in module
            03  tpc-trace-call-seq            pic x(1).
       *> Entry is before or after the call
