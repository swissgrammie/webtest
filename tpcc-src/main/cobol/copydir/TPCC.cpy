@@ -74,6 +74,7 @@
        01  ol-amount                         pic s9(9) comp.
        01  ol-dist-info                      pic x(24).
        01  ol-total                          pic s9(10)v99 comp-3.
+       01  o-entered-by                      pic x(4).
            EXEC SQL END DECLARE SECTION END-EXEC
 
       * SQL data for DISTRICT
@@ -107,6 +108,9 @@
        01  c-phone                           pic x(16).
        01  c-since                           pic x(20).
        01  c-credit                          pic x(2).
+      * real hold flag, distinct from the "GC"/"BC"
+      * note-taking c-credit above; Y stops New Order cold
+       01  c-credit-hold                     pic x(1).
        01  c-credit-lim                      pic s9(10)v99 comp-3.
        01  c-discount                        pic sv9999 comp-3.
        01  c-balance                         pic s9(10)v99 comp-3.
@@ -134,6 +138,53 @@
        01  d-log                             pic x(80).
            EXEC SQL END DECLARE SECTION END-EXEC
 
+      * SQL data for STOCKLOG
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+       01  sl-w-id                           pic s9(9) comp.
+       01  sl-d-id                           pic s9(9) comp.
+       01  sl-threshold                      pic s9(9) comp.
+       01  sl-stockcount                     pic s9(9) comp.
+       01  sl-entry-d                        pic x(20).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+      * SQL data for LOADCKPT
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+       01  ck-id                             pic s9(9) comp.
+       01  ck-items-done                     pic x(1).
+       01  ck-carriers-done                  pic x(1).
+       01  ck-ware-thru                      pic s9(9) comp.
+       01  ck-cust-thru                      pic s9(9) comp.
+       01  ck-ord-thru                       pic s9(9) comp.
+       01  ck-entry-d                        pic x(20).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+      * SQL data for CARRIER
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+       01  car-id                            pic s9(9) comp.
+       01  car-name                         pic x(10).
+       01  car-street-1                     pic x(20).
+       01  car-street-2                     pic x(20).
+       01  car-city                         pic x(20).
+       01  car-state                        pic x(2).
+       01  car-zip                          pic x(9).
+       01  car-phone                        pic x(16).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+      * SQL data for RETURN_LINE
+      * rl-id is handed out from the single-row return_line_seq
+      * counter table (see SQLRETN), not a MAX(rl_id)+1 read.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+       01  rl-id                             pic s9(9) comp.
+       01  rl-o-id                           pic s9(9) comp.
+       01  rl-d-id                           pic s9(9) comp.
+       01  rl-w-id                           pic s9(9) comp.
+       01  rl-number                         pic s9(9) comp.
+       01  rl-quantity                       pic s9(9) comp.
+       01  rl-amount                         pic s9(10)v99 comp-3.
+       01  rl-reason                         pic x(24).
+       01  rl-entry-d                        pic x(20).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
       * SQL display copy of SQLCODE
            EXEC SQL BEGIN DECLARE SECTION END-EXEC
        01  CSQLCODE                          PIC +9(9).
