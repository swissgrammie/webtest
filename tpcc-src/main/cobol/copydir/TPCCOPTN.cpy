@@ -22,8 +22,31 @@
            03  option-create                 pic s9(9) comp.
            03  option-load                   pic s9(9) comp.
            03  option-size                   pic s9(9) comp.
+      *> 0 means use option-size (Small/Large) as
+      *> before; 1 thru 9 selects a custom scale tier interpolated
+      *> between the Small and Large presets.
+           03  option-scale                  pic s9(9) comp.
+      *> report row counts that would be removed
+      *> instead of actually removing them.
+           03  option-dryrun                 pic s9(9) comp.
+      *> just count existing rows per table and
+      *> return, no erase/create/load performed.
+           03  option-countonly              pic s9(9) comp.
            03  option-display                pic s9(9) comp.
                88  option-return-display-88  value -1.
+      *> row counts per table, filled in by
+      *> SQLLOAD/VSMLOAD for a dry-run, count-only, or completed
+      *> load/erase, so the caller can report or compare them.
+           03  option-rowcounts.
+               05  rc-warehouse              pic s9(9) comp.
+               05  rc-district               pic s9(9) comp.
+               05  rc-customer               pic s9(9) comp.
+               05  rc-history                pic s9(9) comp.
+               05  rc-orders                 pic s9(9) comp.
+               05  rc-new-order              pic s9(9) comp.
+               05  rc-order-line             pic s9(9) comp.
+               05  rc-item                   pic s9(9) comp.
+               05  rc-stock                  pic s9(9) comp.
            03  option-data.
                05  option-line               pic x(80) occurs 24 times.
        copy cpycomon.
