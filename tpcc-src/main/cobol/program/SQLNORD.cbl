@@ -3,7 +3,7 @@
        program-id. sqlnord.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -75,9 +75,11 @@ LJ    * SYSOUT IS OUTERR.
        01  i                                 pic s9(9) comp.
        01  ntotal                            pic 99999V99 comp-3.
        01  ws-line-item                      pic S9(9) comp.
+       01  ws-line-item-disp                 pic Z9.
+
 
-      
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
@@ -132,12 +134,14 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt1 = new 
+           CountTheTime ctt1 = new
            CountTheTime("SQLNORD-SelectFromCustomerWarehouse");
            END-EXEC
            EXEC SQL
-               SELECT c_discount, c_last, c_credit, w_tax
-               INTO :c-discount, :c-last, :c-credit, :w-tax
+               SELECT c_discount, c_last, c_credit, c_credit_hold,
+                   w_tax
+               INTO :c-discount, :c-last, :c-credit, :c-credit-hold,
+                   :w-tax
                FROM customer, warehouse
                WHERE w_id = :w-id AND c_w_id = w_id AND
                    c_d_id = :d-id AND c_id = :c-id
@@ -154,6 +158,12 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
 
+      *> a real hold flag collections can set, checked
+      *> before New Order does any other work for this customer
+           if c-credit-hold = 'Y'
+               go to invalidcredit
+           end-if
+
            move c-last to clast
            move c-credit to ccredit
            move c-discount to cdiscount
@@ -178,7 +188,7 @@ gg    *    move d-tax to dtax
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt2 = new 
+           CountTheTime ctt2 = new
            CountTheTime("SQLNORD-UpdateDistrict");
            END-EXEC
            EXEC SQL
@@ -208,7 +218,7 @@ gg    *    move d-tax to dtax
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt3 = new 
+           CountTheTime ctt3 = new
            CountTheTime("SQLNORD-SelectFromDistrict");
            END-EXEC
 gg         EXEC SQL
@@ -234,7 +244,8 @@ gg         END-EXEC
            move o-id to oid
 
            move 1 to o-all-local
-           perform varying o-ol-cnt from 1 by 1 until o-ol-cnt = 16
+      *    *> raised from 16 (15 lines) to 31 (30 lines)
+           perform varying o-ol-cnt from 1 by 1 until o-ol-cnt = 31
                        or (supware(o-ol-cnt) = 0 or itemid(o-ol-cnt) = 0
                            or qty(o-ol-cnt) = 0)
                move supware(o-ol-cnt) to ol-supply-w-id
@@ -255,16 +266,20 @@ gg         END-EXEC
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt4 = new 
+           CountTheTime ctt4 = new
            CountTheTime("SQLNORD-InsertIntoOrders");
            END-EXEC
+      *    *> remember which terminal keyed this order
+           move EIBTRMID to o-entered-by
+           move o-entered-by to oenteredby
+
            EXEC SQL
                INSERT INTO ORDERS
                    (o_id, o_d_id, o_w_id, o_c_id,
-                    o_entry_d, o_ol_cnt, o_all_local)
+                    o_entry_d, o_ol_cnt, o_all_local, o_entered_by)
                VALUES
                    (:o-id, :d-id, :w-id, :c-id,
-                    :datetime, :o-ol-cnt, :o-all-local)
+                    :datetime, :o-ol-cnt, :o-all-local, :o-entered-by)
            END-EXEC
            EXEC JAVA
                 ctt4.close();
@@ -288,7 +303,7 @@ gg         END-EXEC
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt5 = new 
+           CountTheTime ctt5 = new
            CountTheTime("SQLNORD-InsertIntoNewOrder");
            END-EXEC
            EXEC SQL
@@ -327,7 +342,7 @@ gg         END-EXEC
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                EXEC JAVA
-           CountTheTime ctt6 = new 
+           CountTheTime ctt6 = new
            CountTheTime("SQLNORD-SelectItem");
            END-EXEC
                EXEC SQL
@@ -363,7 +378,7 @@ gg         END-EXEC
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                EXEC JAVA
-           CountTheTime ctt7 = new 
+           CountTheTime ctt7 = new
            CountTheTime("SQLNORD-SelectFromStock");
            END-EXEC
                EXEC SQL
@@ -425,10 +440,15 @@ gg         END-EXEC
                    move 'G' to bg(ws-line-item)
                end-if
 
+      *        *> the stock replenishment branch below
+      *        *> is the spec-mandated wraparound (TPC-C 2.4.2.2); flag
+      *        *> the line as a backorder instead of leaving it silent.
                if s-quantity > ol-quantity
                    compute s-quantity = s-quantity - ol-quantity
+                   move 'N' to backorder(ws-line-item)
                else
                    compute s-quantity = s-quantity - ol-quantity + 91;
+                   move 'Y' to backorder(ws-line-item)
                end-if
 
                if tpc-trace-reqd
@@ -441,7 +461,7 @@ gg         END-EXEC
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                    EXEC JAVA
-           CountTheTime ctt8 = new 
+           CountTheTime ctt8 = new
            CountTheTime("SQLNORD-UpdateStock");
            END-EXEC
                EXEC SQL
@@ -468,6 +488,12 @@ gg         END-EXEC
                add ol-amount to ntotal
                move ntotal to total
 
+      *        *> itemized tax for this line, shown
+      *        *> alongside the aggregate wtax/dtax rates
+               compute linetax(ws-line-item) rounded =
+                   ol-quantity * i-price
+                   * (w-tax + d-tax) * (1 - c-discount)
+
                move olno (ws-line-item) to ws-olno
 
                if tpc-trace-reqd
@@ -480,7 +506,7 @@ gg         END-EXEC
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                    EXEC JAVA
-           CountTheTime ctt9 = new 
+           CountTheTime ctt9 = new
            CountTheTime("SQLNORD-InsertIntoOrderLine");
            END-EXEC
                EXEC SQL
@@ -513,14 +539,27 @@ gg         END-EXEC
            move "Order accepted" to msg
 
            move 0 to result-code
-           exec cics return end-exec.
+           perform audit-return.
 
        invaliditem.
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC
-           move "Item number is not valid" to msg
+      *    *> name the offending line, not just "invalid"
+           move ws-line-item to invaliditemline
+           move ws-line-item to ws-line-item-disp
+           string
+               "Item number is not valid on line " delimited size
+               ws-line-item-disp delimited size
+           into msg
 
            move 1 to result-code
-           exec cics return end-exec.
+           perform audit-return.
+
+       invalidcredit.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           move "Customer account is on credit hold" to msg
+
+           move 2 to result-code
+           perform audit-return.
 
        SQLErr.
            move sqlcode to csqlcode
@@ -537,6 +576,21 @@ gg         END-EXEC
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC
 
            move -1 to result-code
+           perform audit-return.
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
            exec cics return end-exec.
       ***--------------------------------------------------------------*
       ***  $Workfile:   sqlnord.cbl  $ end
