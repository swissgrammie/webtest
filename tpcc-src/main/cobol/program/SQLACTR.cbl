@@ -0,0 +1,290 @@
+       identification division.
+
+       program-id. sqlactr.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      *=================================================================
+      * TPCC consolidated end-of-day activity report
+      *
+      * Nothing anywhere aggregates what the five terminal transactions
+      * did over a shift or a day; this rolls up, per warehouse, how
+      * many new orders were placed, payments taken, deliveries
+      * completed, and stock-level checks run, and queues one report
+      * line per warehouse to TS - same "writeq ts" idiom as the
+      * payment receipt, the order-status export,
+      * and the delivery per-district results.
+      *
+      * The four counts are pulled from data the five transactions
+      * already maintain rather than from any new counter:
+      *   - new orders placed  : count of ORDERS rows for the warehouse
+      *                          (ORDERS rows are never deleted)
+      *   - payments taken     : sum of CUSTOMER.c_payment_cnt for the
+      *                          warehouse (maintained by SQLPAYM/
+      *                          VSMPAYM on every payment)
+      *   - deliveries done    : count of ORDERS rows for the warehouse
+      *                          with a carrier assigned (o_carrier_id
+      *                          is NULL until SQLDELV/VSMDELV deliver
+      *                          the order)
+      *   - stock-level checks : count of STOCKLOG rows for the
+      *                          warehouse (the audit trail
+      *                          SQLSTKL/VSMSTKL already write)
+      * WAREHOUSE.w_ytd and the warehouse's DISTRICT.d_ytd total are
+      * reported alongside these counts, pulled straight from the
+      * ytd columns rather than a separate running total.
+      *
+      * SQL only - there is no VSMACTR counterpart. This is a new
+      * reporting capability, not one of the five original terminal
+      * transactions, so it follows the Returns precedent
+      * (SQL only, no dual-backend parity) rather than the SQL*/VSM*
+      * pairing the legacy five use.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
+       SPECIAL-NAMES.
+LJ    * IMPLEMENTOR clause.
+LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
+LJ    * SYSOUT IS OUTERR.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  ws-program-name                   pic x(8) value 'SQLACTR '.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC
+
+           EXEC SQL INCLUDE TPCC END-EXEC
+
+       01  currentdate.
+           03  cdyyyy                        pic 9(4).
+           03  cdmm                          pic 9(2).
+           03  cddd                          pic 9(2).
+       01  currenttime.
+           03  cthh                          pic 9(2).
+           03  ctmn                          pic 9(2).
+           03  ctss                          pic 9(2).
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+
+       01  datetime                          pic x(19).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       01  filler redefines datetime.
+           03  dtyear                        pic x(4).
+           03  filler                        pic x(1).
+           03  dtmonth                       pic x(2).
+           03  filler                        pic x(1).
+           03  dtday                         pic x(2).
+           03  filler                        pic x(1).
+           03  dthour                        pic x(2).
+           03  filler                        pic x(1).
+           03  dtmin                         pic x(2).
+           03  filler                        pic x(1).
+           03  dtsec                         pic x(2).
+
+       01  i                                 pic s9(9) comp.
+
+      *> printable/queued activity report, one line per
+      *> warehouse, same layout style as the order-status export
+       01  ws-report-q-name                  pic x(8) value 'ACTRPT'.
+       01  ws-resp-writeq-ts                 pic s9(8) comp.
+       01  ws-report-line.
+           03  filler                        pic x(10)
+               value 'ACTRPT    '.
+           03  ws-rpt-wh                     pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-name                   pic x(10).
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-orders                 pic z(6)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-payments               pic z(6)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-deliv                  pic z(6)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-stkchk                 pic z(6)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-ytd                    pic z(8)9.99-.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+       01  rc-warehouse-cnt                  pic s9(9) comp.
+       01  rc-orders-placed                  pic s9(9) comp.
+       01  rc-payments-taken                 pic s9(9) comp.
+       01  rc-deliveries-done                pic s9(9) comp.
+       01  rc-stock-checks                   pic s9(9) comp.
+       01  rc-district-ytd                   pic s9(10)v99 comp-3.
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       copy tpctdata.
+       copy cpyaudt.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+
+       copy cpyactr.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           EXEC SQL WHENEVER NOT FOUND go to invalid-warehouse END-EXEC
+           EXEC SQL WHENEVER SQLERROR go to SQLErr END-EXEC
+
+           move "YYYY-MM-DD HH:MM:SS" to datetime
+           accept currentdate from date yyyymmdd
+           accept currenttime from time
+           move cdyyyy to dtyear
+           move cdmm  to dtmonth
+           move cddd  to dtday
+           move cthh  to dthour
+           move ctmn  to dtmin
+           move ctss  to dtsec
+
+           move 0 to rptcount
+
+           if wid not = 0
+               move wid to w-id
+               perform report-one-warehouse
+           else
+               EXEC SQL SELECT COUNT(*) INTO :rc-warehouse-cnt
+                   FROM warehouse
+               END-EXEC
+               perform varying w-id from 1 by 1
+                       until w-id > rc-warehouse-cnt
+                   perform report-one-warehouse
+               end-perform
+           end-if
+
+           move 0 to result-code
+           perform audit-return.
+
+       report-one-warehouse.
+           if tpc-trace-reqd
+               set trace-sqlactr to true
+               move x'01' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-sql-select to true
+               move 'Wh' to tpc-trace-info
+               move 2 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           EXEC SQL
+               SELECT w_name, w_ytd INTO :w-name, :w-ytd
+               FROM warehouse
+               WHERE w_id = :w-id
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(d_ytd), 0) INTO :rc-district-ytd
+               FROM district
+               WHERE d_w_id = :w-id
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :rc-orders-placed
+               FROM orders
+               WHERE o_w_id = :w-id
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :rc-deliveries-done
+               FROM orders
+               WHERE o_w_id = :w-id AND o_carrier_id IS NOT NULL
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(c_payment_cnt), 0)
+                   INTO :rc-payments-taken
+               FROM customer
+               WHERE c_w_id = :w-id
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :rc-stock-checks
+               FROM STOCKLOG
+               WHERE sl_w_id = :w-id
+           END-EXEC
+           if tpc-trace-reqd
+               set trace-sqlactr to true
+               move x'01' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+
+           move w-id to ws-rpt-wh
+           move w-name to ws-rpt-name
+           move rc-orders-placed to ws-rpt-orders
+           move rc-payments-taken to ws-rpt-payments
+           move rc-deliveries-done to ws-rpt-deliv
+           move rc-stock-checks to ws-rpt-stkchk
+           compute ws-rpt-ytd = w-ytd + rc-district-ytd
+
+           exec cics writeq ts
+               queue(ws-report-q-name)
+               from(ws-report-line)
+               length(length of ws-report-line)
+               resp(ws-resp-writeq-ts)
+           end-exec
+           if ws-resp-writeq-ts = DFHRESP(NORMAL)
+               add 1 to rptcount
+           end-if
+           .
+
+       invalid-warehouse.
+           move "Invalid Warehouse ID" to err
+
+           move 1 to result-code
+           perform audit-return.
+
+       SQLErr.
+           move sqlcode to csqlcode
+           string
+               "SQL Error: CODE=" delimited size
+               csqlcode delimited size
+               " STATE=" delimited size
+               sqlstate delimited size
+               " " delimited size
+               sqlerrmc delimited size
+           into err
+
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+
+           move -1 to result-code
+           perform audit-return.
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move 0 to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
+           exec cics return end-exec.
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   sqlactr.cbl  $ end
+      ***--------------------------------------------------------------*
