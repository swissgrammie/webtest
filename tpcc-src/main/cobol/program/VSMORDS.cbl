@@ -3,7 +3,7 @@
        program-id. vsmords.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -72,6 +72,14 @@ LJ    * SYSOUT IS OUTERR.
        01  try-o-entry-d                     pic x(20).
        01  try-o-carrier-id                  pic s9(9) comp.
 
+      *> a specific order was requested by id; captured
+      *> while the customer's orders are browsed below
+       01  req-o-found                       pic x(1) value 'N'.
+       01  req-o-carrier-id                  pic s9(9) comp.
+       01  req-o-entry-d                     pic x(20).
+       01  ws-hist-x                         pic s9(9) comp.
+       01  ws-item-resp                      pic s9(9) comp.
+
        01  entdate                           pic x(29).
 
        01  cust-tab-ind                      pic s9(9).
@@ -85,9 +93,29 @@ LJ    * SYSOUT IS OUTERR.
                05  t-c-w-id                  pic s9(9) comp.
                05  t-c-first                 pic x(16).
 
+      *> printable/queued order-status export
+       01  ws-export-q-name                  pic x(8) value 'ORDRPT'.
+       01  ws-export-line.
+           03  filler                        pic x(10)
+               value 'ORDRPT    '.
+           03  ws-exp-wh                     pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-exp-dist                   pic z9.
+           03  filler                        pic x(1) value space.
+           03  ws-exp-cust                   pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-exp-name                   pic x(16).
+           03  filler                        pic x(1) value space.
+           03  ws-exp-oid                    pic z(7)9.
+           03  filler                        pic x(1) value space.
+           03  ws-exp-entryd                 pic x(19).
+           03  filler                        pic x(1) value space.
+           03  ws-exp-carrier                pic z9.
+
        copy cicserrd.
 
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
@@ -120,6 +148,8 @@ LJ    * SYSOUT IS OUTERR.
            move did to c-d-id c-d-id2
            move wid to c-w-id c-w-id2
 
+           set exact-name-match to true
+
            if clast not = spaces
 
                if tpc-trace-reqd
@@ -259,6 +289,14 @@ LJ    * SYSOUT IS OUTERR.
 
                move cust-tab-ind to namecnt
 
+      *> exact c_last lookup missed; fall back to a
+      *> partial match on the same first-4-characters generic key
+      *> the exact browse already used
+               if namecnt = 0
+                   perform name-fallback-search
+                   move cust-tab-ind to namecnt
+               end-if
+
                if namecnt = 0
                    perform cust-not-found
                end-if
@@ -412,6 +450,8 @@ LJ    * SYSOUT IS OUTERR.
            end-if
 
            move 0 to try-o-id
+           move 0 to ordhistcnt
+           move 'N' to req-o-found
 
            perform until
                    (response = dfhresp(NOTFND))
@@ -429,6 +469,42 @@ LJ    * SYSOUT IS OUTERR.
                    move o-entry-d to try-o-entry-d
                end-if
 
+      *> remember every order seen in a sliding window
+      *> of (up to) the 10 most recent, newest first, so
+      *> ordhistlist always comes back with the customer's order
+      *> history to browse in the same order regardless of backend.
+      *> ORDALT is scanned in ascending o-id order, so each new order
+      *> seen is the newest so far; shift the window down to make room
+      *> at the front and drop the oldest entry once the window is
+      *> full.
+               if ordhistcnt < 10
+                   add 1 to ordhistcnt
+               end-if
+               perform varying ws-hist-x from ordhistcnt by -1
+                       until ws-hist-x < 2
+                   move ordhistlist(ws-hist-x - 1)
+                     to ordhistlist(ws-hist-x)
+               end-perform
+               move o-id to ohoid(1)
+               move o-carrier-id to ohcarrierid(1)
+               move o-entry-d to entdate
+               string
+                   entdate(9:2) delimited size
+                   "-" delimited size
+                   entdate(6:2) delimited size
+                   "-" delimited size
+                   entdate(1:4) delimited size
+               into ohentryd(1)
+
+      *> a specific order was asked for by id; capture
+      *> its header data as it goes by so it can be used below instead
+      *> of the latest order
+               if oidreq not = 0 and o-id = oidreq
+                   move 'Y' to req-o-found
+                   move o-carrier-id to req-o-carrier-id
+                   move o-entry-d to req-o-entry-d
+               end-if
+
                if tpc-trace-reqd
                    set trace-vsmords to true
                    move x'09' to tpc-trace-call-seq
@@ -483,6 +559,22 @@ LJ    * SYSOUT IS OUTERR.
                perform CICSError
            end-if
 
+      *> if a specific order was requested and found in
+      *> the scan above, show that one instead of the latest order.
+      *> A requested order id this customer never placed is rejected
+      *> outright, the same way SQLORDS' matching SELECT raises
+      *> sqlerr on a NOT FOUND, instead of quietly substituting the
+      *> latest order for a request that named a nonexistent one.
+           if oidreq not = 0 and req-o-found not = 'Y'
+               perform order-not-found
+           end-if
+
+           if oidreq not = 0 and req-o-found = 'Y'
+               move oidreq to try-o-id
+               move req-o-carrier-id to try-o-carrier-id
+               move req-o-entry-d to try-o-entry-d
+           end-if
+
            move try-o-id to o-id
            move try-o-carrier-id to o-carrier-id
            move try-o-entry-d to o-entry-d
@@ -510,11 +602,15 @@ LJ    * SYSOUT IS OUTERR.
 
            move 0 to i
            move 0 to ol-number
+      *> bound the read loop at the size of oline (30)
+      *> so a freak order with more lines than that can't overrun
+      *> the table; flag it instead of silently dropping the excess.
            perform with test after until
                    (response = dfhresp(NOTFND))
                    or
                    (ol-o-id not = o-id or ol-d-id not = d-id
                        or ol-w-id not = w-id)
+                   or i = 30
 
                add 1 to i
                add 1 to ol-number
@@ -562,6 +658,24 @@ LJ    * SYSOUT IS OUTERR.
                            move ol-quantity to qty(i)
                            move ol-amount to amt(i)
 
+      *> look up the item's name/price so it can be
+      *> shown alongside the order line, same idiom VSMNORD uses.
+      *> A separate response field is used so this lookup doesn't
+      *> disturb the ORDLINE response the enclosing loop tests.
+                           move ol-i-id to i-id
+                           exec cics
+                               read file('ITEM') into(i-record)
+                               ridfld(item-key)
+                               resp(ws-item-resp)
+                           end-exec
+                           if ws-item-resp = dfhresp(NORMAL)
+                               move i-name to itemname(i)
+                               move i-price to itemprice(i)
+                           else
+                               move spaces to itemname(i)
+                               move 0 to itemprice(i)
+                           end-if
+
                            if ol-delivery-d not = spaces
                                string
                                    ol-delivery-d(9:2) delimited size
@@ -579,6 +693,13 @@ LJ    * SYSOUT IS OUTERR.
 
            end-perform
 
+           move 'N' to linetrunc
+           if i = 30 and response = dfhresp(NORMAL)
+                   and ol-o-id = o-id and ol-d-id = d-id
+                   and ol-w-id = w-id
+               move 'Y' to linetrunc
+           end-if
+
            exec cics
                syncpoint
                resp(response)
@@ -588,9 +709,31 @@ LJ    * SYSOUT IS OUTERR.
                perform CICSError
            end-if
 
+      *> drop a printable order-status export on the
+      *> TS queue, same "writeq ts" idiom the payment receipt uses
+           move 'N' to exportqueued
+           if export-wanted
+               move wid to ws-exp-wh
+               move did to ws-exp-dist
+               move cid to ws-exp-cust
+               move clast to ws-exp-name
+               move oid to ws-exp-oid
+               move oentryd to ws-exp-entryd
+               move ocarrierid to ws-exp-carrier
+               exec cics writeq ts
+                   queue(ws-export-q-name)
+                   from(ws-export-line)
+                   length(length of ws-export-line)
+                   resp(response)
+               end-exec
+               if response = dfhresp(NORMAL)
+                   move 'Y' to exportqueued
+               end-if
+           end-if
+
            move 0 to result-code
 
-           exec cics return end-exec.
+           perform audit-return.
 
        cust-not-found.
            exec cics
@@ -607,8 +750,94 @@ LJ    * SYSOUT IS OUTERR.
 
            move -1 to result-code
 
-           exec cics return end-exec.
+           perform audit-return.
+
+       order-not-found.
+           exec cics
+               syncpoint
+               rollback
+               resp(response)
+           end-exec
+
+           if response not = dfhresp(NORMAL)
+               perform CICSError
+           end-if
+
+           move "Order not found" to err
+
+           move -1 to result-code
+
+           perform audit-return.
+
+      *> called only when the exact last-name browse
+      *> above found nobody.  Re-browses the same CUSTALT generic key
+      *> (already only a 4-character last-name prefix, see
+      *> customer-generic-name in TPCFILES.cpy) but stops on a
+      *> district/warehouse change instead of requiring the rest of
+      *> the last name to match too, so anyone sharing that prefix
+      *> comes back as a candidate.
+       name-fallback-search.
+           set fallback-name-match to true
+
+           move did to c-d-id c-d-id2
+           move wid to c-w-id c-w-id2
+           move clast to c-last
+
+           exec cics
+               startbr file('CUSTALT')
+               ridfld(customer-alt-key)
+               keylength(length of customer-generic-name)
+               generic
+               resp(response)
+           end-exec
 
+           if response not = dfhresp(NORMAL) and
+              response not = dfhresp(NOTFND)
+               perform CICSError
+           end-if
+
+           if response not = dfhresp(NOTFND)
+               exec cics
+                   readnext file('CUSTALT') into(c-record)
+                   ridfld(customer-alt-key)
+                   resp(response)
+               end-exec
+           end-if
+
+           move 0 to cust-tab-ind
+
+           perform until
+                   (response = dfhresp(NOTFND))
+               or
+                   (c-d-id not = did or c-w-id not = wid
+                    or c-last(1:4) not = clast(1:4))
+
+               if response not = dfhresp(NORMAL)
+                   perform CICSError
+               end-if
+
+               add 1 to cust-tab-ind
+               move c-id to t-c-id(cust-tab-ind)
+               move c-d-id to t-c-d-id(cust-tab-ind)
+               move c-w-id to t-c-w-id(cust-tab-ind)
+               move c-first to t-c-first(cust-tab-ind)
+
+               exec cics
+                   readnext file('CUSTALT') into(c-record)
+                   ridfld(customer-alt-key)
+                   resp(response)
+               end-exec
+           end-perform
+
+           exec cics
+               endbr file('CUSTALT')
+               resp(response)
+           end-exec
+
+           if response not = dfhresp(NORMAL)
+               perform CICSError
+           end-if
+           .
 
        CICSError section.
 
@@ -616,9 +845,24 @@ LJ    * SYSOUT IS OUTERR.
 
            exec cics syncpoint rollback end-exec
 
-           exec cics return end-exec.
+           perform audit-return.
            .
 
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
+           exec cics return end-exec.
+
       ***--------------------------------------------------------------*
       ***  $Workfile:   vsmords.cbl  $ end
       ***--------------------------------------------------------------*
