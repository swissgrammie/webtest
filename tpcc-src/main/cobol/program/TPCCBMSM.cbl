@@ -3,7 +3,7 @@
        program-id. tpccbmsm.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -34,7 +34,7 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
        data division.
 
        working-storage section.
-        COPY DFHAID. 
+        COPY DFHAID.
 
        01  ws-program-name                   pic x(8) value 'TPCCBMSM'.
 
@@ -60,7 +60,7 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
       ***--------------------------------------------------------------*
       *** Menu                                                         *
       ***--------------------------------------------------------------*
-        
+
        copy BMSMENU.
       ***--------------------------------------------------------------*
       *** New Order                                                    *
@@ -116,6 +116,8 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                05  ws-nord-price             pic x(6).
                05                            pic x(3).
                05  ws-nord-amount            pic x(7).
+               05                            pic x(3).
+               05  ws-nord-tax               pic x(6).
            03                                pic x(3).
            03  ws-nord-error                 pic x(45).
            03                                pic x(3).
@@ -166,6 +168,10 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                05  ws-ords-amount            pic x(9).
                05                            pic x(3).
                05  ws-ords-delivery          pic x(10).
+               05                            pic x(3).
+               05  ws-ords-item-name         pic x(24).
+               05                            pic x(3).
+               05  ws-ords-item-price        pic x(7).
            03                                pic x(3).
            03  ws-ords-message               pic x(79).
       ***--------------------------------------------------------------*
@@ -242,6 +248,9 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            03                                pic x(2).
            03  ws-paym-payment-attr          pic x(1).
            03  ws-paym-payment               pic x(7).
+           03                                pic x(2).
+           03  ws-paym-supervisor-attr       pic x(1).
+           03  ws-paym-supervisor            pic x(4).
            03                                pic x(3).
            03  ws-paym-c-ballance            pic x(14).
            03                                pic x(3).
@@ -274,6 +283,10 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            03                                pic x(3).
            03  ws-stkl-message               pic x(79).
       ***--------------------------------------------------------------*
+      *** Trace Flag Maintenance                         *
+      ***--------------------------------------------------------------*
+       copy BMSTRCE.
+      ***--------------------------------------------------------------*
       *** Working Items                                                *
       ***--------------------------------------------------------------*
 
@@ -300,10 +313,21 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            03  ws-numeric-zzzz9m             pic zzzz9-.
 
            03  ws-swap-flag                  pic s9(9) comp.
-           03  ws-swap-area                  pic x(53).
+           03  ws-swap-area                  pic x(62).
            03  ws-sub1                       pic 9(2).
            03  ws-sub2                       pic 9(2).
            03  ws-perform-cnt                pic 9(2).
+           03  ws-dup-sub                    pic 9(2).
+           03  ws-response                   pic s9(9) comp.
+      *> TD queue the deferred delivery batch job reads
+           03  ws-delv-td-q-name             pic x(4) value 'TDLV'.
+      *> transid started to actually run TPCCDLVB against what
+      *> was just queued to TDLV above
+           03  ws-dlvb-transid               pic x(4) value 'TDLB'.
+           03  ws-dlvb-start-resp            pic s9(9) comp.
+      *> set when MENUWCT had to be clamped to 1-10
+           03  ws-wct-clamped                pic x(1).
+               88 ws-wct-clamped-88          value 'Y'.
 
        01  ws-commarea.
            03  ws-map                        pic x(8).
@@ -315,15 +339,84 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            03  ws-dbms                       pic x(1).
                88 ws-use-db-88              value 'D'.
                88 ws-use-vsam-files-88       value 'V'.
+      *> run New Order against both backends and
+      *> compare the results, to catch SQL/VSAM drift after a load
+               88 ws-use-both-88             value 'B'.
            03  ws-siz                        pic x(1).
                88 ws-load-large-88           value 'L'.
                88 ws-load-small-88           value 'S'.
+      *> a digit 1 thru 9 picks a custom scale tier
+      *> interpolated between the Small and Large presets.
+               88 ws-load-custom-88          value '1' thru '9'.
            03  ws-rem                        pic x(1).
                88 ws-load-remove-88          value 'Y'.
            03  ws-lod                        pic x(1).
                88 ws-load-yes-88             value 'Y'.
            03  ws-dbg                        pic x(1).
                88 ws-load-debug-88           value 'Y'.
+      *> set once a dry-run row-count report has been
+      *> shown for a pending Erase; the next PF7 confirms it. Reset
+      *> whenever the Erase flag is re-entered.
+           03  ws-ecf                        pic x(1).
+               88 ws-erase-pending-88        value 'Y'.
+      *> set after the first PF12; a second PF12 while
+      *> this is set confirms the session actually ends. Any other
+      *> attention key clears it, so an accidental PF12 just prompts.
+           03  ws-end-cf                     pic x(1).
+               88 ws-end-pending-88          value 'Y'.
+
+       01  ws-end-cf-was                     pic x(1).
+           88 ws-end-cf-was-88               value 'Y'.
+
+       01  ws-scale-digit                    pic 9(1).
+
+      *> counts from a count-only LINK to SQLLOAD and
+      *> to VSMLOAD, compared and displayed by process-db-reconcile
+       01  ws-recon-sql-counts.
+           03  rs-warehouse                  pic s9(9) comp.
+           03  rs-district                   pic s9(9) comp.
+           03  rs-customer                   pic s9(9) comp.
+           03  rs-history                    pic s9(9) comp.
+           03  rs-orders                     pic s9(9) comp.
+           03  rs-new-order                  pic s9(9) comp.
+           03  rs-order-line                 pic s9(9) comp.
+           03  rs-item                       pic s9(9) comp.
+           03  rs-stock                      pic s9(9) comp.
+       01  ws-recon-vsm-counts.
+           03  rv-warehouse                  pic s9(9) comp.
+           03  rv-district                   pic s9(9) comp.
+           03  rv-customer                   pic s9(9) comp.
+           03  rv-history                    pic s9(9) comp.
+           03  rv-orders                     pic s9(9) comp.
+           03  rv-new-order                  pic s9(9) comp.
+           03  rv-order-line                 pic s9(9) comp.
+           03  rv-item                       pic s9(9) comp.
+           03  rv-stock                      pic s9(9) comp.
+       01  ws-recon-display.
+           03  ws-recon-row                  pic 9(4) comp value 0.
+           03  ws-recon-cpos                 pic 9(4) comp.
+           03  ws-recon-line                 pic x(79).
+           03  ws-recon-nbr1                 pic z(5)9-.
+           03  ws-recon-nbr2                 pic z(5)9-.
+
+      *> New Order results captured from the SQLNORD
+      *> LINK so they can be compared against the VSMNORD LINK that
+      *> follows it when ws-dbms is 'B' (Both). supware/itemid/qty
+      *> and wid/did/cid are pure input fields neither backend ever
+      *> writes to, so the same new-order-data is safe to LINK twice.
+       01  ws-nord-cmp-result.
+           03  ws-nord-cmp-rc                pic s9(9) comp.
+           03  ws-nord-cmp-total             pic 99999.99.
+           03  ws-nord-cmp-oid               pic 9(8).
+           03  ws-nord-cmp-oolcnt            pic 9(2).
+           03  ws-nord-cmp-backorder         pic x(1) occurs 30.
+           03  ws-nord-cmp-mismatch          pic x(1).
+               88 ws-nord-cmp-mismatch-88    value 'Y'.
+       01  ws-nord-cmp-display.
+           03  ws-nord-cmp-nbr1              pic zzzz9.99-.
+           03  ws-nord-cmp-nbr2              pic zzzz9.99-.
+           03  ws-nord-cmp-rcd1              pic --------9.
+           03  ws-nord-cmp-rcd2              pic --------9.
 
        01  result-code                       pic s9(5) comp.
        01  m-err                             pic x(80).
@@ -354,25 +447,39 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            if eibcalen = length of ws-commarea
                move dfhcommarea to ws-commarea
                perform sql-trace-settings
-               if eibaid not = DFHCLEAR  
+               if eibaid not = DFHCLEAR
       *            *> Clear Key
       *             display "CLEAR Key Hit" upon syserr
                    perform cics-receive-map
                end-if
       *         display eibaid upon syserr
+      *> only PF12 confirms/cancels the pending end; any
+      *> other key cancels it, so save the incoming value and reset
+      *> before the evaluate below decides what to do with PF12
+               move ws-end-cf to ws-end-cf-was
+               move 'N' to ws-end-cf
                evaluate eibaid
-                    
+
                    when DFHPF12
       *                *> PF 12 Key
       *                 display "PF12 hit" upon syserr
-                       exec cics syncpoint end-exec
-                       move eibtrnid to ws-end-msg(1:4)
-                       exec cics send text | added text
-                           from(ws-end-msg)
-                           erase
-                       end-exec
-                       exec cics return end-exec
-                   when DFHPF1  
+                       if ws-end-cf-was-88
+                           exec cics syncpoint end-exec
+                           move eibtrnid to ws-end-msg(1:4)
+                           exec cics send text | added text
+                               from(ws-end-msg)
+                               erase
+                           end-exec
+                           exec cics return end-exec
+                       else
+                           move 'Y' to ws-end-cf
+                           string 'Press PF12 again to end this'
+                                  ' session, or any other key to'
+                                  ' continue.'
+                                  delimited by size into DELVMSGO
+                           perform cics-send-approprate
+                       end-if
+                   when DFHPF1
       *                display "PF1 hit"  upon syserr
                        perform cics-send-nord
                    when DFHPF2
@@ -398,6 +505,27 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                        else
                            perform cics-send-menu
                        end-if
+      *> reconcile SQL vs VSAM row counts from the menu
+                   when DFHPF8
+                       if ws-map = 'BMSMENU'
+                           perform process-db-reconcile
+                       else
+                           perform cics-send-menu
+                       end-if
+      *> trace flag maintenance screen off the menu
+                   when DFHPF9
+                       if ws-map = 'BMSMENU'
+                           perform cics-send-trce
+                       else
+                           perform cics-send-menu
+                       end-if
+      *> on-demand database size, shown on the menu
+                   when DFHPF10
+                       if ws-map = 'BMSMENU'
+                           perform process-db-size
+                       else
+                           perform cics-send-menu
+                       end-if
                    when dfhenter
       *            *> Enter Key
                        evaluate ws-map
@@ -416,6 +544,9 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                            when 'BMSORDS'
                                perform process-order-status
                                perform cics-send-ords
+                           when 'BMSTRCE'
+                               perform process-trace-maint
+                               perform cics-send-trce
                            when other
                                perform cics-send-menu
                        end-evaluate
@@ -425,7 +556,7 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                          to DELVMSGO
                        perform cics-send-approprate
                    when other
-                       move 'Unexpected 3270 attention key'                       
+                       move 'Unexpected 3270 attention key'
       *                 move eibaid
                          to DELVMSGO
                        perform cics-send-approprate
@@ -518,7 +649,13 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                            if MENUDBMI = 'd' or 'D'
                                move 'D' to ws-dbms
                            else
-                               move 'V' to ws-dbms
+                               if MENUDBMI = 'b' or 'B'
+      *> 'B' runs New Order against SQL and VSAM
+      *> together and reports any mismatch
+                                   move 'B' to ws-dbms
+                               else
+                                   move 'V' to ws-dbms
+                               end-if
                            end-if
                        end-if
                        if MENUWCTI not = low-values
@@ -530,7 +667,13 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                            if MENUSIZI = 'l' or 'L'
                                move 'L' to ws-siz
                            else
-                               move 'S' to ws-siz
+      *> a digit 1 thru 9 selects a custom scale
+      *> tier; anything else falls back to the original Small
+                               if MENUSIZI >= '1' and MENUSIZI <= '9'
+                                   move MENUSIZI to ws-siz
+                               else
+                                   move 'S' to ws-siz
+                               end-if
                            end-if
                        end-if
                        if MENUREMI not = low-values
@@ -539,6 +682,9 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                            else
                                move 'N' to ws-rem
                            end-if
+      *> re-entering the Erase flag cancels any
+      *> pending dry-run confirmation
+                           move 'N' to ws-ecf
                        end-if
                        if MENULODI not = low-values
                            if MENULODI = 'y' or 'Y'
@@ -618,6 +764,13 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                            move ws-numeric to ws-did
                        end-if
                    end-if
+      *> trace flag maintenance screen; process-trace-
+      *> maint-para reads the *I fields directly, no editing needed
+               when 'BMSTRCE'
+                   exec cics receive map(ws-map)
+                       into(BMSTRCEI)
+                       nohandle
+                   end-exec
            end-evaluate
            exit
            .
@@ -649,6 +802,8 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                    perform cics-send-paym
                when 'BMSSTKL'
                    perform cics-send-stkl
+               when 'BMSTRCE'
+                   perform cics-send-trce
                when other
                    perform cics-send-menu
            end-evaluate
@@ -670,19 +825,29 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            move ws-wid to MENUWIDO
 
            if ws-dbms not = 'D' and ws-dbms not = 'V'
+                   and ws-dbms not = 'B'
                move 'D' to ws-dbms
            end-if
            move ws-dbms to MENUDBMO
 
+      *> warn instead of silently substituting a
+      *> different warehouse count than what the operator typed
+           move 'N' to ws-wct-clamped
            if ws-wct(1:) < '01'
                move 1 to ws-wct
+               move 'Y' to ws-wct-clamped
            end-if
            if ws-wct > '10'
                move 10 to ws-wct
+               move 'Y' to ws-wct-clamped
            end-if
            move ws-wct to MENUWCTO
+           if ws-wct-clamped-88 and MENUMSGO = spaces
+               move 'Warehouse count adjusted to 1-10 range'
+                 to MENUMSGO
+           end-if
 
-           if ws-siz not = 'L'
+           if ws-siz not = 'L' and not ws-load-custom-88
                move 'S' to ws-siz
            end-if
            move ws-siz to MENUSIZO
@@ -751,6 +916,177 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            exit
            .
       ***--------------------------------------------------------------*
+      *** Trace Flag Maintenance                         *
+      *** A PF9-from-the-menu screen onto cwa-trace-options-array so   *
+      *** an operator can flip per-module SQL/VSAM trace flags while   *
+      *** the region is running, instead of only at PLT init.          *
+      ***--------------------------------------------------------------*
+       cics-send-trce section.
+       cics-send-trce-para.
+           move DELVMSGO to TRCMSGO
+           move spaces to DELVMSGO
+
+           if tpcc-eyecatcher and
+              cwa-tpc-trace-module-name = 'TPCTRACE'
+               move 'AVAILABLE'    to TRCMODO
+               move spaces         to TRCNOO
+           else
+               move 'NOT FOUND'    to TRCMODO
+               move 'TPC Trace module not found - tracing not possible'
+                                   to TRCNOO
+           end-if
+
+           move cwa-trace-sqlnord to TRCF1SCO
+           move cwa-trace-vsmnord to TRCF1VCO
+           move 'New Order (SQL)'  to TRCF1SMO
+           move 'New Order (VSAM)' to TRCF1VMO
+           move cwa-trace-sqlpaym to TRCF2SCO
+           move cwa-trace-vsmpaym to TRCF2VCO
+           move 'Payment (SQL)'    to TRCF2SMO
+           move 'Payment (VSAM)'   to TRCF2VMO
+           move cwa-trace-sqlords to TRCF3SCO
+           move cwa-trace-vsmords to TRCF3VCO
+           move 'Order Status (SQL)'  to TRCF3SMO
+           move 'Order Status (VSAM)' to TRCF3VMO
+           move cwa-trace-sqldelv to TRCF4SCO
+           move cwa-trace-vsmdelv to TRCF4VCO
+           move 'Delivery (SQL)'   to TRCF4SMO
+           move 'Delivery (VSAM)'  to TRCF4VMO
+           move cwa-trace-sqlstkl to TRCF5SCO
+           move cwa-trace-vsmstkl to TRCF5VCO
+           move 'Stock Level (SQL)'  to TRCF5SMO
+           move 'Stock Level (VSAM)' to TRCF5VMO
+
+           move spaces to TRCF1SNO TRCF1VNO TRCF2SNO TRCF2VNO
+                          TRCF3SNO TRCF3VNO TRCF4SNO TRCF4VNO
+                          TRCF5SNO TRCF5VNO
+
+           move 'BMSTRCE' to ws-map
+           exec cics send map(ws-map) from(BMSTRCEO) erase end-exec
+           exit
+           .
+      ***--------------------------------------------------------------*
+       process-trace-maint section.
+       process-trace-maint-para.
+           move spaces to DELVMSGO
+
+           if TRCF1SNI not = low-values and TRCF1SNI not = spaces
+               if TRCF1SNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-sqlnord
+               else
+                   if TRCF1SNI = 'n' or 'N'
+                       move 'N' to cwa-trace-sqlnord
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF1VNI not = low-values and TRCF1VNI not = spaces
+               if TRCF1VNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-vsmnord
+               else
+                   if TRCF1VNI = 'n' or 'N'
+                       move 'N' to cwa-trace-vsmnord
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF2SNI not = low-values and TRCF2SNI not = spaces
+               if TRCF2SNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-sqlpaym
+               else
+                   if TRCF2SNI = 'n' or 'N'
+                       move 'N' to cwa-trace-sqlpaym
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF2VNI not = low-values and TRCF2VNI not = spaces
+               if TRCF2VNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-vsmpaym
+               else
+                   if TRCF2VNI = 'n' or 'N'
+                       move 'N' to cwa-trace-vsmpaym
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF3SNI not = low-values and TRCF3SNI not = spaces
+               if TRCF3SNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-sqlords
+               else
+                   if TRCF3SNI = 'n' or 'N'
+                       move 'N' to cwa-trace-sqlords
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF3VNI not = low-values and TRCF3VNI not = spaces
+               if TRCF3VNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-vsmords
+               else
+                   if TRCF3VNI = 'n' or 'N'
+                       move 'N' to cwa-trace-vsmords
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF4SNI not = low-values and TRCF4SNI not = spaces
+               if TRCF4SNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-sqldelv
+               else
+                   if TRCF4SNI = 'n' or 'N'
+                       move 'N' to cwa-trace-sqldelv
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF4VNI not = low-values and TRCF4VNI not = spaces
+               if TRCF4VNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-vsmdelv
+               else
+                   if TRCF4VNI = 'n' or 'N'
+                       move 'N' to cwa-trace-vsmdelv
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF5SNI not = low-values and TRCF5SNI not = spaces
+               if TRCF5SNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-sqlstkl
+               else
+                   if TRCF5SNI = 'n' or 'N'
+                       move 'N' to cwa-trace-sqlstkl
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+           if TRCF5VNI not = low-values and TRCF5VNI not = spaces
+               if TRCF5VNI = 'y' or 'Y'
+                   move 'Y' to cwa-trace-vsmstkl
+               else
+                   if TRCF5VNI = 'n' or 'N'
+                       move 'N' to cwa-trace-vsmstkl
+                   else
+                       move 'Invalid value - use Y or N' to DELVMSGO
+                   end-if
+               end-if
+           end-if
+
+           if DELVMSGO = spaces
+               move 'Trace flags updated.' to DELVMSGO
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
       *** Database Load                                                *
       ***--------------------------------------------------------------*
        process-db-load section.
@@ -760,9 +1096,22 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            if ws-load-large-88
                move 1 to option-size
            end-if
+      *> a custom scale tier overrides option-size
+           if ws-load-custom-88
+               move ws-siz to ws-scale-digit
+               move ws-scale-digit to option-scale
+           end-if
            if ws-load-remove-88
                move 0 to option-remove
                move 1 to option-erase
+      *> dry run and report row counts the first
+      *> time Erase is requested; only erase for real once that
+      *> report has been shown and the user presses PF7 again
+               if ws-erase-pending-88
+                   move 0 to option-dryrun
+               else
+                   move 1 to option-dryrun
+               end-if
            end-if
            if ws-load-yes-88
                move 0 to option-create
@@ -812,12 +1161,216 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                            move spaces to option-line (24) (1:1)
                        end-if
                    end-if
+      *> a dry run leaves the confirmation pending;
+      *> anything else (a real erase or a plain load) clears it so
+      *> the next Erase request starts with a fresh dry run
+                   if ws-load-remove-88 and option-dryrun not = 0
+                       move 'Y' to ws-ecf
+                   else
+                       move 'N' to ws-ecf
+                   end-if
            end-evaluate
            .
        process-db-load-x.
            exit
            .
       ***--------------------------------------------------------------*
+      *** Database Reconciliation                        *
+      *** Count rows in both backends and report any mismatch, so a    *
+      *** site running with ws-dbms toggled between runs can tell      *
+      *** whether the SQL and VSAM copies of the data have drifted.    *
+      ***--------------------------------------------------------------*
+       process-db-reconcile section.
+       process-db-reconcile-para.
+           move low-values to option-array
+           set option-return-display-88 to true
+           move ws-wct to option-count
+           move 1 to option-countonly
+           move tpc-trace-sqlload to tpc-trace-flag in option-array
+           exec cics link
+               program('SQLLOAD')
+               commarea(option-array)
+           end-exec
+           move option-rowcounts to ws-recon-sql-counts
+
+           move low-values to option-array
+           set option-return-display-88 to true
+           move ws-wct to option-count
+           move 1 to option-countonly
+           move tpc-trace-vsmload to tpc-trace-flag in option-array
+           exec cics link
+               program('VSMLOAD')
+               commarea(option-array)
+           end-exec
+           move option-rowcounts to ws-recon-vsm-counts
+
+           exec cics send control erase end-exec
+           move 0 to ws-recon-row
+           move 'Row Count Reconciliation - SQL vs VSAM'
+             to ws-recon-line
+           perform reconcile-display-line
+           move '                     SQL        VSAM'
+             to ws-recon-line
+           perform reconcile-display-line
+
+           move rs-warehouse to ws-recon-nbr1
+           move rv-warehouse to ws-recon-nbr2
+           move 'Warehouse ' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-warehouse not = rv-warehouse
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move rs-district to ws-recon-nbr1
+           move rv-district to ws-recon-nbr2
+           move 'District  ' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-district not = rv-district
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move rs-customer to ws-recon-nbr1
+           move rv-customer to ws-recon-nbr2
+           move 'Customer  ' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-customer not = rv-customer
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move rs-history to ws-recon-nbr1
+           move rv-history to ws-recon-nbr2
+           move 'History   ' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-history not = rv-history
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move rs-orders to ws-recon-nbr1
+           move rv-orders to ws-recon-nbr2
+           move 'Orders    ' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-orders not = rv-orders
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move rs-new-order to ws-recon-nbr1
+           move rv-new-order to ws-recon-nbr2
+           move 'New_Order ' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-new-order not = rv-new-order
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move rs-order-line to ws-recon-nbr1
+           move rv-order-line to ws-recon-nbr2
+           move 'Order_Line' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-order-line not = rv-order-line
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move rs-item to ws-recon-nbr1
+           move rv-item to ws-recon-nbr2
+           move 'Item      ' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-item not = rv-item
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move rs-stock to ws-recon-nbr1
+           move rv-stock to ws-recon-nbr2
+           move 'Stock     ' to ws-recon-line(1:10)
+           string ws-recon-nbr1 '   ' ws-recon-nbr2
+               delimited by size into ws-recon-line(12:20)
+           if rs-stock not = rv-stock
+               move 'MISMATCH' to ws-recon-line(35:8)
+           end-if
+           perform reconcile-display-line
+
+           move 'Press PF6 to return to the Menu.' to ws-recon-line
+           perform reconcile-display-line
+           .
+       process-db-reconcile-x.
+           exit
+           .
+      ***--------------------------------------------------------------*
+       reconcile-display-line section.
+       reconcile-display-line-para.
+           add 1 to ws-recon-row
+           if ws-recon-row > 23
+               move 0 to ws-recon-row
+               exec cics send control erase end-exec
+           end-if
+           compute ws-recon-cpos = (ws-recon-row * 80) + 1
+           exec cics send control cursor(ws-recon-cpos) end-exec
+           exec cics
+               send text
+               from(ws-recon-line)
+               length(length of ws-recon-line)
+           end-exec
+           move spaces to ws-recon-line
+           .
+      ***--------------------------------------------------------------*
+      *** on-demand warehouse/district/customer counts   *
+      *** for the menu, so an operator can tell what a prior load run  *
+      *** actually produced without guessing. Counting every row in   *
+      *** the currently-selected backend on every menu paint would be  *
+      *** expensive (a full VSAM browse for VSMLOAD), so this is a     *
+      *** PF10 action rather than automatic, the same way PF8's        *
+      *** reconciliation report is on-demand rather than automatic.    *
+      ***--------------------------------------------------------------*
+       process-db-size section.
+       process-db-size-para.
+           move low-values to option-array
+           set option-return-display-88 to true
+           move ws-wct to option-count
+           move 1 to option-countonly
+           if ws-use-vsam-files-88
+               move tpc-trace-vsmload to tpc-trace-flag in option-array
+               exec cics link
+                   program('VSMLOAD')
+                   commarea(option-array)
+               end-exec
+           else
+      *> 'D' and 'B' (Both) both read the SQL copy here - a Both
+      *> session already gets the full compare via PF8 if it needs
+      *> to know whether the two backends agree
+               move tpc-trace-sqlload to tpc-trace-flag in option-array
+               exec cics link
+                   program('SQLLOAD')
+                   commarea(option-array)
+               end-exec
+           end-if
+
+           move rc-warehouse to ws-recon-nbr1
+           move rc-district to ws-recon-nbr2
+           string 'DB: ' ws-recon-nbr1 ' warehouse(s), '
+                  ws-recon-nbr2 ' district(s), '
+                  delimited by size into DELVMSGO
+           move rc-customer to ws-recon-nbr1
+           string DELVMSGO delimited by size
+                  ws-recon-nbr1 ' customer(s)' delimited by size
+                  into DELVMSGO
+           perform cics-send-menu
+           exit
+           .
+      ***--------------------------------------------------------------*
       *** Stock Level                                                  *
       ***--------------------------------------------------------------*
        process-stock-level section.
@@ -830,11 +1383,13 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                move 'Invalid Warehouse ID' to DELVMSGO
                go to process-stock-level-x
            end-if
+      *> district 0 means "every district in this
+      *> warehouse" instead of an error, so a clerk can get a
+      *> warehouse-wide rollup without keying in all 10 one at a time
            move ws-did to did of stock-level-data
-           if ws-did = 0
-               move 'Invalid District ID'  to DELVMSGO
-               go to process-stock-level-x
-           end-if
+      *> configurable order-lookback window, sourced
+      *> from the CWA instead of SQLSTKL/VSMSTKL's old hardcoded 20
+           move cwa-stock-lookback to lookback of stock-level-data
            if ws-stkl-threshold = low-values
                move 'Stock threshold not entered' to DELVMSGO
                go to process-stock-level-x
@@ -874,6 +1429,24 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                string ws-numeric-zzzz9m
                  delimited by size
                  into DELVMSGO(74:6)
+           else
+      *> the screen only has room for one combined
+      *> count; the full per-district rollup (distcounts) and the
+      *> actual low-stock item ids (lowstockitems) still come back on
+      *> stock-level-data for a program-to-program caller to look at,
+      *> same reconciliation as the payment receipt and
+      *> order-status export
+               if all-districts of stock-level-data
+                   move lowstockcnt of stock-level-data
+                     to ws-numeric-zzzz9m
+                   string
+                       'Warehouse rollup - '
+                         delimited by size
+                       ws-numeric-zzzz9m delimited by size
+                       ' low-stock item(s) across all districts'
+                         delimited by size
+                       into DELVMSGO(1:60)
+               end-if
            end-if
            .
        process-stock-level-x.
@@ -896,33 +1469,52 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                move 'Invalid Carrier Number' to DELVMSGO
                go to process-delivery-x
            end-if
+      *> cheap client-side pre-check against a
+      *> site-configured carrier count from the CWA, so an obviously
+      *> bad carrier id never leaves the terminal. SQLDELV/VSMDELV
+      *> hold the real CARRIER master table and are the authoritative
+      *> validation - this range check only screens the common case
+      *> before paying for the round trip.
+           if ws-xid > cwa-carrier-cnt
+               move 'Invalid Carrier Number' to DELVMSGO
+               go to process-delivery-x
+           end-if
            if ws-use-db-88
-               move tpc-trace-sqldelv
-                 to tpc-trace-flag in delivery-data
-               exec cics link
-                   program('SQLDELV')
-                   commarea(delivery-data)
-               end-exec
-               move result-code in delivery-data to ws-result-code
+               move 'Y' to usedbflag of delivery-data
            else
-               move tpc-trace-vsmdelv
-                 to tpc-trace-flag in delivery-data
-               exec cics link
-                   program('VSMDELV')
-                   commarea(delivery-data)
-               end-exec
-               move result-code in delivery-data to ws-result-code
+               move 'N' to usedbflag of delivery-data
            end-if
+      *> queue the 10-district sweep as a deferred batch
+      *> job (read and run by TPCCDLVB) instead of tying up the
+      *> clerk's terminal for the whole sweep, per the TPC-C spec's
+      *> own description of Delivery as a deferred transaction.
+           exec cics writeq td
+               queue(ws-delv-td-q-name)
+               from(delivery-data)
+               length(length of delivery-data)
+               resp(ws-response)
+           end-exec
            move ws-attr-askip to ws-delv-xid-attr
            move wid of delivery-data to ws-delv-wid
            move ocarrierid of delivery-data to ws-delv-xid
-           move msg of delivery-data to ws-delv-exec-status
-           move err of delivery-data to DELVMSGO
-           if ws-result-code not = 0
-               move ws-result-code to ws-numeric-zzzz9m
-               string ws-numeric-zzzz9m
-                 delimited by size
-                 into DELVMSGO(74:6)
+           if ws-response = dfhresp(normal)
+      *> kick TPCCDLVB off right away to drain what was
+      *> just queued, the same way TPCCPLTI starts TERR for
+      *> TPCCERRS - there is no PCT/CSD in this repo to define a
+      *> real TDLB transaction against, same out-of-scope caveat
+      *> as TERR.
+               exec cics start
+                   transid(ws-dlvb-transid)
+                   resp(ws-dlvb-start-resp)
+               end-exec
+               move 'Delivery queued for background processing'
+                 to ws-delv-exec-status
+               move 'Delivery queued for background processing'
+                 to DELVMSGO
+           else
+               move 'Unable to queue delivery request'
+                 to ws-delv-exec-status
+               move 'Unable to queue delivery request' to DELVMSGO
            end-if
            .
        process-delivery-x.
@@ -998,6 +1590,10 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                  to ws-ords-amount (ws-x)
                move deldate of order-status-data (ws-x)
                  to ws-ords-delivery (ws-x)
+               move itemname of order-status-data (ws-x)
+                 to ws-ords-item-name (ws-x)
+               move itemprice of order-status-data (ws-x)
+                 to ws-ords-item-price (ws-x)
            end-perform
            move err of order-status-data to DELVMSGO
            if ws-result-code not = 0
@@ -1005,6 +1601,25 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                string ws-numeric-zzzz9m
                  delimited by size
                  into DELVMSGO(74:6)
+           else
+      *> let the clerk know the name typed didn't match
+      *> exactly and this is the closest fallback candidate instead.
+      *> otherwise, point out there is more order
+      *> history to browse. Both share the same message window, so
+      *> the (rarer) name-match warning takes priority.
+               if fallback-name-match of order-status-data
+                   move 'No exact name match - showing closest match'
+                     to DELVMSGO(41:31)
+               else
+                   if ordhistcnt of order-status-data > 1
+                       move ordhistcnt of order-status-data
+                         to ws-numeric-z9
+                       string ws-numeric-z9 delimited by size
+                           ' orders on file for this customer'
+                             delimited by size
+                           into DELVMSGO(41:31)
+                   end-if
+               end-if
            end-if
            .
        process-order-status-x.
@@ -1021,7 +1636,15 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            move ws-attr-mdt to ws-paym-c-did-attr
            move ws-attr-mdt to ws-paym-last-nm-attr
            move ws-attr-mdt to ws-paym-payment-attr
+           move ws-attr-mdt to ws-paym-supervisor-attr
            initialize payment-data
+      *> site-configured payment ceiling from the CWA;
+      *> a clerk who needs to post over that ceiling types a
+      *> supervisor id into PAYMSUPI to authorize it.
+           move cwa-max-payment-amt to hmaxamount of payment-data
+      *> every payment taken from this screen gets a
+      *> receipt queued; there's no screen field to ask the clerk
+           move 'Y' to rreceiptwanted of payment-data
            move ws-wid to wid of payment-data
            if ws-wid = 0
                move 'Invalid Warehouse ID' to DELVMSGO
@@ -1067,11 +1690,20 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            else
                move ws-paym-payment to ws-numeric-disp
                perform edit-to-number
-               move ws-numeric to hamount of payment-data
-               if ws-numeric = 0
+      *> hamount can only hold up to 9999.99 - reject
+      *> anything wider outright instead of letting the MOVE below
+      *> silently drop the high-order digits and post some other,
+      *> smaller amount than what was actually typed.
+               if ws-numeric = 0 or ws-numeric > 9999
                    move 'Payment amount invalid' to DELVMSGO
                    go to process-payment-x
                end-if
+               move ws-numeric to hamount of payment-data
+           end-if
+           if ws-paym-supervisor = low-values
+               move spaces to hsupervisorid of payment-data
+           else
+               move ws-paym-supervisor to hsupervisorid of payment-data
            end-if
            if ws-paym-last-nm = low-values
                move spaces to clast of payment-data
@@ -1101,6 +1733,7 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            move ws-attr-askip to ws-paym-c-did-attr
            move ws-attr-askip to ws-paym-last-nm-attr
            move ws-attr-askip to ws-paym-payment-attr
+           move ws-attr-askip to ws-paym-supervisor-attr
            move hdate of payment-data to ws-paym-date
            move wid of payment-data to ws-wid
            move did of payment-data to ws-did
@@ -1136,12 +1769,25 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                  to ws-paym-c-data (ws-x)
            end-perform
            move hamount of payment-data to ws-paym-payment
+           move hsupervisorid of payment-data to ws-paym-supervisor
            move err of payment-data to DELVMSGO
            if ws-result-code not = 0
                move ws-result-code to ws-numeric-zzzz9m
                string ws-numeric-zzzz9m
                  delimited by size
                  into DELVMSGO(74:6)
+           else
+      *> let the clerk know the receipt is on the queue
+               if receipt-was-queued of payment-data
+                   move 'Payment accepted - receipt queued' to DELVMSGO
+               end-if
+      *> namecnt of matches found by last-name search
+               if custmatchcnt of payment-data > 1
+                   move custmatchcnt of payment-data to ws-numeric-z9
+                   string ws-numeric-z9 delimited by size
+                       ' customers matched that name' delimited by size
+                       into DELVMSGO(41:31)
+               end-if
            end-if
            .
        process-payment-x.
@@ -1214,6 +1860,25 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                go to process-new-order-x
            end-if
 
+      * reject duplicate ship-warehouse/item lines before
+      * ever posting anything (the array is still in entry order here)
+           subtract 1 from ws-x giving ws-sub2
+           perform varying ws-sub1 from 1 by 1 until ws-sub1 >= ws-sub2
+               add 1 to ws-sub1 giving ws-dup-sub
+               perform varying ws-dup-sub from ws-dup-sub by 1
+                       until ws-dup-sub > ws-sub2
+                   if no-item-key (ws-dup-sub) = no-item-key (ws-sub1)
+                       move ws-dup-sub to duplicateitemline
+                                          of new-order-data
+                       move ws-dup-sub to ws-numeric-z9
+                       string 'Duplicate item on line '
+                              ws-numeric-z9 delimited by size
+                              into DELVMSGO
+                       go to process-new-order-x
+                   end-if
+               end-perform
+           end-perform
+
       * Sort into key oder to avoild deadly embrace situations
            move 1 to ws-swap-flag
            perform until ws-swap-flag = 0
@@ -1238,7 +1903,9 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                end-perform
            end-perform
 
-           if ws-use-db-88
+           if ws-use-both-88
+      *> run the identical input against both backends
+      *> and report any mismatch, to catch SQL/VSAM drift
                move tpc-trace-sqlnord
                  to tpc-trace-flag in new-order-data
                exec cics link
@@ -1246,7 +1913,15 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                    commarea(new-order-data)
                end-exec
                move result-code in new-order-data to ws-result-code
-           else
+               move result-code in new-order-data to ws-nord-cmp-rc
+               move total of new-order-data to ws-nord-cmp-total
+               move oid of new-order-data to ws-nord-cmp-oid
+               move oolcnt of new-order-data to ws-nord-cmp-oolcnt
+               perform varying ws-x from 1 by 1 until ws-x > 30
+                   move backorder of new-order-data(ws-x)
+                     to ws-nord-cmp-backorder(ws-x)
+               end-perform
+
                move tpc-trace-vsmnord
                  to tpc-trace-flag in new-order-data
                exec cics link
@@ -1254,6 +1929,26 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                    commarea(new-order-data)
                end-exec
                move result-code in new-order-data to ws-result-code
+
+               perform compare-both-nord
+           else
+               if ws-use-db-88
+                   move tpc-trace-sqlnord
+                     to tpc-trace-flag in new-order-data
+                   exec cics link
+                       program('SQLNORD')
+                       commarea(new-order-data)
+                   end-exec
+                   move result-code in new-order-data to ws-result-code
+               else
+                   move tpc-trace-vsmnord
+                     to tpc-trace-flag in new-order-data
+                   exec cics link
+                       program('VSMNORD')
+                       commarea(new-order-data)
+                   end-exec
+                   move result-code in new-order-data to ws-result-code
+               end-if
            end-if
 
       * Put data back into original (olno) order
@@ -1320,6 +2015,8 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
                      to ws-nord-price (ws-x)
                    move amt of new-order-data(ws-x)
                      to ws-nord-amount (ws-x)
+                   move linetax of new-order-data(ws-x)
+                     to ws-nord-tax (ws-x)
                end-if
            end-perform
            move total of new-order-data to ws-nord-total
@@ -1329,10 +2026,93 @@ LJ         SYSERR IS OUTERR. | DISPLAY goes to SYSERR
            if ws-result-code not = 0
                move err of new-order-data to DELVMSGO
            end-if
+
+      * tell the clerk which lines were backordered
+           if ws-result-code = 0
+               move 0 to ws-z
+               perform varying ws-x from 1 by 1 until ws-x > 15
+                       or ws-x > oolcnt of new-order-data
+                   if line-is-backorder (ws-x) of new-order-data
+                       add 1 to ws-z
+                   end-if
+               end-perform
+               if ws-z > 0
+                   move ws-z to ws-numeric-z9
+                   string 'Order accepted - '
+                          ws-numeric-z9 delimited by size
+                          ' line(s) backordered'
+                          into ws-nord-message
+               end-if
+           end-if
            exit
            .
        process-new-order-x.
            .
       ***--------------------------------------------------------------*
+      *** compare the SQLNORD and VSMNORD results for a  *
+      *** New Order run against both backends, and paint a mismatch    *
+      *** report if they disagree.                                     *
+      ***--------------------------------------------------------------*
+       compare-both-nord section.
+       compare-both-nord-para.
+           move 'N' to ws-nord-cmp-mismatch
+           if ws-nord-cmp-rc not = ws-result-code
+               move 'Y' to ws-nord-cmp-mismatch
+           end-if
+           if ws-nord-cmp-total not = total of new-order-data
+               move 'Y' to ws-nord-cmp-mismatch
+           end-if
+           if ws-nord-cmp-oolcnt not = oolcnt of new-order-data
+               move 'Y' to ws-nord-cmp-mismatch
+           end-if
+           perform varying ws-x from 1 by 1 until ws-x > 30
+               if ws-nord-cmp-backorder(ws-x)
+                       not = backorder of new-order-data(ws-x)
+                   move 'Y' to ws-nord-cmp-mismatch
+               end-if
+           end-perform
+
+           if ws-nord-cmp-mismatch-88
+               exec cics send control erase end-exec
+               move 0 to ws-recon-row
+               move 'New Order: SQL vs VSAM backend MISMATCH'
+                 to ws-recon-line
+               perform reconcile-display-line
+               move '                     SQL        VSAM'
+                 to ws-recon-line
+               perform reconcile-display-line
+
+               move ws-nord-cmp-rc to ws-nord-cmp-rcd1
+               move ws-result-code to ws-nord-cmp-rcd2
+               move 'Result Code' to ws-recon-line(1:11)
+               string ws-nord-cmp-rcd1 '   ' ws-nord-cmp-rcd2
+                   delimited by size into ws-recon-line(13:20)
+               perform reconcile-display-line
+
+               move ws-nord-cmp-total to ws-nord-cmp-nbr1
+               move total of new-order-data to ws-nord-cmp-nbr2
+               move 'Order Total' to ws-recon-line(1:11)
+               string ws-nord-cmp-nbr1 '  ' ws-nord-cmp-nbr2
+                   delimited by size into ws-recon-line(13:20)
+               perform reconcile-display-line
+
+               move ws-nord-cmp-oolcnt to ws-recon-nbr1
+               move oolcnt of new-order-data to ws-recon-nbr2
+               move 'Order Lines' to ws-recon-line(1:11)
+               string ws-recon-nbr1 '   ' ws-recon-nbr2
+                   delimited by size into ws-recon-line(13:20)
+               perform reconcile-display-line
+
+               move 'Press PF6 to return to the Menu.'
+                 to ws-recon-line
+               perform reconcile-display-line
+
+               string 'MISMATCH between SQL and VSAM results - '
+                      'see console'
+                   delimited by size into DELVMSGO
+           end-if
+           exit
+           .
+      ***--------------------------------------------------------------*
       ***  $Workfile:   tpccbmsm.cbl  $ end
       ***--------------------------------------------------------------*
