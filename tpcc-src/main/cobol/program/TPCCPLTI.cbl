@@ -3,7 +3,7 @@
        program-id. tpccplti.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -47,6 +47,12 @@ LJ    * SYSOUT IS OUTERR.
 
        01  ws-release-resp                   pic s9(8) comp value -1.
 
+      *> seed the first automatic TPCCERRS run at region
+      *> startup; TPCCERRS reschedules itself from there on.
+       01  ws-err-transid                    pic x(4) value 'TERR'.
+       01  ws-reschedule-interval            pic s9(7) comp-3
+           value 000500.
+
        linkage section.
 
        copy cicscwa.
@@ -59,18 +65,23 @@ LJ    * SYSOUT IS OUTERR.
              end-exec
             set address of tpcc-cwa to ws-cwa-ptr
 
+      *> this check was commented out, so ws-load-resp
+      *> stayed at its -1 initial value and the trace-module-missing
+      *> message below fired unconditionally, whether or not TPCTRACE
+      *> was actually installed. Restored so the availability check
+      *> reflects what's really in this region.
       *> See if we can locate the TPC trace program
-      *     exec cics load program(ws-tpc-trace-module)
-      *                    entry(ws-tpc-trace-module-ep)
-      *                    resp(ws-load-resp)
-      *     end-exec
+           exec cics load program(ws-tpc-trace-module)
+                          entry(ws-tpc-trace-module-ep)
+                          resp(ws-load-resp)
+           end-exec
 
       *> If we found it, release it as we only need to know it exists
-      *    if ws-load-resp = dfhresp(NORMAL)
-      *        exec cics release program(ws-tpc-trace-module)
-      *                    resp(ws-release-resp)
-      *         end-exec
-      *    end-if
+           if ws-load-resp = dfhresp(NORMAL)
+               exec cics release program(ws-tpc-trace-module)
+                           resp(ws-release-resp)
+               end-exec
+           end-if
 
       *> Set the eyecatcher
            set tpcc-eyecatcher to true
@@ -81,6 +92,10 @@ LJ    * SYSOUT IS OUTERR.
       *> set all the trace flags to 'N' (dont trace)
            move all 'N' to cwa-trace-options-array
 
+      *> set the site-configurable processing limits to their defaults
+           move 500.00 to cwa-max-payment-amt
+           move 20 to cwa-stock-lookback
+
       *> Tell everyone we've been here
            exec cics write operator
                 text('TPCC CWA has been initialized')
@@ -102,6 +117,14 @@ LJ    * SYSOUT IS OUTERR.
                end-exec
            end-if
 
+      *> kick off the first automatic TPCCERRS run;
+      *> TPCCERRS reschedules itself every interval from here on, so
+      *> this START only needs to happen once, at region startup.
+           exec cics start
+               transid(ws-err-transid)
+               interval(ws-reschedule-interval)
+           end-exec
+
            exec cics return
            end-exec
 
