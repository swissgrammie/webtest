@@ -0,0 +1,349 @@
+       identification division.
+
+       program-id. sqlretn.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      *=================================================================
+      * TPCC Returns transaction
+      *
+      * Processes a customer return/credit-memo against an existing,
+      * previously-delivered order line: validates the line exists,
+      * has actually been delivered, and that the quantity being
+      * returned does not exceed what was ordered; computes a
+      * proportional refund off the line's original amount; credits
+      * the customer's balance, restocks the returned quantity at the
+      * supplying warehouse, and records a permanent RETURN_LINE row.
+      *
+      * SQL only - there is no VSMRETN counterpart. Every other
+      * SQL*/VSM* pair in this system mirrors one of the five original
+      * TPC-C terminal transactions across both backends; Returns is a
+      * new entity this system never had at all, so it stands alone as
+      * a record type plus a transaction to process it, not as parity
+      * with the legacy dual-backend New Order/Payment/Order-Status/
+      * Delivery/Stock-Level set.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
+       SPECIAL-NAMES.
+LJ    * IMPLEMENTOR clause.
+LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
+LJ    * SYSOUT IS OUTERR.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  ws-program-name                   pic x(8) value 'SQLRETN '.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC
+
+           EXEC SQL INCLUDE TPCC END-EXEC
+
+       01  currentdate.
+           03  cdyyyy                        pic 9(4).
+           03  cdmm                          pic 9(2).
+           03  cddd                          pic 9(2).
+       01  currenttime.
+           03  cthh                          pic 9(2).
+           03  ctmn                          pic 9(2).
+           03  ctss                          pic 9(2).
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+
+       01  datetime                          pic x(19).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       01  filler redefines datetime.
+           03  dtyear                        pic x(4).
+           03  filler                        pic x(1).
+           03  dtmonth                       pic x(2).
+           03  filler                        pic x(1).
+           03  dtday                         pic x(2).
+           03  filler                        pic x(1).
+           03  dthour                        pic x(2).
+           03  filler                        pic x(1).
+           03  dtmin                         pic x(2).
+           03  filler                        pic x(1).
+           03  dtsec                         pic x(2).
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+
+       01  ol-delivery-d                     pic x(20).
+       01  ol-delivery-d-ind                 pic s9(4) comp.
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       copy tpctdata.
+       copy cpyaudt.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+
+       copy cpyretn.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           EXEC SQL WHENEVER NOT FOUND go to line-not-found END-EXEC
+           EXEC SQL WHENEVER SQLERROR go to sqlerr END-EXEC
+
+           move "YYYY-MM-DD HH:MM:SS" to datetime
+           accept currentdate from date yyyymmdd
+           accept currenttime from time
+           move cdyyyy to dtyear
+           move cdmm  to dtmonth
+           move cddd  to dtday
+           move cthh  to dthour
+           move ctmn  to dtmin
+           move ctss  to dtsec
+           move datetime to rlentrydt
+           move datetime to rl-entry-d
+
+           move wid to ol-w-id
+           move did to ol-d-id
+           move oid to ol-o-id
+           move olnumber to ol-number
+
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'01' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-sql-select to true
+               move 'Ol' to tpc-trace-info
+               move 2 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           EXEC SQL
+               SELECT ol_i_id, ol_supply_w_id, ol_quantity,
+                   ol_amount, ol_delivery_d
+               INTO :ol-i-id, :ol-supply-w-id, :ol-quantity,
+                   :ol-amount, :ol-delivery-d :ol-delivery-d-ind
+               FROM order_line
+               WHERE ol_o_id=:ol-o-id AND ol_d_id=:ol-d-id
+                   AND ol_w_id=:ol-w-id AND ol_number=:ol-number
+           END-EXEC
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'01' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+
+           if ol-delivery-d-ind < 0
+               perform line-not-delivered
+           end-if
+
+           if rlqty = 0 or rlqty > ol-quantity
+               perform bad-quantity
+           end-if
+
+           compute rl-amount rounded =
+               ol-amount * rlqty / ol-quantity
+
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'02' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-sql-update to true
+               move 'Cu' to tpc-trace-info
+               move 2 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           EXEC SQL
+               UPDATE customer
+               SET c_balance = c_balance - :rl-amount
+               WHERE c_w_id=:ol-w-id AND c_d_id=:ol-d-id
+                   AND c_id = (SELECT o_c_id FROM orders
+                       WHERE o_id=:ol-o-id AND o_d_id=:ol-d-id
+                           AND o_w_id=:ol-w-id)
+           END-EXEC
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'02' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'03' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-sql-update to true
+               move 'St' to tpc-trace-info
+               move 2 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           EXEC SQL
+               UPDATE stock
+               SET s_quantity = s_quantity + :rlqty
+               WHERE s_i_id=:ol-i-id AND s_w_id=:ol-supply-w-id
+           END-EXEC
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'03' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+
+      *> hand out rl-id off an atomic counter row instead
+      *> of SELECT MAX(rl_id)+1 - two concurrent Returns reading the
+      *> same MAX before either commits its INSERT could otherwise
+      *> collide on the same id. Same UPDATE-then-SELECT-back idiom
+      *> SQLNORD already uses for d_next_o_id: the UPDATE's row lock
+      *> on return_line_seq is held until this transaction's own
+      *> SYNCPOINT, so a second concurrent Returns transaction can't
+      *> read the incremented value until this one has committed.
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'04' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-sql-update to true
+               move 'Sq' to tpc-trace-info
+               move 2 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+      *> seed the single-row counter the first time
+      *> through, same self-seeding idiom LOADCKPT already uses.
+           EXEC SQL WHENEVER NOT FOUND continue END-EXEC
+           EXEC SQL
+               SELECT next_rl_id
+               INTO :rl-id
+               FROM return_line_seq
+           END-EXEC
+           if sqlcode = 100
+               move 1 to rl-id
+               EXEC SQL
+                   INSERT INTO return_line_seq (seq_id, next_rl_id)
+                   VALUES (1, 1)
+               END-EXEC
+           else
+               EXEC SQL
+                   UPDATE return_line_seq
+                   SET next_rl_id = next_rl_id + 1
+               END-EXEC
+               EXEC SQL
+                   SELECT next_rl_id
+                   INTO :rl-id
+                   FROM return_line_seq
+               END-EXEC
+           end-if
+           EXEC SQL WHENEVER NOT FOUND go to line-not-found END-EXEC
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'04' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'05' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-sql-insert to true
+               move 'Rl' to tpc-trace-info
+               move 2 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           EXEC SQL
+               INSERT INTO return_line
+                   (rl_id, rl_o_id, rl_d_id, rl_w_id, rl_number,
+                       rl_quantity, rl_amount, rl_reason, rl_entry_d)
+                   VALUES (:rl-id, :ol-o-id, :ol-d-id, :ol-w-id,
+                       :ol-number, :rlqty, :rl-amount, :rlreason,
+                       :rl-entry-d)
+           END-EXEC
+           if tpc-trace-reqd
+               set trace-sqlretn to true
+               move x'05' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+
+           move rl-id to rlid
+           move rl-amount to rlamount
+
+           EXEC CICS SYNCPOINT END-EXEC
+
+           move 0 to result-code
+           perform audit-return.
+
+       line-not-found.
+           move "Order line not found" to err
+
+           move 1 to result-code
+           perform audit-return.
+
+       line-not-delivered.
+           move "Order line has not been delivered yet" to err
+
+           move 2 to result-code
+           perform audit-return.
+
+       bad-quantity.
+           move "Return quantity must be > 0 and <= quantity ordered"
+               to err
+
+           move 3 to result-code
+           perform audit-return.
+
+       SQLErr.
+           move sqlcode to csqlcode
+           string
+               "SQL Error: CODE=" delimited size
+               csqlcode delimited size
+               " STATE=" delimited size
+               sqlstate delimited size
+               " " delimited size
+               sqlerrmc delimited size
+           into err
+
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+
+           move -1 to result-code
+           perform audit-return.
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
+           exec cics return end-exec.
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   sqlretn.cbl  $ end
+      ***--------------------------------------------------------------*
