@@ -0,0 +1,83 @@
+       identification division.
+
+       program-id. tpccaudt.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      *=================================================================
+      * every SQL*/VSM* transaction program CALLs this
+      * module right before it returns, passing a fully-populated
+      * tpc-audit-data-block, so every transaction outcome (success or
+      * failure, with its message) is persisted somewhere durable
+      * instead of only ever being displayed momentarily on the
+      * originating 3270 screen.
+      *
+      * Five of the ten calling programs (VSMNORD/VSMPAYM/VSMORDS/
+      * VSMSTKL/VSMDELV) have no DB2 connectivity at all - they are
+      * pure VSAM/CICS-file programs - so a DB2 audit table cannot
+      * record every caller's outcome without wiring SQL into programs
+      * that have never used it. This writes each outcome to a durable
+      * TD queue (TAUD) instead, the same extrapartition-backed
+      * pattern already used for the TPCL error log and
+      * the TPCT trace log - both queues built for
+      * exactly this "outlives the run, works for either backend"
+      * requirement. TPCL/TPCT are consolidated/diagnostic logs kept
+      * for operators; TAUD is the durable record of every transaction
+      * call's outcome, success or failure, queried the same way.
+      *
+      * This is a plain CALLed subprogram, not a CICS-linked
+      * transaction - it runs inline in the caller's task, so it must
+      * not EXEC CICS RETURN (that would end the caller's task) and
+      * returns control with GOBACK instead, same as TPCTRACE.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
+       SPECIAL-NAMES.
+LJ    * IMPLEMENTOR clause.
+LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
+LJ    * SYSOUT IS OUTERR.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  ws-program-name                   pic x(8) value 'TPCCAUDT'.
+
+       01  ws-audit-q-name                   pic x(4) value 'TAUD'.
+       01  ws-resp-writeq-td-audit           pic s9(8) comp.
+
+       linkage section.
+
+           copy cpyaudt.
+
+       procedure division using tpc-audit-data-block.
+       main-para.
+           exec cics writeq td
+               queue(ws-audit-q-name)
+               from(tpc-audit-data-block)
+               length(length of tpc-audit-data-block)
+               resp(ws-resp-writeq-td-audit)
+           end-exec
+
+           goback
+           .
+      ***--------------------------------------------------------------*
+      ***  $workfile:   tpccaudt.cbl  $ end
+      ***--------------------------------------------------------------*
