@@ -3,7 +3,7 @@
        program-id. vsmload.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -48,7 +48,7 @@ LJ    * SYSOUT IS OUTERR.
        77 write-neword-ct PIC 9(5) VALUE ZERO.
        77 write-ordline-ct PIC 9(5) VALUE ZERO.
       * LJ END OF LJ data items. ******
-       
+
        copy tpcfiles.
 
        copy cicserrd.
@@ -92,7 +92,7 @@ gg-02         value 'Ended at: hh:mm:ss'.
 
       * LJ use smaller values for testing.
       * S-MAXITEMS is max number of ITEM rows to generate.
-      * ITEM is an SQL table. DIST = district. WARE = warehouse. ORD = order. 
+      * ITEM is an SQL table. DIST = district. WARE = warehouse. ORD = order.
       * UNDEL-ORD = undelivered order.
        01  S-MAXITEMS         pic 9(9) comp value 3. *> 1000
        01  S-DIST-PER-WARE    pic 9(9) comp value 2. *> 2
@@ -104,6 +104,12 @@ gg-02         value 'Ended at: hh:mm:ss'.
        01  S-NAME-A           pic 9(9) comp value 23. *> 23
        01  S-NAME-C           pic 9(9) comp value 3. *> 3
 
+      *> CARRIER is a small, fixed reference list rather
+      *> than something that scales with the database size, so it
+      *> uses a plain constant instead of a Small/Large tier. Matches
+      *> CICSCWA's cwa-carrier-cnt default.
+       01  NUM-CARRIERS                      pic 9(9) comp value 10.
+
        01  MAXITEMS                          pic 9(9) comp.
        01  DIST-PER-WARE                     pic 9(9) comp.
        01  CUST-PER-DIST                     pic 9(9) comp.
@@ -121,6 +127,15 @@ gg-02         value 'Ended at: hh:mm:ss'.
        01  tstamp                         pic x(22).
        01  count-ware                        pic s9(9) comp.
 
+      *> custom scale tier digit (1 thru 9), interpolated
+      *> between the Small and Large presets below
+       01  ws-scale-digit                     pic 9(1).
+
+      *> set by VerifyFiles when every VSAM file the
+      *> load needs is defined and enabled
+       01  ws-files-ok                        pic x(1).
+           88  ws-files-ok-88                 value 'Y'.
+
        01  i                                 pic s9(9) comp.
       * 1 if generating debug output
       *01  option-debug                      pic s9(9) comp-5 value 0.
@@ -217,39 +232,85 @@ gg-02         value 'Ended at: hh:mm:ss'.
        main-para.
            exec cics send control erase end-exec
 sc-a49     move 0                      to ws-row ws-col
-           if option-size = 0
-               move 'Small Database'   to ws-display-line
+           if option-scale not = 0
+      *> a custom scale tier, interpolated between the
+      *> Small and Large presets above (within VSMLOAD's own reduced
+      *> test-scale values)
+               move 'Custom Database'   to ws-display-line
                perform display-line
-               move S-MAXITEMS to MAXITEMS
-               move S-DIST-PER-WARE to DIST-PER-WARE
-               move S-CUST-PER-DIST to CUST-PER-DIST
-               move S-ORD-PER-DIST to ORD-PER-DIST
-               move S-UNDEL-ORD-BASE to UNDEL-ORD-BASE
+               compute MAXITEMS = S-MAXITEMS +
+                   ((L-MAXITEMS - S-MAXITEMS) * option-scale / 10)
+               compute DIST-PER-WARE = S-DIST-PER-WARE +
+                   ((L-DIST-PER-WARE - S-DIST-PER-WARE)
+                       * option-scale / 10)
+               compute CUST-PER-DIST = S-CUST-PER-DIST +
+                   ((L-CUST-PER-DIST - S-CUST-PER-DIST)
+                       * option-scale / 10)
+               compute ORD-PER-DIST = S-ORD-PER-DIST +
+                   ((L-ORD-PER-DIST - S-ORD-PER-DIST)
+                       * option-scale / 10)
+               compute UNDEL-ORD-BASE = S-UNDEL-ORD-BASE +
+                   ((L-UNDEL-ORD-BASE - S-UNDEL-ORD-BASE)
+                       * option-scale / 10)
+               compute name-max = S-MAX-NAME +
+                   ((L-MAX-NAME - S-MAX-NAME) * option-scale / 10)
                move S-MIN-NAME to name-min
-               move S-MAX-NAME to name-max
-               move S-NAME-A to name-a
-               move S-NAME-C to name-c
-           else
-               move 'Large Database'   to ws-display-line
-               perform display-line
-               move L-MAXITEMS to MAXITEMS
-               move L-DIST-PER-WARE to DIST-PER-WARE
-               move L-CUST-PER-DIST to CUST-PER-DIST
-               move L-ORD-PER-DIST to ORD-PER-DIST
-               move L-UNDEL-ORD-BASE to UNDEL-ORD-BASE
-               move L-MIN-NAME to name-min
-               move L-MAX-NAME to name-max
+      *> the NURand constants are tied to the TPC-C spec's distinct
+      *> value cardinality rather than to warehouse count; use the
+      *> Large values since a custom load is closer to Large
                move L-NAME-A to name-a
                move L-NAME-C to name-c
+           else
+               if option-size = 0
+                   move 'Small Database'   to ws-display-line
+                   perform display-line
+                   move S-MAXITEMS to MAXITEMS
+                   move S-DIST-PER-WARE to DIST-PER-WARE
+                   move S-CUST-PER-DIST to CUST-PER-DIST
+                   move S-ORD-PER-DIST to ORD-PER-DIST
+                   move S-UNDEL-ORD-BASE to UNDEL-ORD-BASE
+                   move S-MIN-NAME to name-min
+                   move S-MAX-NAME to name-max
+                   move S-NAME-A to name-a
+                   move S-NAME-C to name-c
+               else
+                   move 'Large Database'   to ws-display-line
+                   perform display-line
+                   move L-MAXITEMS to MAXITEMS
+                   move L-DIST-PER-WARE to DIST-PER-WARE
+                   move L-CUST-PER-DIST to CUST-PER-DIST
+                   move L-ORD-PER-DIST to ORD-PER-DIST
+                   move L-UNDEL-ORD-BASE to UNDEL-ORD-BASE
+                   move L-MIN-NAME to name-min
+                   move L-MAX-NAME to name-max
+                   move L-NAME-A to name-a
+                   move L-NAME-C to name-c
+               end-if
            end-if
 
            move option-count to count-ware
 
-           if option-create not = 0 or option-erase not = 0
-                   or option-remove not = 0
+           if (option-create not = 0 or option-erase not = 0
+                   or option-remove not = 0)
+                   and option-dryrun not = 0
+      *> report the rows that would be removed without
+      *> removing them, and wait for a confirming re-run
+               move 'Dry run - rows that WOULD be removed:'
+                                       to ws-display-line
+               perform display-line
+               perform CountRows
+               perform DisplayRowCounts
+               move 'Press PF7 again to confirm the Erase.'
+                                       to ws-display-line
+               perform display-line
+           end-if
+
+           if (option-create not = 0 or option-erase not = 0
+                   or option-remove not = 0)
+                   and option-dryrun = 0
                move 'Files Cleared'   to ws-display-line
                perform display-line
-               
+
         /* **************  LJ: EXEC CICS SET FILE is not supported.
                  exec cics set file('ORDLINE') closed end-exec
       *          exec cics set file('ORDLINE') emptyreq end-exec
@@ -266,7 +327,7 @@ sc-a49     move 0                      to ws-row ws-col
                exec cics set file('ORDALT') closed end-exec
                exec cics set file('ORDALT') emptyreq end-exec
                exec cics set file('ORD') open end-exec
-               exec cics set file('ORDALT') open end-exec  
+               exec cics set file('ORDALT') open end-exec
       *        exec cics set file('ORD') enabled end-exec
       *        exec cics set file('ORDALT') enabled end-exec
 
@@ -309,12 +370,58 @@ sc-a49     move 0                      to ws-row ws-col
                exec cics set file('DELVLOG') emptyreq end-exec
                exec cics set file('DELVLOG') open end-exec
       *        exec cics set file('DELVLOG') enabled end-exec
+
+      *> STOCKLOG audit trail, same emptyreq/open reset
+      *> as DELVLOG above
+               exec cics set file('STOCKLOG') closed end-exec
+               exec cics set file('STOCKLOG') emptyreq end-exec
+               exec cics set file('STOCKLOG') open end-exec
+      *        exec cics set file('STOCKLOG') enabled end-exec
+
+      *> CARRIER master file, same emptyreq/open reset
+      *> as the other master files above
+               exec cics set file('CARRIER') closed end-exec
+               exec cics set file('CARRIER') emptyreq end-exec
+               exec cics set file('CARRIER') open end-exec
+      *        exec cics set file('CARRIER') enabled end-exec
         *********************** EXEC CICS SET FILE is not supported.  */
-        
+
                exec cics syncpoint end-exec
            end-if
 
-           if option-load not = 0
+           if option-countonly not = 0
+      *> just count what is already there and return,
+      *> used by the SQLLOAD/VSMLOAD reconciliation report
+               perform CountRows
+      *> the reconcile caller LINKs with
+      *> option-return-display-88 set precisely because it wants the
+      *> counts back in option-rowcounts to paint on its own screen,
+      *> not 9 raw lines sent to whatever terminal this program was
+      *> invoked from - only paint here when nobody downstream asked
+      *> for the data back this way.
+               if not option-return-display-88
+                   perform DisplayRowCounts
+               end-if
+           end-if
+
+           if option-load not = 0 and option-dryrun = 0
+               perform VerifyFiles
+           end-if
+
+           if option-load not = 0 and option-dryrun = 0
+                   and not ws-files-ok-88
+               move 'Load: one or more required files not found -'
+                                       to ws-display-line
+               perform display-line
+               move 'define/enable them before loading.'
+                                       to ws-display-line
+               perform display-line
+               move -1 to result-code
+               exec cics return end-exec
+           end-if
+
+           if option-load not = 0 and option-dryrun = 0
+                   and ws-files-ok-88
       *        *> Initialize tstamp (for date columns)
       *        *> and seed random numbers from current time
                accept todaysdate from date yyyymmdd
@@ -349,13 +456,15 @@ gg-02          accept ws-time-start from time
                perform display-line
       *   Turn on /of performs in next block
                perform LoadItems
-               
+      *> seed the CARRIER master list
+               perform LoadCarriers
+
                 perform LoadWare
                 perform LoadCust
                 perform LoadOrd
 
                exec cics syncpoint end-exec
-       
+
       *         exec cics set file('ORDLINE') open end-exec
       *         exec cics set file('ORDLINE') enabled end-exec
 
@@ -383,23 +492,23 @@ sc-a49         perform display-line
 sc-a49     end-if
 
            move 0 to result-code
-LJ    D    DISPLAY PGM "MAIN: " write-item-ct " write-item-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-item-ct " write-item-ct"
       D      UPON OUTERR
-LJ    D    DISPLAY PGM "MAIN: " write-whouse-ct " write-whouse-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-whouse-ct " write-whouse-ct"
       D      UPON OUTERR
-LJ    D    DISPLAY PGM "MAIN: " write-customer-ct " write-customer-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-customer-ct " write-customer-ct"
       D      UPON OUTERR
-LJ    D    DISPLAY PGM "MAIN: " write-stock-ct " write-stock-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-stock-ct " write-stock-ct"
       D      UPON OUTERR
-LJ    D    DISPLAY PGM "MAIN: " write-district-ct " write-district-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-district-ct " write-district-ct"
       D      UPON OUTERR
-LJ    D    DISPLAY PGM "MAIN: " write-history-ct " write-history-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-history-ct " write-history-ct"
       D      UPON OUTERR
-LJ    D    DISPLAY PGM "MAIN: " write-ord-ct " write-ord-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-ord-ct " write-ord-ct"
       D      UPON OUTERR
-LJ    D    DISPLAY PGM "MAIN: " write-neword-ct " write-neword-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-neword-ct " write-neword-ct"
       D      UPON OUTERR
-LJ    D    DISPLAY PGM "MAIN: " write-ordline-ct " write-ordline-ct" 
+LJ    D    DISPLAY PGM "MAIN: " write-ordline-ct " write-ordline-ct"
       D      UPON OUTERR
 LJ    D    DISPLAY PGM "MAIN: RETURN " UPON OUTERR
            exec cics return end-exec.
@@ -652,7 +761,7 @@ LJ    D        MOVE "LoadItems: WRITE FILE(ITEM)" TO CICSERR-MSG-LAST
                    write file('ITEM') from(i-record) ridfld(item-key)
                end-exec
 LJ    D        add 1 to write-item-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
+LJ    D        display CICSERR-MSG " EIBRESP="
       D          eibresp ". write-item-ct=" write-item-ct upon outerr
                move i-id to ws-num
                perform display-number
@@ -733,8 +842,8 @@ LJ    D        MOVE "LoadWare: WRITE FILE(WHOUSE)" TO CICSERR-MSG-LAST
                        ridfld(warehouse-key)
                end-exec
 LJ    D        add 1 to write-whouse-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
-      D          eibresp ". write-whouse-ct=" write-whouse-ct 
+LJ    D        display CICSERR-MSG " EIBRESP="
+      D          eibresp ". write-whouse-ct=" write-whouse-ct
       D          upon outerr
 
       *        *> Make Rows associated with Warehouse
@@ -744,6 +853,49 @@ LJ    D        display CICSERR-MSG " EIBRESP="
            end-perform
            exit.
 
+      *=================================================================
+      * ROUTINE NAME
+      *      LoadCarriers
+      * DESCRIPTION
+      *      loads the CARRIER master file. Unlike the
+      *      other master tables this doesn't scale with count-ware -
+      *      it is a small, fixed maintained list Delivery validates
+      *      o-carrier-id against.
+      * ARGUMENTS
+      *      none
+      *=================================================================
+       LoadCarriers section.
+       LoadCarriers-para.
+           move 'Loading Carrier'
+                                       to ws-display-line
+           perform display-line
+           perform varying car-id from 1 by 1
+                   until car-id > NUM-CARRIERS
+               move 6 to str-min
+               move 10 to str-max
+               perform MakeAlphaString
+               move str-val(1:length car-name) to car-name
+
+               perform MakeAddress
+               move adr-str1 to car-street-1
+               move adr-str2 to car-street-2
+               move adr-city to car-city
+               move adr-state to car-state
+               move adr-zip to car-zip
+
+               move 16 to str-min
+               move 16 to str-max
+               perform MakeNumberString
+               move str-val(1: length car-phone) to car-phone
+
+               exec cics handle condition ERROR(CICSError) end-exec
+               exec cics
+                   write file('CARRIER') from(car-record)
+                       ridfld(carrier-key)
+               end-exec
+           end-perform
+           exit.
+
       *=================================================================
       * ROUTINE NAME
       *      LoadCust
@@ -878,7 +1030,7 @@ LJ    D        MOVE "Stock: WRITE FILE(STOCK)" TO CICSERR-MSG-LAST
                        ridfld(stock-key)
                end-exec
 LJ    D        add 1 to write-stock-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
+LJ    D        display CICSERR-MSG " EIBRESP="
       D          eibresp ". write-stock-ct=" write-stock-ct upon outerr
                if option-debug not = 0
                    string
@@ -954,15 +1106,15 @@ LJ    D        display CICSERR-MSG " EIBRESP="
       *            perform CICSError
       *        end-if
                exec cics handle condition ERROR(CICSError) end-exec
-LJ    D        MOVE "District: WRITE FILE(DISTRICT)" TO 
+LJ    D        MOVE "District: WRITE FILE(DISTRICT)" TO
       D          CICSERR-MSG-LAST
                exec cics
                    write file('DISTRICT') from(d-record)
                        ridfld(district-key)
                end-exec
 LJ    D        add 1 to write-district-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
-      D          eibresp ". write-district-ct=" write-district-ct 
+LJ    D        display CICSERR-MSG " EIBRESP="
+      D          eibresp ". write-district-ct=" write-district-ct
       D          upon outerr
                if option-debug not = 0
                    move d-tax          to ws-d-tax
@@ -1049,6 +1201,9 @@ sc-a48             delimited by size   into ws-display-line
 
                move 50000 to c-credit-lim
 
+      *> new customers start off the hold list
+               move "N" to c-credit-hold
+
                move 0 to rand-min
                move 50 to rand-max
                perform RandomNumber
@@ -1074,15 +1229,15 @@ sc-a48             delimited by size   into ws-display-line
       *            perform CICSError
       *        end-if
                exec cics handle condition ERROR(CICSError) end-exec
-LJ    D        MOVE "Customer: WRITE FILE(CUSTOMER)" TO 
+LJ    D        MOVE "Customer: WRITE FILE(CUSTOMER)" TO
       D          CICSERR-MSG-LAST
                exec cics
                    write file('CUSTOMER') from(c-record)
                        ridfld(customer-key)
                end-exec
 LJ    D        add 1 to write-customer-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
-      D          eibresp ". write-customer-ct=" write-customer-ct 
+LJ    D        display CICSERR-MSG " EIBRESP="
+      D          eibresp ". write-customer-ct=" write-customer-ct
       D          upon outerr
                move 10.0 to h-amount
 
@@ -1109,8 +1264,8 @@ LJ    D        MOVE "Customer: WRITE FILE(HISTORY)" TO CICSERR-MSG-LAST
                        ridfld(history-key)
                end-exec
 LJ    D        add 1 to write-history-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
-      D          eibresp ". write-history-ct=" write-history-ct 
+LJ    D        display CICSERR-MSG " EIBRESP="
+      D          eibresp ". write-history-ct=" write-history-ct
       D          upon outerr
                if option-debug not = 0
                    string "CID = " c-id ", LST = "c-last
@@ -1211,7 +1366,7 @@ LJ    D        MOVE "Orders: WRITE FILE(ORD)" TO CICSERR-MSG-LAST
                            ridfld(order-key)
                    end-exec
 LJ    D        add 1 to write-ord-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
+LJ    D        display CICSERR-MSG " EIBRESP="
       D          eibresp ". write-ord-ct=" write-ord-ct upon outerr
                    move o-id to no-o-id
                    move o-d-id to no-d-id
@@ -1228,8 +1383,8 @@ LJ    D        MOVE "Orders: WRITE FILE(NEWORD)" TO CICSERR-MSG-LAST
                            ridfld(new-order-key)
                    end-exec
 LJ    D        add 1 to write-neword-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
-      D          eibresp ". write-neword-ct=" write-neword-ct 
+LJ    D        display CICSERR-MSG " EIBRESP="
+      D          eibresp ". write-neword-ct=" write-neword-ct
       D          upon outerr
                else
                    move tstamp to o-entry-d
@@ -1249,7 +1404,7 @@ LJ    D        MOVE "Orders: 2md WRITE FILE(ORD)" TO CICSERR-MSG-LAST
                            ridfld(order-key)
                    end-exec
 LJ    D        add 1 to write-ord-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
+LJ    D        display CICSERR-MSG " EIBRESP="
       D          eibresp ". write-ord-ct=" write-ord-ct upon outerr
                end-if
                if option-debug not = 0
@@ -1298,15 +1453,15 @@ LJ    D        display CICSERR-MSG " EIBRESP="
                        exec
                            cics handle condition ERROR(CICSError)
                        end-exec
-LJ    D        MOVE "Orders: WRITE FILE(ORDLINE)" TO 
+LJ    D        MOVE "Orders: WRITE FILE(ORDLINE)" TO
       D          CICSERR-MSG-LAST
                        exec cics
                            write file('ORDLINE') from(ol-record)
                                ridfld(order-line-key)
                        end-exec
 LJ    D        add 1 to write-ordline-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
-      D          eibresp ". write-ordline-ct=" write-ordline-ct 
+LJ    D        display CICSERR-MSG " EIBRESP="
+      D          eibresp ". write-ordline-ct=" write-ordline-ct
       D          upon outerr
                    else
       *                *> delivered order
@@ -1322,15 +1477,15 @@ LJ    D        display CICSERR-MSG " EIBRESP="
                        exec
                            cics handle condition ERROR(CICSError)
                        end-exec
-LJ    D        MOVE "Orders: 2nd WRITE FILE(ORDLINE)" TO 
+LJ    D        MOVE "Orders: 2nd WRITE FILE(ORDLINE)" TO
       D          CICSERR-MSG-LAST
                        exec cics
                            write file('ORDLINE') from(ol-record)
                                ridfld(order-line-key)
                        end-exec
 LJ    D        add 1 to write-ordline-ct
-LJ    D        display CICSERR-MSG " EIBRESP="  
-      D          eibresp ". write-ordline-ct=" write-ordline-ct 
+LJ    D        display CICSERR-MSG " EIBRESP="
+      D          eibresp ". write-ordline-ct=" write-ordline-ct
       D          upon outerr
                    end-if
                    if option-debug not = 0
@@ -1421,12 +1576,319 @@ gg-01        mod((function integer (name-num / 1)), 10) + 1
            into name-res
            exit.
 
+      *> full-file browse-and-count of each VSAM
+      *> file, used for the Erase dry run and for a count-only
+      *> reconciliation run.  Seeding STARTBR with low-values and
+      *> reading forward to NOTFND visits every record in key order -
+      *> the same GTEQ idiom VSMDELV uses for a scoped browse, just
+      *> not bounded to a single warehouse/district.
+       CountRows section.
+       CountRows-para.
+           move low-values to warehouse-key
+           move 0 to countnbr
+           exec cics startbr file('WHOUSE') ridfld(warehouse-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('WHOUSE') into(w-record)
+                       ridfld(warehouse-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('WHOUSE') end-exec
+           end-if
+           move countnbr to rc-warehouse
+
+           move low-values to district-key
+           move 0 to countnbr
+           exec cics startbr file('DISTRICT') ridfld(district-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('DISTRICT') into(d-record)
+                       ridfld(district-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('DISTRICT') end-exec
+           end-if
+           move countnbr to rc-district
+
+           move low-values to customer-key
+           move 0 to countnbr
+           exec cics startbr file('CUSTOMER') ridfld(customer-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('CUSTOMER') into(c-record)
+                       ridfld(customer-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('CUSTOMER') end-exec
+           end-if
+           move countnbr to rc-customer
+
+           move low-values to history-key
+           move 0 to countnbr
+           exec cics startbr file('HISTORY') ridfld(history-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('HISTORY') into(h-record)
+                       ridfld(history-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('HISTORY') end-exec
+           end-if
+           move countnbr to rc-history
+
+           move low-values to order-key
+           move 0 to countnbr
+           exec cics startbr file('ORD') ridfld(order-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('ORD') into(o-record)
+                       ridfld(order-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('ORD') end-exec
+           end-if
+           move countnbr to rc-orders
+
+           move low-values to new-order-key
+           move 0 to countnbr
+           exec cics startbr file('NEWORD') ridfld(new-order-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('NEWORD') into(no-record)
+                       ridfld(new-order-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('NEWORD') end-exec
+           end-if
+           move countnbr to rc-new-order
+
+           move low-values to order-line-key
+           move 0 to countnbr
+           exec cics startbr file('ORDLINE') ridfld(order-line-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('ORDLINE') into(ol-record)
+                       ridfld(order-line-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('ORDLINE') end-exec
+           end-if
+           move countnbr to rc-order-line
+
+           move low-values to item-key
+           move 0 to countnbr
+           exec cics startbr file('ITEM') ridfld(item-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('ITEM') into(i-record)
+                       ridfld(item-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('ITEM') end-exec
+           end-if
+           move countnbr to rc-item
+
+           move low-values to stock-key
+           move 0 to countnbr
+           exec cics startbr file('STOCK') ridfld(stock-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               perform until response not = dfhresp(NORMAL)
+                   exec cics readnext file('STOCK') into(s-record)
+                       ridfld(stock-key) resp(response) end-exec
+                   if response = dfhresp(NORMAL)
+                       add 1 to countnbr
+                   end-if
+               end-perform
+               exec cics endbr file('STOCK') end-exec
+           end-if
+           move countnbr to rc-stock
+           exit.
+
+      *> format the counts CountRows filled in,
+      *> one line per table, the same way LoadWare/LoadCust etc.
+      *> paint their own progress lines. Callers that want the counts
+      *> handed back instead (option-rowcounts is already filled in by
+      *> CountRows) set option-return-display-88 and skip calling this
+      *> at all.
+       DisplayRowCounts section.
+       DisplayRowCounts-para.
+           move rc-warehouse          to ws-display-nbr
+           string 'Warehouse : ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           move rc-district           to ws-display-nbr
+           string 'District  : ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           move rc-customer           to ws-display-nbr
+           string 'Customer  : ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           move rc-history            to ws-display-nbr
+           string 'History   : ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           move rc-orders             to ws-display-nbr
+           string 'Orders    : ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           move rc-new-order          to ws-display-nbr
+           string 'New_Order : ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           move rc-order-line         to ws-display-nbr
+           string 'Order_Line: ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           move rc-item               to ws-display-nbr
+           string 'Item      : ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           move rc-stock              to ws-display-nbr
+           string 'Stock     : ' ws-display-nbr
+               delimited by size     into ws-display-line
+           perform display-line
+           exit.
+
+      *> probe each VSAM file with a harmless STARTBR/
+      *> ENDBR pair before loading, the same way SQLLOAD's VerifySchema
+      *> probes each SQL table; a file that isn't defined/enabled comes
+      *> back with a RESP other than NORMAL/NOTFND.
+       VerifyFiles section.
+       VerifyFiles-para.
+           move 'Y' to ws-files-ok
+
+           move low-values to warehouse-key
+           exec cics startbr file('WHOUSE') ridfld(warehouse-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('WHOUSE') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+
+           move low-values to district-key
+           exec cics startbr file('DISTRICT') ridfld(district-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('DISTRICT') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+
+           move low-values to customer-key
+           exec cics startbr file('CUSTOMER') ridfld(customer-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('CUSTOMER') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+
+           move low-values to stock-key
+           exec cics startbr file('STOCK') ridfld(stock-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('STOCK') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+
+           move low-values to item-key
+           exec cics startbr file('ITEM') ridfld(item-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('ITEM') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+
+           move low-values to history-key
+           exec cics startbr file('HISTORY') ridfld(history-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('HISTORY') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+
+           move low-values to order-key
+           exec cics startbr file('ORD') ridfld(order-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('ORD') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+
+           move low-values to new-order-key
+           exec cics startbr file('NEWORD') ridfld(new-order-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('NEWORD') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+
+           move low-values to order-line-key
+           exec cics startbr file('ORDLINE') ridfld(order-line-key)
+               gteq resp(response) end-exec
+           if response = dfhresp(NORMAL)
+               exec cics endbr file('ORDLINE') end-exec
+           else
+               if response not = dfhresp(NOTFND)
+                   move 'N' to ws-files-ok
+               end-if
+           end-if
+           exit.
+
       *  Display Line Section
-      
+
        display-line section.
        display-line-para.
 LJ    D      DISPLAY PGM "display-line: " WS-DISPLAY-LINE
-      D        ". " UPON OUTERR 
+      D        ". " UPON OUTERR
 sc-a48     add 1                   to ws-row
 sc-a48     if ws-row > 23
 sc-a48         move 0              to ws-row
@@ -1456,9 +1918,9 @@ sc-a48     end-if
            move 1 to ws-col
            compute ws-cpos = (ws-row * 80) + 1
            exit.
-           
+
       *  Display Dot Section
-      
+
        display-dot section.
        display-dot-para.
            move '.' to ws-display-line(1:1)
@@ -1470,9 +1932,9 @@ sc-a48     end-if
            end-exec
            add 1 to ws-cpos
            exit.
-           
+
       *   Display Number Section
-      
+
        display-number section.
        display-number-para.
            string
@@ -1493,9 +1955,9 @@ sc-a48     end-if
            move 1 to ws-col
            compute ws-cpos = (ws-row * 80) + 1
            exit.
-           
+
       * CICS Error Section
-      
+
        CICSError section.
 
        copy CICSERR.
