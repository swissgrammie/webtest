@@ -3,7 +3,7 @@
        program-id. sqlpaym.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -71,13 +71,55 @@ LJ    * SYSOUT IS OUTERR.
        01  i                                 pic s9(9) comp.
        01  n                                 pic s9(9) comp.
 
+      *> running total of the tenders on a split
+      *> payment, checked against hamount before any tender is posted
+       01  ws-tender-total                   pic 9(7)v99.
+       01  ws-tender-amt                     pic 9(7)v99.
+
+      *> printable/queued payment receipt
+       01  ws-receipt-q-name                 pic x(8) value 'PAYRCPT'.
+       01  ws-resp-writeq-ts                 pic s9(8) comp.
+       01  ws-receipt-line.
+           03  filler                        pic x(10)
+               value 'RECEIPT   '.
+           03  ws-rcpt-date                  pic x(19).
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-wh                    pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-dist                  pic z9.
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-cust                  pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-name                  pic x(16).
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-amount                pic -(6)9.99.
+
            EXEC SQL BEGIN DECLARE SECTION END-EXEC
 
        01  namecnt                           pic s9(9) comp.
            EXEC SQL END DECLARE SECTION END-EXEC
 
-      
+      *> host vars for the full-name-match listing
+      *> cursor; kept separate from c-id/c-first/c-middle so scanning
+      *> the whole list never disturbs the median row the transaction
+      *> actually posts the payment against
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+
+       01  cml-id                            pic s9(9) comp.
+       01  cml-first                         pic x(16).
+       01  cml-middle                        pic x(2).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+      *> per-tender amount for the split-payment HISTORY
+      *> inserts; the running totals (h-amount) are unaffected
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+
+       01  h-tender-amt                      pic s9(4)v99 comp-3.
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
@@ -123,6 +165,26 @@ LJ    * SYSOUT IS OUTERR.
            move hamount to h-amount
            move clast to c-last
 
+      *> reject payments over the site limit unless a
+      *> supervisor id has been supplied to authorize the override
+           if hamount > hmaxamount and hsupervisorid = spaces
+               perform amount-exceeds-limit
+           end-if
+
+      *> a split payment's tenders have to add up to the
+      *> amount actually being debited, or the per-tender HISTORY
+      *> rows posted below would misstate how the payment was made
+           if tendercnt not = 0
+               move 0 to ws-tender-total
+               perform varying i from 1 by 1 until i > tendercnt
+                   move tenderamount (i) to ws-tender-amt
+                   add ws-tender-amt to ws-tender-total
+               end-perform
+               if ws-tender-total not = hamount
+                   perform tender-mismatch
+               end-if
+           end-if
+
            if tpc-trace-reqd
                set trace-sqlpaym to true
                move x'01' to tpc-trace-call-seq
@@ -133,7 +195,7 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt1 = new 
+           CountTheTime ctt1 = new
            CountTheTime("SQLPAYM-SelectFromWarehouse");
            END-EXEC
            EXEC SQL
@@ -177,7 +239,7 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt2 = new 
+           CountTheTime ctt2 = new
            CountTheTime("SQLPAYM-SelectFromDistrict");
            END-EXEC
            EXEC SQL
@@ -224,7 +286,7 @@ LJ    * SYSOUT IS OUTERR.
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                EXEC JAVA
-           CountTheTime ctt3 = new 
+           CountTheTime ctt3 = new
            CountTheTime("SQLPAYM-SelectFromCustomerDistinct");
            END-EXEC
                EXEC SQL
@@ -259,7 +321,7 @@ LJ    * SYSOUT IS OUTERR.
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                EXEC JAVA
-           CountTheTime ctt4 = new 
+           CountTheTime ctt4 = new
            CountTheTime("SQLPAYM-SelectFromCustomerOrderBy");
            END-EXEC
                EXEC SQL DECLARE c_byname CURSOR FOR
@@ -352,6 +414,34 @@ LJ    * SYSOUT IS OUTERR.
                    move 0 to tpc-trace-data-length
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
+
+      *> hand back every c_last match (up to the array
+      *> size), not just the median one the payment posts against
+               move 0 to custmatchcnt
+               EXEC SQL DECLARE c_bynamelist CURSOR FOR
+                   SELECT c_id, c_first, c_middle
+                   FROM customer
+                   WHERE c_w_id=:c-w-id AND c_d_id=:c-d-id
+                       AND c_last=:c-last
+                   ORDER BY c_first
+               END-EXEC
+               EXEC SQL OPEN c_bynamelist END-EXEC
+               EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+               perform until custmatchcnt >= 20
+                   EXEC SQL
+                       FETCH c_bynamelist INTO :cml-id, :cml-first,
+                           :cml-middle
+                   END-EXEC
+                   if sqlcode = 100
+                       exit perform
+                   end-if
+                   add 1 to custmatchcnt
+                   move cml-id to cmlid (custmatchcnt)
+                   move cml-first to cmlfirst (custmatchcnt)
+                   move cml-middle to cmlmiddle (custmatchcnt)
+               end-perform
+               EXEC SQL WHENEVER NOT FOUND go to sqlerr END-EXEC
+               EXEC SQL CLOSE c_bynamelist END-EXEC
            else
                if tpc-trace-reqd
                    set trace-sqlpaym to true
@@ -363,7 +453,7 @@ LJ    * SYSOUT IS OUTERR.
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                EXEC JAVA
-           CountTheTime ctt5 = new 
+           CountTheTime ctt5 = new
            CountTheTime("SQLPAYM-SelectFromCustomer");
            END-EXEC
                EXEC SQL
@@ -433,7 +523,9 @@ LJ    * SYSOUT IS OUTERR.
 
            move c-balance to cbalance
 
-           if c-credit = "BC"
+      *> keep the running payment/credit-memo note for
+      *> every customer, not only ones with bad credit; "BC" customers
+      *> used to be the only ones whose c_data survived a payment
                if tpc-trace-reqd
                    set trace-sqlpaym to true
                    move x'09' to tpc-trace-call-seq
@@ -444,7 +536,7 @@ LJ    * SYSOUT IS OUTERR.
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                    EXEC JAVA
-           CountTheTime ctt6 = new 
+           CountTheTime ctt6 = new
            CountTheTime("SQLPAYM-SelectFromCustomer2");
            END-EXEC
                EXEC SQL
@@ -496,7 +588,7 @@ LJ    * SYSOUT IS OUTERR.
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                    EXEC JAVA
-           CountTheTime ctt7 = new 
+           CountTheTime ctt7 = new
            CountTheTime("SQLPAYM-UpdateCustomer");
            END-EXEC
                EXEC SQL
@@ -521,43 +613,6 @@ LJ    * SYSOUT IS OUTERR.
 
                move c-new-data to cdata
 
-           else
-               if tpc-trace-reqd
-                   set trace-sqlpaym to true
-                   move x'0B' to tpc-trace-call-seq
-                   set trace-before-call to true
-                   set trace-sql-update to true
-                   move 'Cu' to tpc-trace-info
-                   move 4 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
-                   EXEC JAVA
-           CountTheTime ctt8 = new 
-           CountTheTime("SQLPAYM-UpdateCustomer2");
-           END-EXEC
-               EXEC SQL
-                   UPDATE customer
-                   SET c_balance = :c-balance,
-                       c_ytd_payment = c_ytd_payment + :h-amount,
-                       c_payment_cnt = c_payment_cnt + 1
-                   WHERE c_w_id = :c-w-id AND c_d_id = :c-d-id
-                       AND c_id = :c-id
-               END-EXEC
-          EXEC JAVA
-          ctt8.close();
-          END-EXEC
-               if tpc-trace-reqd
-                   set trace-sqlpaym to true
-                   move x'0B' to tpc-trace-call-seq
-                   set trace-after-call to true
-                   move low-values to tpc-trace-data
-                   move 0 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
-
-               move spaces to cdata
-           end-if
-
            string
                w-name delimited size
                d-name delimited size
@@ -574,17 +629,40 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
                EXEC JAVA
-           CountTheTime ctt9 = new 
+           CountTheTime ctt9 = new
            CountTheTime("SQLPAYM-InsertIntoHistory");
            END-EXEC
-           EXEC SQL
-               INSERT INTO history
-                   (h_c_d_id, h_c_w_id, h_c_id, h_d_id,
-                    h_w_id, h_date, h_amount, h_data)
-               VALUES
-                   (:c-d-id, :c-w-id, :c-id, :d-id,
-                    :w-id, :datetime, :h-amount, :h-data)
-           END-EXEC
+      *> one HISTORY row per tender when the clerk split
+      *> the payment; the balance/ytd totals updated below still use
+      *> h-amount, the total of the whole payment, either way
+           if tendercnt = 0
+               EXEC SQL
+                   INSERT INTO history
+                       (h_c_d_id, h_c_w_id, h_c_id, h_d_id,
+                        h_w_id, h_date, h_amount, h_data)
+                   VALUES
+                       (:c-d-id, :c-w-id, :c-id, :d-id,
+                        :w-id, :datetime, :h-amount, :h-data)
+               END-EXEC
+           else
+               perform varying i from 1 by 1 until i > tendercnt
+                   move tenderamount (i) to h-tender-amt
+                   string
+                       w-name delimited size
+                       d-name delimited size
+                       " "    delimited size
+                       tendertype (i) delimited size
+                   into h-data
+                   EXEC SQL
+                       INSERT INTO history
+                           (h_c_d_id, h_c_w_id, h_c_id, h_d_id,
+                            h_w_id, h_date, h_amount, h_data)
+                       VALUES
+                           (:c-d-id, :c-w-id, :c-id, :d-id,
+                            :w-id, :datetime, :h-tender-amt, :h-data)
+                   END-EXEC
+               end-perform
+           end-if
            EXEC JAVA
            ctt9.close();
            END-EXEC
@@ -607,7 +685,7 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
                EXEC JAVA
-           CountTheTime ctt10 = new 
+           CountTheTime ctt10 = new
            CountTheTime("SQLPAYM-UpdateDistrict");
            END-EXEC
            EXEC SQL
@@ -637,7 +715,7 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
                EXEC JAVA
-           CountTheTime ctt11 = new 
+           CountTheTime ctt11 = new
            CountTheTime("SQLPAYM-UPDATEWAREHOUSE");
            END-EXEC
            EXEC SQL
@@ -657,17 +735,81 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
 
+      *> clerk-requested change to the customer's credit
+      *> rating; done last so it never affects the amount owed above
+           if ccreditnew = "GC" or ccreditnew = "BC"
+               if tpc-trace-reqd
+                   set trace-sqlpaym to true
+                   move x'0F' to tpc-trace-call-seq
+                   set trace-before-call to true
+                   set trace-sql-update to true
+                   move 'Cu' to tpc-trace-info
+                   move 4 to tpc-trace-data-length
+                   call 'TPCTRACE' using tpc-trace-data-block
+               end-if
+               EXEC SQL
+                   UPDATE customer
+                   SET c_credit = :ccreditnew
+                   WHERE c_w_id = :c-w-id AND c_d_id = :c-d-id
+                       AND c_id = :c-id
+               END-EXEC
+               if tpc-trace-reqd
+                   set trace-sqlpaym to true
+                   move x'0F' to tpc-trace-call-seq
+                   set trace-after-call to true
+                   move low-values to tpc-trace-data
+                   move 0 to tpc-trace-data-length
+                   call 'TPCTRACE' using tpc-trace-data-block
+               end-if
+               move ccreditnew to ccredit
+           end-if
+
            EXEC CICS SYNCPOINT END-EXEC
 
+      *> drop a printable receipt on the TS queue once
+      *> the payment has actually committed
+           move 'N' to rreceiptqueued
+           if receipt-wanted
+               move hdate to ws-rcpt-date
+               move wid to ws-rcpt-wh
+               move did to ws-rcpt-dist
+               move cid to ws-rcpt-cust
+               move clast to ws-rcpt-name
+               move hamount to ws-rcpt-amount
+               exec cics writeq ts
+                   queue(ws-receipt-q-name)
+                   from(ws-receipt-line)
+                   length(length of ws-receipt-line)
+                   resp(ws-resp-writeq-ts)
+               end-exec
+               if ws-resp-writeq-ts = DFHRESP(NORMAL)
+                   move 'Y' to rreceiptqueued
+               end-if
+           end-if
+
            move 0 to result-code
-           exec cics return end-exec.
+           perform audit-return.
 
        cust-not-found.
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC
            move "Customer name is not valid" to err
 
            move 1 to result-code
-           exec cics return end-exec.
+           perform audit-return.
+
+       amount-exceeds-limit.
+           move "Payment exceeds limit - supervisor id required"
+               to err
+
+           move 2 to result-code
+           perform audit-return.
+
+       tender-mismatch.
+           move "Tender amounts do not add up to the payment amount"
+               to err
+
+           move 3 to result-code
+           perform audit-return.
 
        SQLErr.
            move sqlcode to csqlcode
@@ -684,8 +826,22 @@ LJ    * SYSOUT IS OUTERR.
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC
 
            move -1 to result-code
-           exec cics return end-exec.
+           perform audit-return.
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
 
+           exec cics return end-exec.
       ***--------------------------------------------------------------*
       ***  $Workfile:   sqlpaym.cbl  $ end
       ***--------------------------------------------------------------*
