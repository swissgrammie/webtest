@@ -0,0 +1,100 @@
+       identification division.
+
+       program-id. tpccdlvb.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      *=================================================================
+      * deferred Delivery batch driver.
+      *
+      * TPCCBMSM's Delivery screen no longer runs the 10-district
+      * sweep inline; it drops one delivery-data commarea image onto
+      * the TDLV transient-data queue per request and returns to the
+      * clerk right away. This program drains that queue - one
+      * request per pass, so it can be scheduled the same way
+      * TPCCERRS is (a background/CICS-started task, or run on
+      * demand) - and LINKs to SQLDELV or VSMDELV to actually do the
+      * 10-district sweep, exactly as TPCCBMSM used to do it directly.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
+       SPECIAL-NAMES.
+LJ    * IMPLEMENTOR clause.
+LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
+LJ    * SYSOUT IS OUTERR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  ws-program-name                   pic x(8) value 'TPCCDLVB'.
+
+       01  ws-td-q-name                      pic x(4) value 'TDLV'.
+       01  ws-ts-q-name                      pic x(8) value 'DELVRPT'.
+       01  ws-length                         pic s9(9) comp.
+       01  ws-resp-readq-td                  pic s9(9) comp.
+       01  ws-resp-writeq-ts                 pic s9(9) comp.
+
+       01  ws-delivery-commarea.
+           copy cpydelv.
+
+       PROCEDURE DIVISION.
+       main-para.
+           perform until ws-resp-readq-td not = dfhresp(NORMAL)
+               initialize delivery-data
+               move length of delivery-data to ws-length
+               exec cics readq td
+                   queue(ws-td-q-name)
+                   into(delivery-data)
+                   length(ws-length)
+                   resp(ws-resp-readq-td)
+               end-exec
+
+               if ws-resp-readq-td = dfhresp(NORMAL)
+                   perform deliver-one-request
+               end-if
+           end-perform
+
+           exec cics return end-exec.
+
+       deliver-one-request.
+           if use-db-backend
+               exec cics link
+                   program('SQLDELV')
+                   commarea(delivery-data)
+               end-exec
+           else
+               exec cics link
+                   program('VSMDELV')
+                   commarea(delivery-data)
+               end-exec
+           end-if
+
+      *> queue the completed run's full per-district
+      *> results (SQLDELV/VSMDELV filled in distresults) so an
+      *> operator can review what each of the 10 districts did,
+      *> same "writeq ts" idiom as the payment receipt and
+      *> order-status export.
+           exec cics writeq ts
+               queue(ws-ts-q-name)
+               from(ws-delivery-commarea)
+               length(length of ws-delivery-commarea)
+               resp(ws-resp-writeq-ts)
+           end-exec
+           .
