@@ -3,7 +3,7 @@
        program-id. sqlstkl.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -34,7 +34,7 @@ LJ    * SYSOUT IS OUTERR.
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
+
        01  ws-program-name                   pic x(8) value 'SQLSTKL '.
 
            EXEC SQL INCLUDE SQLCA END-EXEC
@@ -70,18 +70,30 @@ LJ    * SYSOUT IS OUTERR.
        01  n                                 pic s9(9) comp.
        01  namecnt                           pic s9(9) comp.
 
+      *> loop bounds for the warehouse-wide rollup.
+      *> ws-d-from/ws-d-to are set to a single district, or to the
+      *> full 1 thru DIST-PER-WARE range when did = 0.
+       01  ws-d-from                         pic s9(9) comp.
+       01  ws-d-to                           pic s9(9) comp.
+       01  ws-total-stockcount               pic s9(9) comp.
+
            EXEC SQL BEGIN DECLARE SECTION END-EXEC
        01  ws-stockcount                     pic s9(9) comp.
        01  ws-threshold                      pic s9(9) comp.
+      *> configurable order-lookback window
+       01  ws-lookback                       pic s9(9) comp.
+      *> the low-stock item ids
+       01  ws-item-id                        pic s9(9) comp.
            EXEC SQL END DECLARE SECTION END-EXEC
-       
+
        copy tpctdata.
-       
-       
+       copy cpyaudt.
+
+
        LINKAGE SECTION.
 
        01 DFHCOMMAREA.
-      
+
        copy cpystkl.
 
        PROCEDURE DIVISION.
@@ -90,9 +102,54 @@ LJ    * SYSOUT IS OUTERR.
            EXEC SQL WHENEVER SQLERROR go to sqlerr END-EXEC
 
            move "YYYY-MM-DD HH:MM:SS" to datetime
+           accept currentdate from date yyyymmdd
+           accept currenttime from time
+           move cdyyyy to dtyear
+           move cdmm  to dtmonth
+           move cddd  to dtday
+           move cthh  to dthour
+           move ctmn  to dtmin
+           move ctss  to dtsec
 
            move wid to w-id
-           move did to d-id
+           move threshold to ws-threshold
+
+      *> use the caller's configured lookback window;
+      *> fall back to the original hardcoded 20 for any caller that
+      *> doesn't set one
+           if lookback = 0
+               move 20 to ws-lookback
+           else
+               move lookback to ws-lookback
+           end-if
+
+      *> did = 0 means every district in the warehouse,
+      *> the same 10-district sweep SQLDELV already does for Delivery
+           if all-districts
+               move 1 to ws-d-from
+               move DIST-PER-WARE to ws-d-to
+           else
+               move did to ws-d-from
+               move did to ws-d-to
+           end-if
+
+           move 0 to ws-total-stockcount
+           move 0 to lowstockcnt
+           move 'N' to stocktrunc
+
+           perform varying d-id from ws-d-from by 1 until d-id > ws-d-to
+               perform process-one-district
+           end-perform
+
+           move ws-total-stockcount to stockcount
+
+           EXEC CICS SYNCPOINT END-EXEC
+
+           move 0 to result-code
+           perform audit-return.
+
+       process-one-district.
+           move d-id to did
 
            if tpc-trace-reqd
                set trace-sqlstkl to true
@@ -104,7 +161,7 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt1 = new 
+           CountTheTime ctt1 = new
            CountTheTime("SQLPAYM-SelectFromDistrict");
            END-EXEC
            EXEC SQL
@@ -125,31 +182,50 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
 
-           move threshold to ws-threshold
+           move 0 to ws-stockcount
 
            if tpc-trace-reqd
                set trace-sqlstkl to true
                move x'02' to tpc-trace-call-seq
                set trace-before-call to true
-               set trace-sql-select to true
+               set trace-sql-csr-declare to true
                move 'OlSt' to tpc-trace-info
                move 6 to tpc-trace-data-length
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
            EXEC JAVA
-           CountTheTime ctt2 = new 
+           CountTheTime ctt2 = new
            CountTheTime("SQLSTKL-SelectFromOrderLineStock");
            END-EXEC
+      *> return the actual low-stock item ids, not just
+      *> a COUNT(DISTINCT ...)
            EXEC SQL
-               SELECT
-                   COUNT(DISTINCT (s_i_id))
-                   INTO :ws-stockcount
+               DECLARE c_lowstock CURSOR FOR
+               SELECT DISTINCT s_i_id
                    FROM order_line, stock
                    WHERE ol_w_id=:w-id AND
                        ol_d_id=:d-id AND ol_o_id<:o-id AND
-                       ol_o_id>=:o-id - 20 AND s_w_id=:w-id AND
+                       ol_o_id>=:o-id - :ws-lookback AND s_w_id=:w-id AND
                        s_i_id=ol_i_id AND s_quantity < :ws-threshold
            END-EXEC
+           EXEC SQL OPEN c_lowstock END-EXEC
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+           perform until sqlcode = 100
+               EXEC SQL FETCH c_lowstock INTO :ws-item-id END-EXEC
+               if sqlcode = 100
+                   exit perform
+               end-if
+               add 1 to ws-stockcount
+               if lowstockcnt < 300
+                   add 1 to lowstockcnt
+                   move d-id to lsdid (lowstockcnt)
+                   move ws-item-id to lsiid (lowstockcnt)
+               else
+                   move 'Y' to stocktrunc
+               end-if
+           end-perform
+           EXEC SQL WHENEVER NOT FOUND go to sqlerr END-EXEC
+           EXEC SQL CLOSE c_lowstock END-EXEC
            EXEC JAVA
                 ctt2.close();
            END-EXEC
@@ -162,12 +238,24 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
 
-           move ws-stockcount to stockcount
+           add ws-stockcount to ws-total-stockcount
+           move d-id to dcdid (d-id)
+           move ws-stockcount to dccount (d-id)
 
-           EXEC CICS SYNCPOINT END-EXEC
-
-           move 0 to result-code
-           exec cics return end-exec.
+      *> keep a history of this check's result for
+      *> trending, same idiom as the DELVLOG audit trail
+           move w-id to sl-w-id
+           move d-id to sl-d-id
+           move ws-threshold to sl-threshold
+           move ws-stockcount to sl-stockcount
+           move datetime to sl-entry-d
+           EXEC SQL INSERT INTO
+               STOCKLOG (sl_w_id, sl_d_id, sl_threshold,
+                   sl_stockcount, sl_entry_d)
+               VALUES (:sl-w-id, :sl-d-id, :sl-threshold,
+                   :sl-stockcount, :sl-entry-d)
+           END-EXEC
+           .
 
        SQLErr.
            move sqlcode to csqlcode
@@ -184,8 +272,22 @@ LJ    * SYSOUT IS OUTERR.
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC
 
            move -1 to result-code
-           exec cics return end-exec.
+           perform audit-return.
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
 
+           exec cics return end-exec.
       ***--------------------------------------------------------------*
       ***  $Workfile:   sqlstkl.cbl  $ end
       ***--------------------------------------------------------------*
