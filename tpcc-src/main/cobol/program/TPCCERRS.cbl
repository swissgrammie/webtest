@@ -3,7 +3,7 @@
        program-id. tpccerrs.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -38,12 +38,34 @@ LJ    * SYSOUT IS OUTERR.
        01  ws-entries                        pic S9(9) comp value 0.
        01  ws-td-q-name                      pic x(4) value 'TPCC'.
        01  ws-ts-q-name                      pic x(8) value 'TPCC'.
+      *> TPCC/TPCC (TD/TS above) are both transient: the
+      *> TS queue and the operator console both go away with the run,
+      *> so nothing about a consolidated error is left once someone
+      *> reads the queue or the region recycles. TPCL is intended to
+      *> be defined in the DCT as an extrapartition (physical dataset)
+      *> TD queue, giving the same consolidated messages a durable,
+      *> append-only home an operator can review across days.
+       01  ws-log-q-name                     pic x(4) value 'TPCL'.
        01  ws-resp-readq-td                  pic s9(8) comp.
        01  ws-resp-writeq-ts                 pic s9(8) comp.
+       01  ws-resp-writeq-td-log             pic s9(8) comp.
+      *> self-rescheduling interval START so this
+      *> transaction keeps running on its own every few minutes;
+      *> interval is HHMMSS, so 000500 is every five minutes.
+       01  ws-err-transid                    pic x(4) value 'TERR'.
+       01  ws-reschedule-interval            pic s9(7) comp-3
+           value 000500.
        01  ws-message-table.
            03  ws-entry                      occurs 100 times.
                05  ws-entry-text             pic x(120).
                05  ws-entry-repeats          pic 9(3).
+      *> the table above is a fixed 100 slots; once every
+      *> slot holds a distinct message text, a new distinct message has
+      *> nowhere to go and was previously dropped with no record it
+      *> ever happened. ws-entry-stored/ws-overflow-count catch that.
+       01  ws-entry-stored                   pic x(1).
+           88 ws-entry-stored-88             value 'Y'.
+       01  ws-overflow-count                 pic S9(9) comp value 0.
        01  ws-current-text                   pic x(120).
        01  ws-current-repeats                pic 9(3).
        01  ws-write-msg.
@@ -66,6 +88,18 @@ LJ    * SYSOUT IS OUTERR.
            03  ws-message-count              pic z(2)9.
            03  filler                        pic x(10)
                value ' messages.'.
+      *> overflow summary written only when the table
+      *> actually filled up during this run.
+       01  ws-overflow-message.
+           03  filler                        pic x(16)
+               value '***** WARNING - '.
+           03  ws-overflow-message-count     pic z(6)9.
+           03  filler                        pic x(21)
+               value ' distinct message(s) '.
+           03  filler                        pic x(29)
+               value 'could not be logged - table f'.
+           03  filler                        pic x(3)
+               value 'ull'.
 
        linkage section.
        01  lk-text.
@@ -76,8 +110,8 @@ LJ    * SYSOUT IS OUTERR.
            move spaces to ws-message-table
            move 0 to ws-count
       *
-      * ElasticCOBOL warning message below "subscripts of reference 
-      * modification ignored" should be investigated. change to simply 
+      * ElasticCOBOL warning message below "subscripts of reference
+      * modification ignored" should be investigated. change to simply
       * move the constant 100.
            divide length of ws-entry (1) into length of ws-message-table
              giving ws-entries
@@ -91,6 +125,7 @@ LJ    * SYSOUT IS OUTERR.
                end-exec
                if ws-resp-readq-td = DFHRESP(NORMAL)
                    add 1 to ws-count
+                   move 'N' to ws-entry-stored
                    perform varying ws-x
                     from 1 by 1 until ws-x > ws-entries
                        if ws-entry-text(ws-x) not = lk-text(1:120)
@@ -98,13 +133,22 @@ LJ    * SYSOUT IS OUTERR.
                                move lk-text(1:120)
                                            to ws-entry-text(ws-x)
                                move 0 to ws-entry-repeats(ws-x)
+                               move 'Y' to ws-entry-stored
                                add 1 to ws-entries giving ws-x
                            end-if
                        else
                            add 1 to ws-entry-repeats(ws-x)
+                           move 'Y' to ws-entry-stored
                            add 1 to ws-entries giving ws-x
                        end-if
                    end-perform
+      *> the table is full and this message text matched
+      *> none of the 100 slots in use; count it so the run's summary
+      *> at least says messages were lost, instead of losing them with
+      *> no trace.
+                   if not ws-entry-stored-88
+                       add 1 to ws-overflow-count
+                   end-if
                end-if
            end-perform
 
@@ -139,6 +183,12 @@ LJ    * SYSOUT IS OUTERR.
                        length(length of ws-write-msg-pt1)
                        resp(ws-resp-writeq-ts)
                    end-exec
+                   exec cics writeq td
+                       queue(ws-log-q-name)
+                       from(ws-write-msg-pt1)
+                       length(length of ws-write-msg-pt1)
+                       resp(ws-resp-writeq-td-log)
+                   end-exec
                    if ws-write-msg-pt2b not = spaces
                        exec cics write operator
                            text(ws-write-msg-pt2)
@@ -150,6 +200,12 @@ LJ    * SYSOUT IS OUTERR.
                            length(length of ws-write-msg-pt2)
                            resp(ws-resp-writeq-ts)
                        end-exec
+                       exec cics writeq td
+                           queue(ws-log-q-name)
+                           from(ws-write-msg-pt2)
+                           length(length of ws-write-msg-pt2)
+                           resp(ws-resp-writeq-td-log)
+                       end-exec
                    end-if
                    if ws-entry-repeats(ws-x) not = 0
                        move ws-entry-repeats(ws-x)
@@ -166,6 +222,12 @@ LJ    * SYSOUT IS OUTERR.
                            length(length of ws-write-msg-pt1)
                            resp(ws-resp-writeq-ts)
                        end-exec
+                       exec cics writeq td
+                           queue(ws-log-q-name)
+                           from(ws-write-msg-pt1)
+                           length(length of ws-write-msg-pt1)
+                           resp(ws-resp-writeq-td-log)
+                       end-exec
                    end-if
                end-if
            end-perform
@@ -185,12 +247,58 @@ LJ    * SYSOUT IS OUTERR.
                length(length of ws-write-msg-pt1)
                resp(ws-resp-writeq-ts)
            end-exec
+           exec cics writeq td
+               queue(ws-log-q-name)
+               from(ws-write-msg-pt1)
+               length(length of ws-write-msg-pt1)
+               resp(ws-resp-writeq-td-log)
+           end-exec
+
+      *> flag the run itself if the table filled up, so
+      *> the operator finds out messages were lost instead of the
+      *> queue quietly draining short.
+           if ws-overflow-count not = 0
+               move ws-overflow-count to ws-overflow-message-count
+               exec cics write operator
+                   text(ws-overflow-message)
+                   textlength(length of ws-overflow-message)
+               end-exec
+               exec cics writeq ts
+                   queue(ws-ts-q-name)
+                   from(ws-overflow-message)
+                   length(length of ws-overflow-message)
+                   resp(ws-resp-writeq-ts)
+               end-exec
+               exec cics writeq td
+                   queue(ws-log-q-name)
+                   from(ws-overflow-message)
+                   length(length of ws-overflow-message)
+                   resp(ws-resp-writeq-td-log)
+               end-exec
+           end-if
+
            if eibtrmid not = low-values
                exec cics send text | added text
                  from(ws-message)
                  erase
                end-exec
            end-if
+
+      *> reschedule the next run before returning, so
+      *> the TPCC TD queue keeps getting consolidated automatically
+      *> every few minutes instead of only when someone starts this
+      *> transaction by hand. TPCCPLTI seeds the very first START at
+      *> region startup; from then on each run reschedules the next
+      *> one. ws-err-transid/ws-reschedule-interval need a matching
+      *> PCT/CSD transaction definition for TERR mapped to TPCCERRS -
+      *> outside this repo, same as every other CICS resource this
+      *> system already assumes is defined (there are no PCT/DCT/CSD
+      *> files anywhere in this tree).
+           exec cics start
+               transid(ws-err-transid)
+               interval(ws-reschedule-interval)
+           end-exec
+
            exec cics return end-exec
            stop run
            .
