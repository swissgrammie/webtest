@@ -66,6 +66,26 @@ LJ    * SYSOUT IS OUTERR.
        01  i                                 PIC S9(9) comp.
        01  n                                 PIC S9(9) comp.
 
+      *> printable/queued order-status export
+       01  ws-export-q-name                  pic x(8) value 'ORDRPT'.
+       01  ws-resp-writeq-ts                 pic s9(8) comp.
+       01  ws-export-line.
+           03  filler                        pic x(10)
+               value 'ORDRPT    '.
+           03  ws-exp-wh                     pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-exp-dist                   pic z9.
+           03  filler                        pic x(1) value space.
+           03  ws-exp-cust                   pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-exp-name                   pic x(16).
+           03  filler                        pic x(1) value space.
+           03  ws-exp-oid                    pic z(7)9.
+           03  filler                        pic x(1) value space.
+           03  ws-exp-entryd                 pic x(19).
+           03  filler                        pic x(1) value space.
+           03  ws-exp-carrier                pic z9.
+
            EXEC SQL BEGIN DECLARE SECTION END-EXEC
 
        01  namecnt                           PIC S9(9) comp.
@@ -74,10 +94,19 @@ LJ    * SYSOUT IS OUTERR.
 
        01  entdate                           pic x(20).
        01  ol-delivery-d                     pic x(20).
+
+      *> fallback name search
+       01  c-last-pattern                    pic x(18).
+
+      *> past-order browse list
+       01  oh-o-id                           PIC S9(9) comp.
+       01  oh-carrier-id                     PIC S9(9) comp.
+       01  oh-entry-d                        pic x(20).
            EXEC SQL END DECLARE SECTION END-EXEC
 
-      
+
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
@@ -96,6 +125,8 @@ LJ    * SYSOUT IS OUTERR.
            move did to d-id
            move clast to c-last
 
+           set exact-name-match to true
+
            if c-last not = spaces
                if tpc-trace-reqd
                    set trace-sqlords to true
@@ -107,7 +138,7 @@ LJ    * SYSOUT IS OUTERR.
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                    EXEC JAVA
-           CountTheTime ctt1 = new 
+           CountTheTime ctt1 = new
            CountTheTime("SQLORDS-SelectFromCustomerDistinct");
            END-EXEC
                EXEC SQL
@@ -129,108 +160,118 @@ LJ    * SYSOUT IS OUTERR.
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
 
+      *> exact c_last lookup missed; try a partial match
+      *> on the same district/warehouse before giving up entirely.
                if namecnt = 0
-                   perform cust-not-found
+                   perform name-fallback-count
                end-if
 
-               if tpc-trace-reqd
-                   set trace-sqlords to true
-                   move x'02' to tpc-trace-call-seq
-                   set trace-before-call to true
-                   set trace-sql-csr-declare to true
-                   move 'CSR 01' to tpc-trace-info
-                   move 6 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
+               if namecnt = 0
+                   perform cust-not-found
                end-if
-                       EXEC JAVA
-           CountTheTime ctt2 = new 
+
+               if exact-name-match
+                   if tpc-trace-reqd
+                       set trace-sqlords to true
+                       move x'02' to tpc-trace-call-seq
+                       set trace-before-call to true
+                       set trace-sql-csr-declare to true
+                       move 'CSR 01' to tpc-trace-info
+                       move 6 to tpc-trace-data-length
+                       call 'TPCTRACE' using tpc-trace-data-block
+                   end-if
+                           EXEC JAVA
+           CountTheTime ctt2 = new
            CountTheTime("SQLORDS-SelectFromCustomerOrderBy");
            END-EXEC
-               EXEC SQL
-                   DECLARE c_name CURSOR FOR
-                   SELECT c_balance, c_first, c_middle, c_id
-                   FROM customer
-                   WHERE c_last=:c-last AND c_d_id=:d-id
-                       AND c_w_id=:w-id
-                   ORDER BY c_first
-               END-EXEC
-          EXEC JAVA
-          ctt2.close();
-          END-EXEC
-               if tpc-trace-reqd
-                   set trace-sqlords to true
-                   move x'02' to tpc-trace-call-seq
-                   set trace-after-call to true
-                   move low-values to tpc-trace-data
-                   move 0 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
+                   EXEC SQL
+                       DECLARE c_name CURSOR FOR
+                       SELECT c_balance, c_first, c_middle, c_id
+                       FROM customer
+                       WHERE c_last=:c-last AND c_d_id=:d-id
+                           AND c_w_id=:w-id
+                       ORDER BY c_first
+                   END-EXEC
+              EXEC JAVA
+              ctt2.close();
+              END-EXEC
+                   if tpc-trace-reqd
+                       set trace-sqlords to true
+                       move x'02' to tpc-trace-call-seq
+                       set trace-after-call to true
+                       move low-values to tpc-trace-data
+                       move 0 to tpc-trace-data-length
+                       call 'TPCTRACE' using tpc-trace-data-block
+                   end-if
 
-               if tpc-trace-reqd
-                   set trace-sqlords to true
-                   move x'03' to tpc-trace-call-seq
-                   set trace-before-call to true
-                   set trace-sql-csr-open to true
-                   move 'CSR 01' to tpc-trace-info
-                   move 6 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
-               EXEC SQL OPEN c_name END-EXEC
-               if tpc-trace-reqd
-                   set trace-sqlords to true
-                   move x'03' to tpc-trace-call-seq
-                   set trace-after-call to true
-                   move low-values to tpc-trace-data
-                   move 0 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
+                   if tpc-trace-reqd
+                       set trace-sqlords to true
+                       move x'03' to tpc-trace-call-seq
+                       set trace-before-call to true
+                       set trace-sql-csr-open to true
+                       move 'CSR 01' to tpc-trace-info
+                       move 6 to tpc-trace-data-length
+                       call 'TPCTRACE' using tpc-trace-data-block
+                   end-if
+                   EXEC SQL OPEN c_name END-EXEC
+                   if tpc-trace-reqd
+                       set trace-sqlords to true
+                       move x'03' to tpc-trace-call-seq
+                       set trace-after-call to true
+                       move low-values to tpc-trace-data
+                       move 0 to tpc-trace-data-length
+                       call 'TPCTRACE' using tpc-trace-data-block
+                   end-if
 
       *        *> Locate midpoint customer
-               if function mod(namecnt,2) not = 0
-                   add 1 to namecnt
-               end-if
+                   if function mod(namecnt,2) not = 0
+                       add 1 to namecnt
+                   end-if
+
+                   perform varying n from 0 by 1 until n >= namecnt /2
+                       if tpc-trace-reqd
+                           set trace-sqlords to true
+                           move x'04' to tpc-trace-call-seq
+                           set trace-before-call to true
+                           set trace-sql-csr-fetch to true
+                           move 'CSR 01' to tpc-trace-info
+                           move 6 to tpc-trace-data-length
+                           call 'TPCTRACE' using tpc-trace-data-block
+                       end-if
+                       EXEC SQL
+                           FETCH c_name
+                           INTO :c-balance, :c-first, :c-middle, :c-id
+                       END-EXEC
+                       if tpc-trace-reqd
+                           set trace-sqlords to true
+                           move x'04' to tpc-trace-call-seq
+                           set trace-after-call to true
+                           move low-values to tpc-trace-data
+                           move 0 to tpc-trace-data-length
+                           call 'TPCTRACE' using tpc-trace-data-block
+                       end-if
+                   end-perform
 
-               perform varying n from 0 by 1 until n >= namecnt /2
                    if tpc-trace-reqd
                        set trace-sqlords to true
-                       move x'04' to tpc-trace-call-seq
+                       move x'05' to tpc-trace-call-seq
                        set trace-before-call to true
-                       set trace-sql-csr-fetch to true
+                       set trace-sql-csr-close to true
                        move 'CSR 01' to tpc-trace-info
                        move 6 to tpc-trace-data-length
                        call 'TPCTRACE' using tpc-trace-data-block
                    end-if
-                   EXEC SQL
-                       FETCH c_name
-                       INTO :c-balance, :c-first, :c-middle, :c-id
-                   END-EXEC
+                   EXEC SQL CLOSE c_name END-EXEC
                    if tpc-trace-reqd
                        set trace-sqlords to true
-                       move x'04' to tpc-trace-call-seq
+                       move x'05' to tpc-trace-call-seq
                        set trace-after-call to true
                        move low-values to tpc-trace-data
                        move 0 to tpc-trace-data-length
                        call 'TPCTRACE' using tpc-trace-data-block
                    end-if
-               end-perform
-
-               if tpc-trace-reqd
-                   set trace-sqlords to true
-                   move x'05' to tpc-trace-call-seq
-                   set trace-before-call to true
-                   set trace-sql-csr-close to true
-                   move 'CSR 01' to tpc-trace-info
-                   move 6 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
-               EXEC SQL CLOSE c_name END-EXEC
-               if tpc-trace-reqd
-                   set trace-sqlords to true
-                   move x'05' to tpc-trace-call-seq
-                   set trace-after-call to true
-                   move low-values to tpc-trace-data
-                   move 0 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
+               else
+                   perform name-fallback-cursor
                end-if
            else
                if tpc-trace-reqd
@@ -243,7 +284,7 @@ LJ    * SYSOUT IS OUTERR.
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
                        EXEC JAVA
-           CountTheTime ctt3 = new 
+           CountTheTime ctt3 = new
            CountTheTime("SQLORDS-SelectFromCustomer");
            END-EXEC
                EXEC SQL
@@ -281,23 +322,39 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
                    EXEC JAVA
-           CountTheTime ctt4 = new 
+           CountTheTime ctt4 = new
            CountTheTime("SQLORDS-SelectFromOrders");
            END-EXEC
-           EXEC SQL
-               SELECT o1.o_id, o1.o_carrier_id, o1.o_entry_d
-               INTO :o-id, :o-carrier-id:ind, :entdate
-               FROM orders o1
-               WHERE o1.o_w_id = :w-id AND o1.o_d_id = :d-id
-                       AND o1.o_c_id = :c-id
-                       AND NOT EXISTS (
-                           SELECT o2.o_id
-                           FROM orders o2
-                           WHERE o2.o_w_id = :w-id AND o2.o_d_id = :d-id
-                                   AND o2.o_c_id = :c-id
-                                   AND o2.o_id > o1.o_id
-                        )
-           END-EXEC
+      *> oidreq = 0 keeps the original "latest order"
+      *> lookup; a caller that already knows the order id it wants
+      *> (picked from ordhistlist below on an earlier call) gets that
+      *> order's header instead.
+           if oidreq = 0
+               EXEC SQL
+                   SELECT o1.o_id, o1.o_carrier_id, o1.o_entry_d
+                   INTO :o-id, :o-carrier-id:ind, :entdate
+                   FROM orders o1
+                   WHERE o1.o_w_id = :w-id AND o1.o_d_id = :d-id
+                           AND o1.o_c_id = :c-id
+                           AND NOT EXISTS (
+                               SELECT o2.o_id
+                               FROM orders o2
+                               WHERE o2.o_w_id = :w-id
+                                       AND o2.o_d_id = :d-id
+                                       AND o2.o_c_id = :c-id
+                                       AND o2.o_id > o1.o_id
+                            )
+               END-EXEC
+           else
+               move oidreq to o-id
+               EXEC SQL
+                   SELECT o_carrier_id, o_entry_d
+                   INTO :o-carrier-id:ind, :entdate
+                   FROM orders
+                   WHERE o_w_id = :w-id AND o_d_id = :d-id
+                           AND o_c_id = :c-id AND o_id = :o-id
+               END-EXEC
+           end-if
            EXEC JAVA
            ctt4.close();
            END-EXEC
@@ -310,6 +367,40 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
 
+      *> up to the 10 most recent orders for this
+      *> customer, newest first, so a caller can choose an oidreq
+           move 0 to ordhistcnt
+           EXEC SQL
+               DECLARE c_ordhist CURSOR FOR
+               SELECT o_id, o_carrier_id, o_entry_d
+               FROM orders
+               WHERE o_w_id=:w-id AND o_d_id=:d-id AND o_c_id=:c-id
+               ORDER BY o_id DESC
+           END-EXEC
+           EXEC SQL OPEN c_ordhist END-EXEC
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+           perform until ordhistcnt >= 10
+               EXEC SQL
+                   FETCH c_ordhist
+                   INTO :oh-o-id, :oh-carrier-id, :oh-entry-d
+               END-EXEC
+               if sqlcode = 100
+                   exit perform
+               end-if
+               add 1 to ordhistcnt
+               move oh-o-id to ohoid (ordhistcnt)
+               move oh-carrier-id to ohcarrierid (ordhistcnt)
+               string
+                   oh-entry-d(9:2) delimited size
+                   "-" delimited size
+                   oh-entry-d(6:2) delimited size
+                   "-" delimited size
+                   oh-entry-d(1:4) delimited size
+               into ohentryd (ordhistcnt)
+           end-perform
+           EXEC SQL WHENEVER NOT FOUND go to sqlerr END-EXEC
+           EXEC SQL CLOSE c_ordhist END-EXEC
+
            if ind < 0
                move 0 to o-carrier-id
            end-if
@@ -339,15 +430,18 @@ LJ    * SYSOUT IS OUTERR.
                call 'TPCTRACE' using tpc-trace-data-block
            end-if
                    EXEC JAVA
-           CountTheTime ctt5 = new 
+           CountTheTime ctt5 = new
            CountTheTime("SQLORDS-SelectFromOrderLine");
            END-EXEC
+      *> join ITEM so the line detail can carry the
+      *> item's name and price, not just its number
            EXEC SQL
                DECLARE c_line CURSOR FOR
                SELECT ol_i_id, ol_supply_w_id, ol_quantity,
-                   ol_amount, ol_delivery_d
-               FROM order_line
+                   ol_amount, ol_delivery_d, i_name, i_price
+               FROM order_line, item
                WHERE ol_o_id=:o-id AND ol_d_id=:d-id AND ol_w_id=:w-id
+                   AND ol_i_id = i_id
            END-EXEC
            EXEC JAVA
            ctt5.close();
@@ -383,7 +477,10 @@ LJ    * SYSOUT IS OUTERR.
            EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
 
            move 0 to i
-           perform until sqlcode = 100
+      *> bound the fetch at the size of oline (30) so a
+      *> freak order with more lines than that can't overrun the
+      *> table; flag it instead of silently dropping the excess.
+           perform until sqlcode = 100 or i = 30
                add 1 to i
                if tpc-trace-reqd
                    set trace-sqlords to true
@@ -397,7 +494,8 @@ LJ    * SYSOUT IS OUTERR.
                EXEC SQL
                    FETCH c_line
                    INTO :ol-i-id, :ol-supply-w-id,
-                       :ol-quantity, :ol-amount, :ol-delivery-d:ind
+                       :ol-quantity, :ol-amount, :ol-delivery-d:ind,
+                       :i-name, :i-price
                END-EXEC
                if tpc-trace-reqd
                    set trace-sqlords to true
@@ -413,6 +511,8 @@ LJ    * SYSOUT IS OUTERR.
                    move ol-supply-w-id to supware(i)
                    move ol-quantity to qty(i)
                    move ol-amount to amt(i)
+                   move i-name to itemname(i)
+                   move i-price to itemprice(i)
                    if ind = 0
                        string
                            ol-delivery-d(9:2) delimited size
@@ -427,6 +527,41 @@ LJ    * SYSOUT IS OUTERR.
                end-if
            end-perform
 
+           move 'N' to linetrunc
+      *> i = 30 alone doesn't mean the order was truncated - an
+      *> order with exactly 30 lines also exits the loop that way, with
+      *> the 30th FETCH's sqlcode not = 100. Probe for one more row
+      *> before declaring truncation; only a real row waiting behind
+      *> the cap counts.
+           if i = 30 and sqlcode not = 100
+               if tpc-trace-reqd
+                   set trace-sqlords to true
+                   move x'0A' to tpc-trace-call-seq
+                   set trace-before-call to true
+                   set trace-sql-csr-fetch to true
+                   move 'CSR 02' to tpc-trace-info
+                   move 6 to tpc-trace-data-length
+                  call 'TPCTRACE' using tpc-trace-data-block
+               end-if
+               EXEC SQL
+                   FETCH c_line
+                   INTO :ol-i-id, :ol-supply-w-id,
+                       :ol-quantity, :ol-amount, :ol-delivery-d:ind,
+                       :i-name, :i-price
+               END-EXEC
+               if tpc-trace-reqd
+                   set trace-sqlords to true
+                   move x'0A' to tpc-trace-call-seq
+                   set trace-after-call to true
+                   move low-values to tpc-trace-data
+                   move 0 to tpc-trace-data-length
+                   call 'TPCTRACE' using tpc-trace-data-block
+               end-if
+               if sqlcode not = 100
+                   move 'Y' to linetrunc
+               end-if
+           end-if
+
            if tpc-trace-reqd
                set trace-sqlords to true
                move x'0B' to tpc-trace-call-seq
@@ -447,14 +582,88 @@ LJ    * SYSOUT IS OUTERR.
            end-if
 
            EXEC CICS SYNCPOINT END-EXEC
+
+      *> drop a printable order-status export on the
+      *> TS queue, same "writeq ts" idiom the payment receipt uses
+           move 'N' to exportqueued
+           if export-wanted
+               move wid to ws-exp-wh
+               move did to ws-exp-dist
+               move cid to ws-exp-cust
+               move clast to ws-exp-name
+               move oid to ws-exp-oid
+               move oentryd to ws-exp-entryd
+               move ocarrierid to ws-exp-carrier
+               exec cics writeq ts
+                   queue(ws-export-q-name)
+                   from(ws-export-line)
+                   length(length of ws-export-line)
+                   resp(ws-resp-writeq-ts)
+               end-exec
+               if ws-resp-writeq-ts = DFHRESP(NORMAL)
+                   move 'Y' to exportqueued
+               end-if
+           end-if
+
            move 0 to result-code
-           exec cics return end-exec.
+           perform audit-return.
+
+      *> fallback search paragraphs. Called only when
+      *> the exact c_last match above found nobody; both narrow the
+      *> same customer set with a "starts with" LIKE against the
+      *> first few characters of clast instead of an exact match.
+       name-fallback-count.
+           set fallback-name-match to true
+           move spaces to c-last-pattern
+           string
+               c-last(1:4) delimited by space
+               "%" delimited size
+           into c-last-pattern
+
+           EXEC SQL
+               SELECT count(distinct c_id)
+               INTO :namecnt
+               FROM customer
+               WHERE c_last LIKE :c-last-pattern AND c_d_id=:d-id
+                   AND c_w_id=:w-id
+           END-EXEC
+           .
+
+       name-fallback-cursor.
+      *> also pull c_last back - unlike the exact-match path, the
+      *> matched customer's real last name isn't necessarily the
+      *> one the caller typed
+           EXEC SQL
+               DECLARE c_name_fuzzy CURSOR FOR
+               SELECT c_balance, c_first, c_middle, c_id, c_last
+               FROM customer
+               WHERE c_last LIKE :c-last-pattern AND c_d_id=:d-id
+                   AND c_w_id=:w-id
+               ORDER BY c_first
+           END-EXEC
+           EXEC SQL OPEN c_name_fuzzy END-EXEC
+
+      *        *> Locate midpoint customer
+           if function mod(namecnt,2) not = 0
+               add 1 to namecnt
+           end-if
+
+           perform varying n from 0 by 1 until n >= namecnt /2
+               EXEC SQL
+                   FETCH c_name_fuzzy
+                   INTO :c-balance, :c-first, :c-middle, :c-id,
+                       :c-last
+               END-EXEC
+           end-perform
+
+           EXEC SQL CLOSE c_name_fuzzy END-EXEC
+           .
 
        cust-not-found.
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC
            move "Customer name is not valid" to err
            move 1 to result-code
-           exec cics return end-exec.
+           perform audit-return.
 
        SQLErr.
            move sqlcode to csqlcode
@@ -472,8 +681,22 @@ LJ    * SYSOUT IS OUTERR.
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC
 
            move -1 to result-code
-           exec cics return end-exec.
+           perform audit-return.
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
 
+           exec cics return end-exec.
       ***--------------------------------------------------------------*
       ***  $Workfile:   sqlords.cbl  $ end
       ***--------------------------------------------------------------*
