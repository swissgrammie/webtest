@@ -0,0 +1,285 @@
+       identification division.
+
+       program-id. sqlxwhs.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      *=================================================================
+      * TPCC interwarehouse stock supply report
+      *
+      * SQLNORD/VSMNORD let an order line's ol_supply_w_id differ from
+      * the order's own ol_w_id, so one warehouse's stock can be used
+      * to fill another warehouse's order - but nothing has ever
+      * reported on it. This reads ORDER_LINE grouped by (order
+      * warehouse, supplying warehouse) wherever the two differ, and
+      * queues one report line per pair showing how many lines and how
+      * much quantity/amount one site shipped out on another's behalf,
+      * same "writeq ts" idiom as the activity report, the
+      * payment receipt, and the order-status export.
+      *
+      * wid = 0 reports across every warehouse; a specific wid reports
+      * only on that warehouse's orders - same all-in-one convention
+      * Stock Level uses for did = 0 and the activity
+      * report uses for its own wid. Per-warehouse
+      * looping and the wid = 0 "do them all" branch follow SQLACTR's
+      * shape exactly.
+      *
+      * SQL only - there is no VSMXWHS counterpart. This is a new
+      * reporting capability, not one of the five original terminal
+      * transactions, so it follows the Returns precedent
+      * (SQL only, no dual-backend parity) rather than the SQL*/VSM*
+      * pairing the legacy five use.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
+       SPECIAL-NAMES.
+LJ    * IMPLEMENTOR clause.
+LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
+LJ    * SYSOUT IS OUTERR.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  ws-program-name                   pic x(8) value 'SQLXWHS '.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC
+
+           EXEC SQL INCLUDE TPCC END-EXEC
+
+       01  currentdate.
+           03  cdyyyy                        pic 9(4).
+           03  cdmm                          pic 9(2).
+           03  cddd                          pic 9(2).
+       01  currenttime.
+           03  cthh                          pic 9(2).
+           03  ctmn                          pic 9(2).
+           03  ctss                          pic 9(2).
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+
+       01  datetime                          pic x(19).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       01  filler redefines datetime.
+           03  dtyear                        pic x(4).
+           03  filler                        pic x(1).
+           03  dtmonth                       pic x(2).
+           03  filler                        pic x(1).
+           03  dtday                         pic x(2).
+           03  filler                        pic x(1).
+           03  dthour                        pic x(2).
+           03  filler                        pic x(1).
+           03  dtmin                         pic x(2).
+           03  filler                        pic x(1).
+           03  dtsec                         pic x(2).
+
+       01  i                                 pic s9(9) comp.
+
+      *> printable/queued report, one line per (order
+      *> warehouse, supplying warehouse) pair, same layout style as
+      *> the activity report
+       01  ws-report-q-name                  pic x(8) value 'XWHSRPT'.
+       01  ws-resp-writeq-ts                 pic s9(8) comp.
+       01  ws-report-line.
+           03  filler                        pic x(10)
+               value 'XWHSRPT   '.
+           03  ws-rpt-wh                     pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-supply-wh              pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-supply-name            pic x(10).
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-lines                  pic z(6)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-qty                    pic z(7)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rpt-amt                    pic z(8)9.99-.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC
+       01  rc-warehouse-cnt                  pic s9(9) comp.
+       01  rc-line-count                     pic s9(9) comp.
+       01  rc-supply-qty                     pic s9(9) comp.
+       01  rc-supply-amt                     pic s9(11)v99 comp-3.
+       01  rc-supply-w-id                    pic s9(9) comp.
+       01  rc-supply-w-name                  pic x(10).
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       copy tpctdata.
+       copy cpyaudt.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+
+       copy cpyxwhs.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           EXEC SQL WHENEVER NOT FOUND go to invalid-warehouse END-EXEC
+           EXEC SQL WHENEVER SQLERROR go to SQLErr END-EXEC
+
+           move "YYYY-MM-DD HH:MM:SS" to datetime
+           accept currentdate from date yyyymmdd
+           accept currenttime from time
+           move cdyyyy to dtyear
+           move cdmm  to dtmonth
+           move cddd  to dtday
+           move cthh  to dthour
+           move ctmn  to dtmin
+           move ctss  to dtsec
+
+           move 0 to rptcount
+
+           if wid not = 0
+               move wid to w-id
+               perform report-one-warehouse
+           else
+               EXEC SQL SELECT COUNT(*) INTO :rc-warehouse-cnt
+                   FROM warehouse
+               END-EXEC
+               perform varying w-id from 1 by 1
+                       until w-id > rc-warehouse-cnt
+                   perform report-one-warehouse
+               end-perform
+           end-if
+
+           move 0 to result-code
+           perform audit-return.
+
+       report-one-warehouse.
+      *> Confirm the warehouse exists (raises invalid-warehouse via
+      *> WHENEVER NOT FOUND, same check SQLACTR does) before opening
+      *> the order_line cursor for it.
+           EXEC SQL
+               SELECT w_name INTO :w-name
+               FROM warehouse
+               WHERE w_id = :w-id
+           END-EXEC
+
+           if tpc-trace-reqd
+               set trace-sqlxwhs to true
+               move x'01' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-sql-csr-declare to true
+               move 'Ol' to tpc-trace-info
+               move 2 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           EXEC SQL
+               DECLARE c_xwhs CURSOR FOR
+               SELECT ol_supply_w_id, COUNT(*),
+                   SUM(ol_quantity), SUM(ol_amount)
+                   FROM order_line
+                   WHERE ol_w_id = :w-id
+                       AND ol_supply_w_id <> ol_w_id
+                   GROUP BY ol_supply_w_id
+                   ORDER BY ol_supply_w_id
+           END-EXEC
+           EXEC SQL OPEN c_xwhs END-EXEC
+
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+           perform until sqlcode = 100
+               EXEC SQL
+                   FETCH c_xwhs INTO :rc-supply-w-id, :rc-line-count,
+                       :rc-supply-qty, :rc-supply-amt
+               END-EXEC
+               if sqlcode = 100
+                   exit perform
+               end-if
+               perform queue-one-supply-line
+           end-perform
+           EXEC SQL WHENEVER NOT FOUND go to invalid-warehouse END-EXEC
+           EXEC SQL CLOSE c_xwhs END-EXEC
+           if tpc-trace-reqd
+               set trace-sqlxwhs to true
+               move x'01' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           .
+
+       queue-one-supply-line.
+           EXEC SQL
+               SELECT w_name INTO :rc-supply-w-name
+               FROM warehouse
+               WHERE w_id = :rc-supply-w-id
+           END-EXEC
+
+           move w-id to ws-rpt-wh
+           move rc-supply-w-id to ws-rpt-supply-wh
+           move rc-supply-w-name to ws-rpt-supply-name
+           move rc-line-count to ws-rpt-lines
+           move rc-supply-qty to ws-rpt-qty
+           move rc-supply-amt to ws-rpt-amt
+
+           exec cics writeq ts
+               queue(ws-report-q-name)
+               from(ws-report-line)
+               length(length of ws-report-line)
+               resp(ws-resp-writeq-ts)
+           end-exec
+           if ws-resp-writeq-ts = DFHRESP(NORMAL)
+               add 1 to rptcount
+           end-if
+           .
+
+       invalid-warehouse.
+           move "Invalid Warehouse ID" to err
+
+           move 1 to result-code
+           perform audit-return.
+
+       SQLErr.
+           move sqlcode to csqlcode
+           string
+               "SQL Error: CODE=" delimited size
+               csqlcode delimited size
+               " STATE=" delimited size
+               sqlstate delimited size
+               " " delimited size
+               sqlerrmc delimited size
+           into err
+
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+
+           move -1 to result-code
+           perform audit-return.
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move 0 to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
+           exec cics return end-exec.
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   sqlxwhs.cbl  $ end
+      ***--------------------------------------------------------------*
