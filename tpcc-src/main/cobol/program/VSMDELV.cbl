@@ -3,7 +3,7 @@
        program-id. vsmdelv.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -75,6 +75,7 @@ LJ    * SYSOUT IS OUTERR.
        copy cicserrd.
 
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
@@ -99,6 +100,44 @@ LJ    * SYSOUT IS OUTERR.
            move wid to w-id
            move ocarrierid to o-carrier-id
 
+      *> validate the carrier against a real CARRIER
+      *> master file instead of trusting whatever number was typed.
+      *> TPCCBMSM's cwa-carrier-cnt check still guards
+      *> the screen as a cheap pre-check, but this is the
+      *> authoritative check now that a maintained CARRIER list
+      *> exists.
+           move o-carrier-id to carrier-key
+           if tpc-trace-reqd
+               set trace-vsmdelv to true
+               move x'00' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-vsm-read to true
+               move 'Ca' to tpc-trace-info(1:2)
+               move 6 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           exec cics
+               read file('CARRIER') into(car-record)
+               ridfld(carrier-key)
+               resp(response)
+           end-exec
+           if tpc-trace-reqd
+               set trace-vsmdelv to true
+               move x'00' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+
+           if response = dfhresp(NOTFND)
+               perform invalid-carrier
+           end-if
+
+           if response not = dfhresp(NORMAL)
+               perform CICSError
+           end-if
+
       *    *> For each district in warehouse */
            move spaces to TPCC-LOG-REC
            string
@@ -108,36 +147,38 @@ LJ    * SYSOUT IS OUTERR.
                ocarrierid delimited size
            into TPCC-LOG-REC
 
-      *    if tpc-trace-reqd
-      *        set trace-vsmdelv to true
-      *        move x'01' to tpc-trace-call-seq
-      *        set trace-before-call to true
-      *        set trace-vsm-write to true
-      *        move 'Dg' to tpc-trace-info(1:2)
-      *        move warehouse-key
-      *          to tpc-trace-info(3:length of warehouse-key)
-      *        move 6 to tpc-trace-data-length
-      *        add length of warehouse-key to tpc-trace-data-length
-      *        call 'TPCTRACE' using tpc-trace-data-block
-      *    end-if
-gg    *    exec cics
-gg    *        write file('DELVLOG') from(tpcc-log-rec)
-gg    *        ridfld(log-rba) rba
-gg    *        resp(response)
-gg    *    end-exec
-      *    if tpc-trace-reqd
-      *        set trace-vsmdelv to true
-      *        move x'01' to tpc-trace-call-seq
-      *        set trace-after-call to true
-      *        move low-values to tpc-trace-data
-      *        move 0 to tpc-trace-data-length
-      *        call 'TPCTRACE' using tpc-trace-data-block
-      *    end-if
-
-gg    *
-gg    *    if response not = dfhresp(NORMAL)
-gg    *        perform CICSError
-gg    *    end-if
+      *> restore the DELVLOG audit trail (was dead code)
+           move w-id to dl-w-id
+           move 0 to dl-d-id
+           move 0 to dl-o-id
+           move datetime to dl-entry-d
+           move tpcc-log-rec to dl-message
+           if tpc-trace-reqd
+               set trace-vsmdelv to true
+               move x'01' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-vsm-write to true
+               move 'Dg' to tpc-trace-info(1:2)
+               move 6 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           exec cics
+               write file('DELVLOG') from(d-log-record)
+               ridfld(log-rba) rba
+               resp(response)
+           end-exec
+           if tpc-trace-reqd
+               set trace-vsmdelv to true
+               move x'01' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+
+           if response not = dfhresp(NORMAL)
+               perform CICSError
+           end-if
 
            perform varying d-id from 1 by 1 until d-id > DIST-PER-WARE
 
@@ -218,36 +259,46 @@ gg    *    end-if
                        did               delimited by size
                        " no delivery"    delimited by size
                    into TPCC-LOG-REC
-      *            if tpc-trace-reqd
-      *                set trace-vsmdelv to true
-      *                move x'04' to tpc-trace-call-seq
-      *                set trace-before-call to true
-      *                set trace-vsm-write to true
-      *                move 'Dg' to tpc-trace-info(1:2)
-      *                move new-order-key
-      *                  to tpc-trace-info(3:length of new-order-key)
-      *                move 6 to tpc-trace-data-length
-      *                add length of new-order-key
-      *                  to tpc-trace-data-length
-      *                call 'TPCTRACE' using tpc-trace-data-block
-      *            end-if
-gg    **gg          exec cics
-gg    **gg            write file('DELVLOG') from(tpcc-log-rec)
-gg    **gg             ridfld(log-rba) rba
-gg    **gg             resp(response)
-gg    **gg         end-exec
-      *            if tpc-trace-reqd
-      *                set trace-vsmdelv to true
-      *                move x'04' to tpc-trace-call-seq
-      *                set trace-after-call to true
-      *                move low-values to tpc-trace-data
-      *                move 0 to tpc-trace-data-length
-      *                call 'TPCTRACE' using tpc-trace-data-block
-      *            end-if
-gg    **gg
-gg    **gg         if response not = dfhresp(NORMAL)
-gg    **gg             perform CICSError
-gg    **gg         end-if
+
+      *> restore the DELVLOG audit trail (was dead code),
+      *> including districts with nothing to deliver
+                   move w-id to dl-w-id
+                   move d-id to dl-d-id
+                   move 0 to dl-o-id
+                   move datetime to dl-entry-d
+                   move tpcc-log-rec to dl-message
+                   if tpc-trace-reqd
+                       set trace-vsmdelv to true
+                       move x'04' to tpc-trace-call-seq
+                       set trace-before-call to true
+                       set trace-vsm-write to true
+                       move 'Dg' to tpc-trace-info(1:2)
+                       move 6 to tpc-trace-data-length
+                       call 'TPCTRACE' using tpc-trace-data-block
+                   end-if
+                   exec cics
+                       write file('DELVLOG') from(d-log-record)
+                       ridfld(log-rba) rba
+                       resp(response)
+                   end-exec
+                   if tpc-trace-reqd
+                       set trace-vsmdelv to true
+                       move x'04' to tpc-trace-call-seq
+                       set trace-after-call to true
+                       move low-values to tpc-trace-data
+                       move 0 to tpc-trace-data-length
+                       call 'TPCTRACE' using tpc-trace-data-block
+                   end-if
+
+                   if response not = dfhresp(NORMAL)
+                       perform CICSError
+                   end-if
+
+      *> full per-district results, not just one
+      *> summary message
+                   move d-id to drdid (d-id)
+                   move 0 to droid (d-id)
+                   move 'N' to drdelivered (d-id)
 
                    move 1 to return-code
 
@@ -547,6 +598,10 @@ gg    **gg         end-if
 
                    add ol-total to c-balance
 
+      *> track how many orders a customer has had
+      *> delivered, not just their running balance
+                   add 1 to c-delivery-cnt
+
                    if tpc-trace-reqd
                        set trace-vsmdelv to true
                        move x'0D' to tpc-trace-call-seq
@@ -598,38 +653,45 @@ gg    **gg         end-if
                        ", time: "    delimited by size
                        datetime      delimited by size
                    into TPCC-LOG-REC
-      *            if tpc-trace-reqd
-      *                set trace-vsmdelv to true
-      *                move x'0E' to tpc-trace-call-seq
-      *                set trace-before-call to true
-      *                set trace-vsm-read-update to true
-      *                move 'Dg' to tpc-trace-info(1:2)
-      *                move customer-key
-      *                  to tpc-trace-info(3:length of customer-key)
-      *                move 6 to tpc-trace-data-length
-      *                add length of customer-key
-      *                  to tpc-trace-data-length
-      *                call 'TPCTRACE' using tpc-trace-data-block
-      *            end-if
-      *
-      **gg         write TPCC-LOG-REC
-gg    **gg         exec cics
-gg    **gg             write file('DELVLOG') from(tpcc-log-rec)
-gg    **gg             ridfld(log-rba) rba
-gg    **gg             resp(response)
-gg    **gg         end-exec
-      *            if tpc-trace-reqd
-      *                set trace-vsmdelv to true
-      *                move x'0E' to tpc-trace-call-seq
-      *                set trace-after-call to true
-      *                move low-values to tpc-trace-data
-      *                move 0 to tpc-trace-data-length
-      *                call 'TPCTRACE' using tpc-trace-data-block
-      *            end-if
-gg    **gg
-gg    **gg         if response not = dfhresp(NORMAL)
-gg    **gg             perform CICSError
-gg    **gg        end-if
+
+      *> restore the DELVLOG audit trail (was dead code)
+                   move w-id to dl-w-id
+                   move d-id to dl-d-id
+                   move no-o-id to dl-o-id
+                   move datetime to dl-entry-d
+                   move tpcc-log-rec to dl-message
+                   if tpc-trace-reqd
+                       set trace-vsmdelv to true
+                       move x'0E' to tpc-trace-call-seq
+                       set trace-before-call to true
+                       set trace-vsm-write to true
+                       move 'Dg' to tpc-trace-info(1:2)
+                       move 6 to tpc-trace-data-length
+                       call 'TPCTRACE' using tpc-trace-data-block
+                   end-if
+                   exec cics
+                       write file('DELVLOG') from(d-log-record)
+                       ridfld(log-rba) rba
+                       resp(response)
+                   end-exec
+                   if tpc-trace-reqd
+                       set trace-vsmdelv to true
+                       move x'0E' to tpc-trace-call-seq
+                       set trace-after-call to true
+                       move low-values to tpc-trace-data
+                       move 0 to tpc-trace-data-length
+                       call 'TPCTRACE' using tpc-trace-data-block
+                   end-if
+
+                   if response not = dfhresp(NORMAL)
+                       perform CICSError
+                   end-if
+
+      *> full per-district results, not just one
+      *> summary message
+                   move d-id to drdid (d-id)
+                   move no-o-id to droid (d-id)
+                   move 'Y' to drdelivered (d-id)
 
                end-if
            end-perform
@@ -645,7 +707,14 @@ gg    **gg        end-if
 
            move "Delivery processing compete" to msg
 
-           exec cics return end-exec.
+           perform audit-return.
+
+       invalid-carrier.
+           move "Invalid Carrier Number" to err
+
+           move 1 to result-code
+
+           perform audit-return.
 
        CICSError section.
 
@@ -653,7 +722,22 @@ gg    **gg        end-if
 
            exec cics syncpoint rollback end-exec
 
-           exec cics return end-exec.
+           perform audit-return.
            .
 
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move 0 to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
+           exec cics return end-exec.
+
 
