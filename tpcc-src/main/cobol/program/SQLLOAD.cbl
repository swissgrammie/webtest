@@ -3,7 +3,7 @@
        program-id. sqlload.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -57,6 +57,12 @@ LJ    * SYSOUT IS OUTERR.
        01  S-NAME-A                          pic 9(9) comp value 23.
        01  S-NAME-C                          pic 9(9) comp value 3.
 
+      *> CARRIER is a small, fixed reference list rather
+      *> than something that scales with the database size, so it
+      *> uses a plain constant instead of a Small/Large tier. Matches
+      *> CICSCWA's cwa-carrier-cnt default.
+       01  NUM-CARRIERS                      pic 9(9) comp value 10.
+
        01  MAXITEMS                          pic 9(9) comp.
        01  DIST-PER-WARE                     pic 9(9) comp.
        01  CUST-PER-DIST                     pic 9(9) comp.
@@ -68,6 +74,15 @@ LJ    * SYSOUT IS OUTERR.
        01  name-a                            pic 9(9) comp.
        01  name-c                            pic 9(9) comp.
 
+      *> resume point for each stage, read from/saved
+      *> to LOADCKPT so an interrupted Large load can restart rather
+      *> than needing a full Erase.
+       01  ws-schema-ok                      pic x(1).
+           88  ws-schema-ok-88               value 'Y'.
+       01  ws-ware-start                     pic s9(9) comp.
+       01  ws-cust-start                     pic s9(9) comp.
+       01  ws-ord-start                      pic s9(9) comp.
+
        01  ws-time-start                     pic 9(8).
        01  ws-time-end                       pic 9(8).
        01  ws-file-name                      pic x(8).
@@ -199,30 +214,59 @@ LJ    * SYSOUT IS OUTERR.
                exec sql whenever sqlerror go to sqlerror end-exec
            end-if
 
-           if option-size = 0
-               move 'Small Database'   to ws-display-line
+           if option-scale not = 0
+      *> a custom scale tier, interpolated between
+      *> the Small and Large presets
+               move 'Custom Database'   to ws-display-line
                perform display-line
-               move S-MAXITEMS to MAXITEMS
-               move S-DIST-PER-WARE to DIST-PER-WARE
-               move S-CUST-PER-DIST to CUST-PER-DIST
-               move S-ORD-PER-DIST to ORD-PER-DIST
-               move S-UNDEL-ORD-BASE to UNDEL-ORD-BASE
+               compute MAXITEMS = S-MAXITEMS +
+                   ((L-MAXITEMS - S-MAXITEMS) * option-scale / 10)
+               compute DIST-PER-WARE = S-DIST-PER-WARE +
+                   ((L-DIST-PER-WARE - S-DIST-PER-WARE)
+                       * option-scale / 10)
+               compute CUST-PER-DIST = S-CUST-PER-DIST +
+                   ((L-CUST-PER-DIST - S-CUST-PER-DIST)
+                       * option-scale / 10)
+               compute ORD-PER-DIST = S-ORD-PER-DIST +
+                   ((L-ORD-PER-DIST - S-ORD-PER-DIST)
+                       * option-scale / 10)
+               compute UNDEL-ORD-BASE = S-UNDEL-ORD-BASE +
+                   ((L-UNDEL-ORD-BASE - S-UNDEL-ORD-BASE)
+                       * option-scale / 10)
+               compute name-max = S-MAX-NAME +
+                   ((L-MAX-NAME - S-MAX-NAME) * option-scale / 10)
                move S-MIN-NAME to name-min
-               move S-MAX-NAME to name-max
-               move S-NAME-A to name-a
-               move S-NAME-C to name-c
-           else
-               move 'Large Database'   to ws-display-line
-               perform display-line
-               move L-MAXITEMS to MAXITEMS
-               move L-DIST-PER-WARE to DIST-PER-WARE
-               move L-CUST-PER-DIST to CUST-PER-DIST
-               move L-ORD-PER-DIST to ORD-PER-DIST
-               move L-UNDEL-ORD-BASE to UNDEL-ORD-BASE
-               move L-MIN-NAME to name-min
-               move L-MAX-NAME to name-max
+      *> the NURand constants are tied to the TPC-C spec's distinct
+      *> value cardinality rather than to warehouse count; use the
+      *> Large values since a custom load is closer to Large
                move L-NAME-A to name-a
                move L-NAME-C to name-c
+           else
+               if option-size = 0
+                   move 'Small Database'   to ws-display-line
+                   perform display-line
+                   move S-MAXITEMS to MAXITEMS
+                   move S-DIST-PER-WARE to DIST-PER-WARE
+                   move S-CUST-PER-DIST to CUST-PER-DIST
+                   move S-ORD-PER-DIST to ORD-PER-DIST
+                   move S-UNDEL-ORD-BASE to UNDEL-ORD-BASE
+                   move S-MIN-NAME to name-min
+                   move S-MAX-NAME to name-max
+                   move S-NAME-A to name-a
+                   move S-NAME-C to name-c
+               else
+                   move 'Large Database'   to ws-display-line
+                   perform display-line
+                   move L-MAXITEMS to MAXITEMS
+                   move L-DIST-PER-WARE to DIST-PER-WARE
+                   move L-CUST-PER-DIST to CUST-PER-DIST
+                   move L-ORD-PER-DIST to ORD-PER-DIST
+                   move L-UNDEL-ORD-BASE to UNDEL-ORD-BASE
+                   move L-MIN-NAME to name-min
+                   move L-MAX-NAME to name-max
+                   move L-NAME-A to name-a
+                   move L-NAME-C to name-c
+               end-if
            end-if
 
            move option-count to count-ware
@@ -236,21 +280,66 @@ LJ    * SYSOUT IS OUTERR.
            end-if
 
            if option-erase not = 0
-               move 'Erase existing data'   to ws-display-line
-               perform display-line
-               exec sql delete from order_line end-exec
-               exec sql delete from new_order end-exec
-               exec sql delete from orders end-exec
-               exec sql delete from history end-exec
-               exec sql delete from customer end-exec
-               exec sql delete from district end-exec
-               exec sql delete from stock end-exec
-               exec sql delete from item end-exec
-               exec sql delete from warehouse end-exec
-               exec cics syncpoint end-exec
+               if option-dryrun not = 0
+      *> report the rows that would be removed
+      *> without removing them, and wait for a confirming re-run
+                   move 'Dry run - rows that WOULD be removed:'
+                     to ws-display-line
+                   perform display-line
+                   perform CountRows
+                   perform DisplayRowCounts
+                   move 'Press PF7 again to confirm the Erase.'
+                     to ws-display-line
+                   perform display-line
+               else
+                   move 'Erase existing data'   to ws-display-line
+                   perform display-line
+                   exec sql delete from order_line end-exec
+                   exec sql delete from new_order end-exec
+                   exec sql delete from orders end-exec
+                   exec sql delete from history end-exec
+                   exec sql delete from customer end-exec
+                   exec sql delete from district end-exec
+                   exec sql delete from stock end-exec
+                   exec sql delete from item end-exec
+                   exec sql delete from warehouse end-exec
+      *> CARRIER is a maintained list, not scaled data,
+      *> but Erase should still clear it along with everything else
+                   exec sql delete from carrier end-exec
+      *> an erased database has nothing to resume
+                   exec sql delete from LOADCKPT end-exec
+                   exec cics syncpoint end-exec
+               end-if
+           end-if
+
+           if option-countonly not = 0
+      *> just count what is already there and return,
+      *> used by the SQLLOAD/VSMLOAD reconciliation report
+               perform CountRows
+      *> the reconcile caller LINKs with
+      *> option-return-display-88 set precisely because it wants the
+      *> counts back in option-rowcounts to paint on its own screen,
+      *> not 9 raw lines sent to whatever terminal this program was
+      *> invoked from - only paint here when nobody downstream asked
+      *> for the data back this way.
+               if not option-return-display-88
+                   perform DisplayRowCounts
+               end-if
            end-if
 
-           if option-load not = 0
+           if option-load not = 0 and option-dryrun = 0
+               perform VerifySchema
+               if not ws-schema-ok-88
+                   move 'Load: required tables/columns not found -'
+                     to ws-display-line
+                   perform display-line
+                   move 'run the DDL script before loading.'
+                     to ws-display-line
+                   perform display-line
+                   move -1 to result-code
+                   exec cics return end-exec
+               end-if
+
       *        *> Initialize tstamp (for date columns)
       *        *> and seed random numbers from current time
                accept todaysdate from date yyyymmdd
@@ -278,14 +367,47 @@ LJ    * SYSOUT IS OUTERR.
 
                compute i = function random(time-in-secs)
 
+      *> resume from the last completed point rather
+      *> than always starting from scratch
+               perform LoadCheckpointRead
+
                move 'TPCC Data Load Starting '   to ws-display-line
                perform display-line
 
                accept ws-time-start from time
 
-               perform LoadItems
+               if ck-items-done = 'Y'
+                   move 'Item load already done - skipping.'
+                     to ws-display-line
+                   perform display-line
+               else
+                   perform LoadItems
+                   move 'Y' to ck-items-done
+                   perform LoadCheckpointSave
+               end-if
+
+      *> seed the CARRIER master list. Small and fixed, but
+      *> still gated by its own checkpoint flag like Items above -
+      *> car_id 1 thru NUM-CARRIERS has no existence check in the
+      *> insert loop, so re-running it on a resumed load would
+      *> re-insert the same rows.
+               if ck-carriers-done = 'Y'
+                   move 'Carrier load already done - skipping.'
+                     to ws-display-line
+                   perform display-line
+               else
+                   perform LoadCarriers
+                   move 'Y' to ck-carriers-done
+                   perform LoadCheckpointSave
+               end-if
+
+               compute ws-ware-start = ck-ware-thru + 1
                perform LoadWare
+
+               compute ws-cust-start = ck-cust-thru + 1
                perform LoadCust
+
+               compute ws-ord-start = ck-ord-thru + 1
                perform LoadOrd
 
                EXEC CICS SYNCPOINT END-EXEC
@@ -568,6 +690,56 @@ LJ    * SYSOUT IS OUTERR.
 
            exit.
 
+      *=================================================================
+      * ROUTINE NAME
+      *      LoadCarriers
+      * DESCRIPTION
+      *      loads the CARRIER master table. Unlike the
+      *      other master tables this doesn't scale with count-ware -
+      *      it is a small, fixed maintained list Delivery validates
+      *      o-carrier-id against.
+      * ARGUMENTS
+      *      none
+      *=================================================================
+       LoadCarriers section.
+       LoadCarriers-para.
+           move 'Loading Carrier'
+                                       to ws-display-line
+           perform display-line
+           perform varying car-id from 1 by 1
+                   until car-id > NUM-CARRIERS
+               move 6 to str-min
+               move 10 to str-max
+               perform MakeAlphaString
+               move str-val(1:length car-name) to car-name
+
+               perform MakeAddress
+               move adr-str1 to car-street-1
+               move adr-str2 to car-street-2
+               move adr-city to car-city
+               move adr-state to car-state
+               move adr-zip to car-zip
+
+               move 16 to str-min
+               move 16 to str-max
+               perform MakeNumberString
+               move str-val(1: length car-phone) to car-phone
+
+               EXEC SQL INSERT INTO
+                   carrier (car_id, car_name,
+                       car_street_1, car_street_2,
+                       car_city, car_state, car_zip, car_phone)
+                   values (:car-id, :car-name,
+                       :car-street-1, :car-street-2, :car-city,
+                       :car-state, :car-zip, :car-phone)
+               END-EXEC
+           end-perform
+           EXEC CICS SYNCPOINT END-EXEC
+           move 'Carrier Done.'        to ws-display-line
+           perform display-line
+
+           exit.
+
       *=================================================================
       * ROUTINE NAME
       *      LoadWare
@@ -581,7 +753,8 @@ LJ    * SYSOUT IS OUTERR.
        LoadWare-para.
 sc-a48     move 'Loading Warehouse'    to ws-display-line
 sc-a48     perform display-line
-           perform varying w-id from 1 by 1 until  w-id > count-ware
+           perform varying w-id from ws-ware-start by 1
+                   until w-id > count-ware
       *        *> Generate Warehouse Data
                move 6 to str-min
                move 10 to str-max
@@ -624,6 +797,9 @@ sc-a48              delimited by size  into ws-display-line
                perform Stock
                perform District
                EXEC CICS SYNCPOINT END-EXEC
+      *> remember this warehouse is done
+               move w-id to ck-ware-thru
+               perform LoadCheckpointSave
            end-perform
            exit.
 
@@ -639,11 +815,15 @@ sc-a48              delimited by size  into ws-display-line
        LoadCust-para.
 sc-a48     move 'Loading Customer'     to ws-display-line
 sc-a48     perform display-line
-           perform varying w-id from 1 by 1 until w-id > count-ware
+           perform varying w-id from ws-cust-start by 1
+                   until w-id > count-ware
                perform varying d-id from 1 by 1
                        until d-id > DIST-PER-WARE
                    perform Customer
                end-perform
+      *> remember this warehouse is done
+               move w-id to ck-cust-thru
+               perform LoadCheckpointSave
            end-perform
 
       *   *> Just in case
@@ -662,11 +842,15 @@ sc-a48     perform display-line
        LoadOrd-para.
            move 'Loading Orders'     to ws-display-line
            perform display-line
-           perform varying w-id from 1 by 1 until w-id > count-ware
+           perform varying w-id from ws-ord-start by 1
+                   until w-id > count-ware
                perform varying d-id from 1 by 1
                        until d-id > DIST-PER-WARE
                    perform Orders
                end-perform
+      *> remember this warehouse is done
+               move w-id to ck-ord-thru
+               perform LoadCheckpointSave
            end-perform
 
       *    *> Just in case
@@ -930,6 +1114,9 @@ sc-a48     perform display-line
 
                move 50000 to c-credit-lim
 
+      *> new customers start off the hold list
+               move "N" to c-credit-hold
+
                move 0 to rand-min
                move 50 to rand-max
                perform RandomNumber
@@ -949,12 +1136,14 @@ gg-01          move str-val(1:length c-data-data) to c-data-data
                            c_first, c_middle, c_last,
                            c_street_1, c_street_2, c_city, c_state,
                            c_zip, c_phone, c_since, c_credit,
+                           c_credit_hold,
                            c_credit_lim, c_discount, c_balance, c_data,
                            c_ytd_payment, c_payment_cnt, c_delivery_cnt)
                  values (:c-id, :c-d-id, :c-w-id,
                            :c-first, :c-middle, :c-last,
                            :c-street-1, :c-street-2, :c-city, :c-state,
                            :c-zip, :c-phone, :tstamp, :c-credit,
+                           :c-credit-hold,
                            :c-credit-lim, :c-discount, :c-balance,
                            :c-data, 10.0, 1, 0)
                END-EXEC
@@ -1250,16 +1439,16 @@ gg-01        mod((function integer (name-num / 1)), 10) + 1
        SQLError section.
        SQLError-para.
            move sqlcode to csqlcode
-sc-a48     string "SQL Error " sqlstate " " csqlcode 
+sc-a48     string "SQL Error " sqlstate " " csqlcode
 sc-a48       delimited by size         into ws-display-line
 sc-a48     perform display-line
 mnh        string "SQL Error " sqlerrmc
 mnh          delimited by size         into ws-display-line
 mnh        perform display-line
 mnh        exec java
-mnh          System.out.println("SQL Error " + 
+mnh          System.out.println("SQL Error " +
 mnh             wrk.sqlerrmc_OF_sqlerrm_OF_sqlca);
-mnh          System.err.println("SQL Error " + 
+mnh          System.err.println("SQL Error " +
 mnh             wrk.sqlerrmc_OF_sqlerrm_OF_sqlca);
 mnh        end-exec.
 
@@ -1271,6 +1460,215 @@ mnh        end-exec.
            move -1 to return-code
            exec cics return end-exec.
 
+      *=================================================================
+      * ROUTINE NAME
+      *      VerifySchema
+      * DESCRIPTION
+      *      probe each of the nine TPC-C tables before
+      *      a load starts, so a missing DDL run is caught up front
+      *      instead of failing deep inside LoadItems/LoadWare with a
+      *      raw SQL error. "Create tables" is a documented no-op, so
+      *      this is the only schema check the load program has.
+      * ARGUMENTS
+      *      none
+      *=================================================================
+       VerifySchema section.
+       VerifySchema-para.
+           move 'Y' to ws-schema-ok
+           exec sql whenever sqlerror continue end-exec
+
+           exec sql select count(*) into :i from item
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+           exec sql select count(*) into :i from warehouse
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+           exec sql select count(*) into :i from stock
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+           exec sql select count(*) into :i from district
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+           exec sql select count(*) into :i from customer
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+           exec sql select count(*) into :i from orders
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+           exec sql select count(*) into :i from new_order
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+           exec sql select count(*) into :i from order_line
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+           exec sql select count(*) into :i from history
+               where 1 = 0 end-exec
+           if sqlcode < 0
+               move 'N' to ws-schema-ok
+           end-if
+
+           exec sql whenever sqlerror go to sqlerror end-exec
+           exit.
+
+      *=================================================================
+      * ROUTINE NAME
+      *      CountRows
+      * DESCRIPTION
+      *      count the rows currently in each of the
+      *      nine TPC-C tables into option-rowcounts, without changing
+      *      anything. Shared by the Erase dry run and the
+      *      SQLLOAD/VSMLOAD reconciliation report (option-countonly).
+      * ARGUMENTS
+      *      none
+      *=================================================================
+       CountRows section.
+       CountRows-para.
+           exec sql select count(*) into :rc-warehouse
+               from warehouse end-exec
+           exec sql select count(*) into :rc-district
+               from district end-exec
+           exec sql select count(*) into :rc-customer
+               from customer end-exec
+           exec sql select count(*) into :rc-history
+               from history end-exec
+           exec sql select count(*) into :rc-orders
+               from orders end-exec
+           exec sql select count(*) into :rc-new-order
+               from new_order end-exec
+           exec sql select count(*) into :rc-order-line
+               from order_line end-exec
+           exec sql select count(*) into :rc-item
+               from item end-exec
+           exec sql select count(*) into :rc-stock
+               from stock end-exec
+           exit.
+
+      *=================================================================
+      * ROUTINE NAME
+      *      DisplayRowCounts
+      * DESCRIPTION
+      *      paint the counts CountRows just
+      *      collected, one line per table, the same direct-to-screen
+      *      way the rest of this program reports progress. Callers
+      *      that want the counts handed back instead (option-rowcounts
+      *      is already filled in by CountRows) set
+      *      option-return-display-88 and skip calling this at all.
+      * ARGUMENTS
+      *      none
+      *=================================================================
+       DisplayRowCounts section.
+       DisplayRowCounts-para.
+           move rc-warehouse to ws-display-nbr
+           string 'warehouse  ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           move rc-district to ws-display-nbr
+           string 'district   ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           move rc-customer to ws-display-nbr
+           string 'customer   ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           move rc-history to ws-display-nbr
+           string 'history    ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           move rc-orders to ws-display-nbr
+           string 'orders     ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           move rc-new-order to ws-display-nbr
+           string 'new_order  ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           move rc-order-line to ws-display-nbr
+           string 'order_line ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           move rc-item to ws-display-nbr
+           string 'item       ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           move rc-stock to ws-display-nbr
+           string 'stock      ' ws-display-nbr
+               delimited by size into ws-display-line
+           perform display-line
+           exit.
+
+      *=================================================================
+      * ROUTINE NAME
+      *      LoadCheckpointRead / LoadCheckpointSave
+      * DESCRIPTION
+      *      LOADCKPT holds a single row (ck_id = 1)
+      *      recording how far a load has gotten, so an interrupted
+      *      Large load can resume from the last completed warehouse
+      *      instead of starting over after an Erase.
+      * ARGUMENTS
+      *      none
+      *=================================================================
+       LoadCheckpointRead section.
+       LoadCheckpointRead-para.
+           move 1 to ck-id
+           exec sql whenever not found continue end-exec
+           exec sql
+               select ck_items_done, ck_carriers_done, ck_ware_thru,
+                   ck_cust_thru, ck_ord_thru
+               into :ck-items-done, :ck-carriers-done, :ck-ware-thru,
+                   :ck-cust-thru, :ck-ord-thru
+               from LOADCKPT where ck_id = :ck-id
+           end-exec
+           if sqlcode = 100
+               move 'N' to ck-items-done
+               move 'N' to ck-carriers-done
+               move 0 to ck-ware-thru
+               move 0 to ck-cust-thru
+               move 0 to ck-ord-thru
+               move tstamp to ck-entry-d
+               exec sql
+                   insert into LOADCKPT (ck_id, ck_items_done,
+                       ck_carriers_done, ck_ware_thru, ck_cust_thru,
+                       ck_ord_thru, ck_entry_d)
+                   values (:ck-id, :ck-items-done, :ck-carriers-done,
+                       :ck-ware-thru, :ck-cust-thru, :ck-ord-thru,
+                       :ck-entry-d)
+               end-exec
+           end-if
+           exec sql whenever not found go to sqlerror end-exec
+           exit.
+
+       LoadCheckpointSave section.
+       LoadCheckpointSave-para.
+           move tstamp to ck-entry-d
+           exec sql
+               update LOADCKPT
+               set ck_items_done = :ck-items-done,
+                   ck_carriers_done = :ck-carriers-done,
+                   ck_ware_thru = :ck-ware-thru,
+                   ck_cust_thru = :ck-cust-thru,
+                   ck_ord_thru = :ck-ord-thru,
+                   ck_entry_d = :ck-entry-d
+               where ck_id = :ck-id
+           end-exec
+           exec cics syncpoint end-exec
+           exit.
+
        display-line section.
        display-line-para.
 sc-a48     add 1                   to ws-row
