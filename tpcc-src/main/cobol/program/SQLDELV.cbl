@@ -3,7 +3,7 @@
        program-id. sqldelv.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -33,11 +33,11 @@ LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
 LJ    * SYSOUT IS OUTERR.
 LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
        DATA DIVISION.
-       
-       
-       
+
+
+
        WORKING-STORAGE SECTION.
-       
+
        01  ws-program-name                   pic x(8) value 'SQLDELV '.
 
            EXEC SQL INCLUDE SQLCA END-EXEC
@@ -87,8 +87,9 @@ LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
        01  did                               pic 9(2).
        01  oid                               pic 9(9).
 
-      
+
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
@@ -97,7 +98,7 @@ LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
        copy cpydelv.
 
        PROCEDURE DIVISION.
-        
+
        MAIN. | SECTION.
            EXEC SQL WHENEVER SQLERROR go to sqlerr END-EXEC
 
@@ -114,6 +115,38 @@ LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
            move wid to w-id
            move ocarrierid to o-carrier-id
 
+      *> validate the carrier against a real CARRIER
+      *> master table instead of trusting whatever number was typed.
+      *> TPCCBMSM's cwa-carrier-cnt check still guards
+      *> the screen as a cheap pre-check, but this is the
+      *> authoritative check now that a maintained CARRIER list
+      *> exists.
+           EXEC SQL WHENEVER NOT FOUND go to invalid-carrier END-EXEC
+           if tpc-trace-reqd
+               set trace-sqldelv to true
+               move x'00' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-sql-select to true
+               move 'Ca' to tpc-trace-info
+               move 2 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           EXEC SQL
+               SELECT car_name
+               INTO :car-name
+               FROM carrier
+               WHERE car_id = :o-carrier-id
+           END-EXEC
+           if tpc-trace-reqd
+               set trace-sqldelv to true
+               move x'00' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           EXEC SQL WHENEVER NOT FOUND continue END-EXEC
+
       *    *> For each district in warehouse */
            move spaces to tpcc-log-rec
            string
@@ -121,21 +154,12 @@ LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
                wid delimited size
                " CARRIER: " delimited size
                ocarrierid delimited size
-gg-01 *    into TPCC-LOG-REC
 gg-01      into d-log
-      *    write TPCC-LOG-REC
-gg-01 *    exec cics
-gg-01 *        write file('DELVLOG') from(tpcc-log-rec)
-gg-01 *        ridfld(log-rba) rba
-gg-01 *        resp(response)
-gg-01 *    end-exec
-gg-01 *    if response not = dfhresp(NORMAL)
-gg-01 *        perform fileError
-gg-01 *    end-if
-gg    *        EXEC SQL INSERT INTO
-gg    *            DELVLOG (d_log)
-gg    *                values (:d-log)
-gg    *        END-EXEC
+      *> restore the DELVLOG audit trail (was dead code)
+               EXEC SQL INSERT INTO
+                   DELVLOG (d_log)
+                       values (:d-log)
+               END-EXEC
 
            perform varying d-id from 1 by 1 until d-id > DIST-PER-WARE
                move d-id to did
@@ -150,7 +174,7 @@ gg    *        END-EXEC
                    call 'TPCTRACE' using tpc-trace-data-block
                end-if
            EXEC JAVA
-           CountTheTime ctt1 = new 
+           CountTheTime ctt1 = new
            CountTheTime("SQLDELV-SelectFromNewOrder");
            END-EXEC
                EXEC SQL
@@ -223,7 +247,7 @@ gg    *        END-EXEC
                       call 'TPCTRACE' using tpc-trace-data-block
                    end-if
                    EXEC JAVA
-           CountTheTime ctt2 = new 
+           CountTheTime ctt2 = new
            CountTheTime("SQLDELV-DeleteFromNewOrder");
            END-EXEC
                    EXEC SQL
@@ -274,7 +298,7 @@ gg    *        END-EXEC
                       call 'TPCTRACE' using tpc-trace-data-block
                    end-if
            EXEC JAVA
-           CountTheTime ctt3 = new 
+           CountTheTime ctt3 = new
            CountTheTime("SQLDELV-SelectFromOrders");
            END-EXEC
                    EXEC SQL
@@ -306,7 +330,7 @@ gg    *        END-EXEC
                       call 'TPCTRACE' using tpc-trace-data-block
                    end-if
                    EXEC JAVA
-           CountTheTime ctt4 = new 
+           CountTheTime ctt4 = new
            CountTheTime("SQLDELV-UpdateOrders");
            END-EXEC
                    EXEC SQL
@@ -337,7 +361,7 @@ gg    *        END-EXEC
                       call 'TPCTRACE' using tpc-trace-data-block
                    end-if
                            EXEC JAVA
-           CountTheTime ctt5 = new 
+           CountTheTime ctt5 = new
            CountTheTime("SQLDELV-UpdateOrderLine");
            END-EXEC
                    EXEC SQL
@@ -368,7 +392,7 @@ gg    *        END-EXEC
                       call 'TPCTRACE' using tpc-trace-data-block
                    end-if
            EXEC JAVA
-           CountTheTime ctt6 = new 
+           CountTheTime ctt6 = new
            CountTheTime("SQLDELV-SelectFromOrderLine");
            END-EXEC
                    EXEC SQL
@@ -400,12 +424,15 @@ gg    *        END-EXEC
                       call 'TPCTRACE' using tpc-trace-data-block
                    end-if
                    EXEC JAVA
-           CountTheTime ctt7 = new 
+           CountTheTime ctt7 = new
            CountTheTime("SQLDELV-UpdateCustomer");
            END-EXEC
+      *> track how many orders a customer has had
+      *> delivered, not just their running balance
                    EXEC SQL
                        UPDATE customer
-                       SET c_balance = c_balance + :ol-total
+                       SET c_balance = c_balance + :ol-total,
+                           c_delivery_cnt = c_delivery_cnt + 1
                        WHERE c_id = :c-id AND c_d_id = :d-id
                            AND c_w_id = :w-id
                    END-EXEC
@@ -434,21 +461,18 @@ gg    *        END-EXEC
                        oid             delimited by size
                        ", time: "      delimited by size
                        datetime        delimited by size
-gg-01 *            into TPCC-LOG-REC
 gg-01              into d-log
-      *            write TPCC-LOG-REC
-gg-01 *            exec cics
-gg-01 *                write file('DELVLOG') from(tpcc-log-rec)
-gg-01 *                ridfld(log-rba) rba
-gg-01 *                resp(response)
-gg-01 *            end-exec
-gg-01 *            if response not = dfhresp(NORMAL)
-gg-01 *                perform fileError
-gg-01 *            end-if
-gg-01 *            EXEC SQL INSERT INTO
-gg-01 *                DELVLOG (d_log)
-gg-01 *                    values (:d-log)
-gg-01 *            END-EXEC
+      *> restore the DELVLOG audit trail (was dead code)
+                   EXEC SQL INSERT INTO
+                       DELVLOG (d_log)
+                           values (:d-log)
+                   END-EXEC
+
+      *> full per-district results, not just one
+      *> summary message
+                   move d-id to drdid (d-id)
+                   move no-o-id to droid (d-id)
+                   move 'Y' to drdelivered (d-id)
 
                else
                    if tpc-trace-reqd
@@ -475,21 +499,19 @@ gg-01 *            END-EXEC
                        "D: "           delimited by size
                        did             delimited by size
                        " no delivery"  delimited by size
-gg-01 *            into TPCC-LOG-REC
                    into d-log
-      *            write TPCC-LOG-REC
-gg-01 *            exec cics
-gg-01 *                write file('DELVLOG') from(tpcc-log-rec)
-gg-01 *                ridfld(log-rba) rba
-gg-01 *                resp(response)
-gg-01 *            end-exec
-gg-01 *            if response not = dfhresp(NORMAL)
-gg-01 *                perform fileError
-gg-01 *            end-if
-gg-01 *            EXEC SQL INSERT INTO
-gg-01 *                DELVLOG (d_log)
-gg-01 *                    values (:d-log)
-gg-01 *            END-EXEC
+      *> restore the DELVLOG audit trail (was dead code),
+      *> including districts with nothing to deliver
+                   EXEC SQL INSERT INTO
+                       DELVLOG (d_log)
+                           values (:d-log)
+                   END-EXEC
+
+      *> full per-district results, not just one
+      *> summary message
+                   move d-id to drdid (d-id)
+                   move 0 to droid (d-id)
+                   move 'N' to drdelivered (d-id)
 
                    move 1 to return-code
 
@@ -501,10 +523,16 @@ gg-01 *            END-EXEC
 
            move "Delivery processing compete" to msg
 
-           exec cics return end-exec.
+           perform audit-return.
 
       *=================================================================
 
+       invalid-carrier.
+           move "Invalid Carrier Number" to err
+
+           move 1 to result-code
+           perform audit-return.
+
        SQLErr.
            move sqlcode to csqlcode
            string
@@ -520,12 +548,27 @@ gg-01 *            END-EXEC
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC
 
            move -1 to result-code
-           exec cics return end-exec.
+           perform audit-return.
 
        fileError section.
        fileError-para.
            exec cics syncpoint rollback end-exec
            move 'Log file I/O Error'
                                        to err
+           perform audit-return.
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move 0 to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
            exec cics return end-exec.
 
