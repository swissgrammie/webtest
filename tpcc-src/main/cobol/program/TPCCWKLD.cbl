@@ -0,0 +1,258 @@
+       identification division.
+
+       program-id. tpccwkld.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      *=================================================================
+      * one simulated terminal's transaction, run under
+      * its own TWLD task.
+      *
+      * TPCCWKLL starts one of these per simulated
+      * terminal. Each task RETRIEVEs its wkld-state (passed via
+      * START ... FROM by TPCCWKLL, or by the previous TWLD task in
+      * this terminal's chain), fires exactly one New Order/Payment/
+      * Order-Status/Delivery/Stock-Level call - picked to match the
+      * standard TPC-C 45/43/4/4/4 transaction mix - against whichever
+      * backend wkld-backend says, and then, if this terminal hasn't
+      * used up its configured call count, START's the next TWLD task
+      * with the updated wkld-state after waiting wkld-interval. That
+      * self-rescheduling shape is the same one TPCCERRS already uses
+      * to keep running every few minutes on its own;
+      * here it is what makes a "simulated terminal" - there is no
+      * long-running process or thread, just a task that keeps
+      * restarting itself at the configured pace until its call count
+      * runs out.
+      *
+      * Each of the five transaction programs it LINKs to already
+      * writes its own result-code/err/msg to the durable audit trail
+      * on every call, so tpmC-style throughput and
+      * error-rate reporting can be read back from there - this
+      * program does not need its own separate results log.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
+       SPECIAL-NAMES.
+LJ    * IMPLEMENTOR clause.
+LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
+LJ    * SYSOUT IS OUTERR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  ws-program-name                   pic x(8) value 'TPCCWKLD'.
+
+       01  ws-workload-transid               pic x(4) value 'TWLD'.
+
+       01  ws-resp-retrieve                  pic s9(8) comp.
+
+      *> Same seed-then-roll idiom SQLLOAD's RandomNumber-para uses -
+      *> compute i = function
+      *> random(time-in-secs) once to seed, then compute rand =
+      *> function random for each subsequent draw.
+       01  time-in-secs                      pic 9(8).
+       01  i                                 pic s9(9) comp.
+       01  rand                              comp-2.
+       01  rand-min                          pic s9(9) comp.
+       01  rand-max                          pic s9(9) comp.
+       01  rand-num                          pic s9(9) comp.
+
+       copy cpywkld.
+
+       01  ws-nord-commarea.
+           copy cpynord.
+       01  ws-paym-commarea.
+           copy cpypaym.
+       01  ws-ords-commarea.
+           copy cpyords.
+       01  ws-delv-commarea.
+           copy cpydelv.
+       01  ws-stkl-commarea.
+           copy cpystkl.
+
+       PROCEDURE DIVISION.
+       main-para.
+           exec cics retrieve
+               into(wkld-state)
+               length(length of wkld-state)
+               resp(ws-resp-retrieve)
+           end-exec
+
+           if ws-resp-retrieve not = dfhresp(NORMAL)
+               exec cics return end-exec
+           end-if
+
+           accept time-in-secs from time
+           compute i = function random(time-in-secs)
+           compute rand = function random
+           move 1 to rand-min
+           move 100 to rand-max
+           compute rand-num = (rand * (rand-max - rand-min))
+               + rand-min
+           move rand-num to wkld-txn-roll
+
+           add 1 to wkld-item-seed
+           if wkld-item-seed > 100000
+               move 1 to wkld-item-seed
+           end-if
+
+           evaluate true
+               when wkld-txn-roll <= 45
+                   perform fire-new-order
+               when wkld-txn-roll <= 88
+                   perform fire-payment
+               when wkld-txn-roll <= 92
+                   perform fire-order-status
+               when wkld-txn-roll <= 96
+                   perform fire-delivery
+               when other
+                   perform fire-stock-level
+           end-evaluate
+
+           add 1 to wkld-calls-done
+           subtract 1 from wkld-calls-remaining
+
+           if wkld-calls-remaining > 0
+               exec cics start
+                   transid(ws-workload-transid)
+                   interval(wkld-interval)
+                   from(wkld-state)
+                   length(length of wkld-state)
+               end-exec
+           else
+               exec cics write operator
+                   text('TWLD terminal complete')
+               end-exec
+           end-if
+
+           exec cics return end-exec.
+
+       fire-new-order.
+           initialize new-order-data
+           move wkld-wid to wid of new-order-data
+           move wkld-did to did of new-order-data
+           move 1 to cid of new-order-data
+           move 1 to oolcnt of new-order-data
+           move wkld-wid to supware of no-item-data(1)
+           move wkld-item-seed to itemid of no-item-data(1)
+           move 5 to qty of no-item-data(1)
+
+           if wkld-use-db
+               exec cics link
+                   program('SQLNORD')
+                   commarea(new-order-data)
+               end-exec
+           else
+               exec cics link
+                   program('VSMNORD')
+                   commarea(new-order-data)
+               end-exec
+           end-if
+           .
+
+       fire-payment.
+           initialize payment-data
+           move wkld-wid to wid of payment-data
+           move wkld-did to did of payment-data
+           move 1 to cid of payment-data
+           move wkld-wid to cwid of payment-data
+           move wkld-did to cdid of payment-data
+           move 100.00 to hamount of payment-data
+           move 999999.99 to hmaxamount of payment-data
+           move 'N' to rreceiptwanted of payment-data
+
+           if wkld-use-db
+               exec cics link
+                   program('SQLPAYM')
+                   commarea(payment-data)
+               end-exec
+           else
+               exec cics link
+                   program('VSMPAYM')
+                   commarea(payment-data)
+               end-exec
+           end-if
+           .
+
+       fire-order-status.
+           initialize order-status-data
+           move wkld-wid to wid of order-status-data
+           move wkld-did to did of order-status-data
+           move 1 to cid of order-status-data
+           move 0 to oidreq of order-status-data
+           move 'N' to exportwanted of order-status-data
+
+           if wkld-use-db
+               exec cics link
+                   program('SQLORDS')
+                   commarea(order-status-data)
+               end-exec
+           else
+               exec cics link
+                   program('VSMORDS')
+                   commarea(order-status-data)
+               end-exec
+           end-if
+           .
+
+       fire-delivery.
+           initialize delivery-data
+           move wkld-wid to wid of delivery-data
+           compute ocarrierid of delivery-data =
+               function mod(wkld-terminal-id, 10) + 1
+
+           if wkld-use-db
+               move 'Y' to usedbflag of delivery-data
+               exec cics link
+                   program('SQLDELV')
+                   commarea(delivery-data)
+               end-exec
+           else
+               move 'N' to usedbflag of delivery-data
+               exec cics link
+                   program('VSMDELV')
+                   commarea(delivery-data)
+               end-exec
+           end-if
+           .
+
+       fire-stock-level.
+           initialize stock-level-data
+           move wkld-wid to wid of stock-level-data
+           move 0 to did of stock-level-data
+           move 15 to threshold of stock-level-data
+           move 20 to lookback of stock-level-data
+
+           if wkld-use-db
+               exec cics link
+                   program('SQLSTKL')
+                   commarea(stock-level-data)
+               end-exec
+           else
+               exec cics link
+                   program('VSMSTKL')
+                   commarea(stock-level-data)
+               end-exec
+           end-if
+           .
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   tpccwkld.cbl  $ end
+      ***--------------------------------------------------------------*
