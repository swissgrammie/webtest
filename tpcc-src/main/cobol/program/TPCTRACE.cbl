@@ -0,0 +1,74 @@
+       identification division.
+
+       program-id. tpctrace.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      *=================================================================
+      * every SQL*/VSM* transaction program already
+      * calls this module at multiple points, gated on tpc-trace-reqd,
+      * passing a fully-populated tpc-trace-data-block - but until now
+      * this program did not exist anywhere in the tree, so every one
+      * of those calls either failed (module not found) or, once
+      * TPCCPLTI's availability check is fixed, would
+      * have nowhere to write to. This writes each trace entry to a
+      * durable TD queue (TPCT), the same extrapartition-backed
+      * pattern used for the TPCL error log, so the
+      * existing call points actually produce something usable.
+      *
+      * This is a plain CALLed subprogram, not a CICS-linked
+      * transaction - it runs inline in the caller's task, so it must
+      * not EXEC CICS RETURN (that would end the caller's task) and
+      * returns control with GOBACK instead.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
+       SPECIAL-NAMES.
+LJ    * IMPLEMENTOR clause.
+LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
+LJ    * SYSOUT IS OUTERR.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  ws-program-name                   pic x(8) value 'TPCTRACE'.
+
+       01  ws-trace-q-name                   pic x(4) value 'TPCT'.
+       01  ws-resp-writeq-td-trace           pic s9(8) comp.
+
+       linkage section.
+
+           copy tpctdata.
+
+       procedure division using tpc-trace-data-block.
+       main-para.
+           exec cics writeq td
+               queue(ws-trace-q-name)
+               from(tpc-trace-data-block)
+               length(length of tpc-trace-data-block)
+               resp(ws-resp-writeq-td-trace)
+           end-exec
+
+           goback
+           .
+      ***--------------------------------------------------------------*
+      ***  $workfile:   tpctrace.cbl  $ end
+      ***--------------------------------------------------------------*
