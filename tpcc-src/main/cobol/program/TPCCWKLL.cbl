@@ -0,0 +1,172 @@
+       identification division.
+
+       program-id. tpccwkll.
+
+       author.    Heirloom Computing Inc.
+
+      ******************************************************************
+      *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
+      *                                                                *
+      *                        ALL RIGHTS RESERVED                     *
+      ******************************************************************
+      *                                                                *
+      * Property of Heirloom Computing Inc.  This software contains    *
+      * confidential and proprietary information of Heirloom Computing *
+      * Inc. and is made available solely pursuant to the terms of a   *
+      * software license agreement, which governs its use.             *
+      *                                                                *
+      * No disclosure, reproduction or use of any portion of these     *
+      * materials may be made without the express written consent of   *
+      * Heirloom Computing Inc.                                        *
+      *                                                                *
+      ******************************************************************
+
+      *=================================================================
+      * multi-user workload driver launcher.
+      *
+      * TPCCBMSM only lets one 3270 operator drive one transaction at
+      * a time through the PF-key menu, so there has never been a way
+      * to exercise New Order/Payment/Order-Status/Delivery/Stock-
+      * Level concurrently to measure throughput. This program is
+      * LINKed once (by an operator, a batch job, or TPCCPLTI at
+      * region startup) with a workload-launch-data commarea saying
+      * how many simulated terminals to run, how many calls each
+      * should make, how fast to pace them, and which backend to
+      * drive. It starts one TPCCWKLD task per simulated terminal,
+      * staggered a few seconds apart so they don't all fire at once,
+      * and returns immediately - same "kick off a self-rescheduling
+      * task and get out of the way" shape TPCCPLTI already uses to
+      * seed TPCCERRS at startup.
+      *
+      * Each TPCCWKLD task paces and reschedules itself independently
+      * (see CPYWKLD.cpy/TPCCWKLD.cbl) - this launcher's only job is
+      * to get numterminals of them started with distinct warehouse
+      * assignments.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+LJ     SOURCE-COMPUTER. JVM with debugging mode. | SETS DEBUGGING ON
+       SPECIAL-NAMES.
+LJ    * IMPLEMENTOR clause.
+LJ     SYSERR IS OUTERR. | DISPLAY goes to SYSERR
+LJ    * SYSOUT IS OUTERR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  ws-program-name                   pic x(8) value 'TPCCWKLL'.
+
+       01  ws-workload-transid               pic x(4) value 'TWLD'.
+
+      *> Hard ceiling so a mistyped numterminals can't flood the
+      *> region with START requests.
+       01  ws-max-terminals                  pic 9(4) value 500.
+
+       01  ws-x                              pic 9(4).
+       01  ws-wid                            pic 9(4).
+       01  ws-stagger-interval               pic s9(7) comp-3.
+      *> HHMMSS pieces used to turn ws-x (a plain count of
+      *> seconds to stagger this terminal by) into the packed
+      *> HHMMSS value EXEC CICS START's INTERVAL expects.
+       01  ws-stagger-secs                   pic 9(7).
+       01  ws-stagger-hh                     pic 9(2).
+       01  ws-stagger-mm                     pic 9(2).
+       01  ws-stagger-ss                     pic 9(2).
+       01  ws-stagger-rem                    pic 9(7).
+
+       copy cpywkld.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+
+       copy cpywkll.
+
+       PROCEDURE DIVISION.
+       main-para.
+           if numterminals = 0 or numterminals > ws-max-terminals
+               move ws-max-terminals to numterminals
+           end-if
+
+           if maxwid < basewid
+               move basewid to maxwid
+           end-if
+
+           move basewid to ws-wid
+           move 0 to termsstarted
+
+           perform varying ws-x from 1 by 1
+                   until ws-x > numterminals
+
+               move ws-x to wkld-terminal-id
+               move ws-wid to wkld-wid
+               move 1 to wkld-did
+               move pacinterval to wkld-interval
+               move 1 to wkld-txn-roll
+               move callsperterm to wkld-calls-remaining
+               move 0 to wkld-calls-done
+               move ws-x to wkld-item-seed
+
+      *> stagger each terminal's very first call by
+      *> one more second than the last, so ws-max-terminals of them
+      *> starting together doesn't look like a single instantaneous
+      *> burst.
+               perform compute-stagger-interval
+
+               evaluate true
+                   when launch-use-vsam
+                       move 'V' to wkld-backend
+                   when launch-use-both
+                       if function mod(ws-wid, 2) = 0
+                           move 'D' to wkld-backend
+                       else
+                           move 'V' to wkld-backend
+                       end-if
+                   when other
+                       move 'D' to wkld-backend
+               end-evaluate
+
+               exec cics start
+                   transid(ws-workload-transid)
+                   interval(ws-stagger-interval)
+                   from(wkld-state)
+                   length(length of wkld-state)
+               end-exec
+
+               add 1 to termsstarted
+
+               if ws-wid >= maxwid
+                   move basewid to ws-wid
+               else
+                   add 1 to ws-wid
+               end-if
+           end-perform
+
+           move 0 to result-code
+
+           exec cics return end-exec.
+
+      *=================================================================
+      * ROUTINE NAME
+      *      compute-stagger-interval
+      * DESCRIPTION
+      *      turns ws-x (a plain count of seconds) into the packed
+      *      HHMMSS value EXEC CICS START's INTERVAL option expects,
+      *      so terminal N starts N seconds after this task fires
+      *      instead of all of them firing off the same 1-second mark.
+      *=================================================================
+       compute-stagger-interval section.
+       compute-stagger-interval-para.
+           move ws-x to ws-stagger-secs
+           divide ws-stagger-secs by 3600
+               giving ws-stagger-hh remainder ws-stagger-rem
+           divide ws-stagger-rem by 60
+               giving ws-stagger-mm remainder ws-stagger-ss
+           compute ws-stagger-interval =
+               ws-stagger-hh * 10000 + ws-stagger-mm * 100
+                   + ws-stagger-ss
+           exit
+           .
+
+      ***--------------------------------------------------------------*
+      ***  $Workfile:   tpccwkll.cbl  $ end
+      ***--------------------------------------------------------------*
