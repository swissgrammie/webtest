@@ -2,7 +2,7 @@
        program-id. vsmpaym.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -63,8 +63,30 @@ LJ    * SYSOUT IS OUTERR.
        01  i                                 pic s9(9) comp.
        01  n                                 pic s9(9) comp.
        01  namecnt                           pic s9(9) comp.
+
+      *> running total of the tenders on a split
+      *> payment, checked against hamount before h-tender is built
+       01  ws-tender-total                   pic 9(7)v99.
+       01  ws-tender-amt                     pic 9(7)v99.
        01  c-new-data                        pic x(500).
 
+      *> printable/queued payment receipt
+       01  ws-receipt-q-name                 pic x(8) value 'PAYRCPT'.
+       01  ws-receipt-line.
+           03  filler                        pic x(10)
+               value 'RECEIPT   '.
+           03  ws-rcpt-date                  pic x(19).
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-wh                    pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-dist                  pic z9.
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-cust                  pic z(4)9.
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-name                  pic x(16).
+           03  filler                        pic x(1) value space.
+           03  ws-rcpt-amount                pic -(6)9.99.
+
        01  cust-tab-ind                      pic s9(9).
 
        01 filler.
@@ -79,6 +101,7 @@ LJ    * SYSOUT IS OUTERR.
        copy cicserrd.
 
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
@@ -123,6 +146,26 @@ LJ    * SYSOUT IS OUTERR.
            move hamount to h-amount
            move clast to c-last
 
+      *> reject payments over the site limit unless a
+      *> supervisor id has been supplied to authorize the override
+           if hamount > hmaxamount and hsupervisorid = spaces
+               perform amount-exceeds-limit
+           end-if
+
+      *> a split payment's tenders have to add up to the
+      *> amount actually being debited, or h-tender's "SPLIT/n"
+      *> summary below would misstate how the payment was made
+           if tendercnt not = 0
+               move 0 to ws-tender-total
+               perform varying i from 1 by 1 until i > tendercnt
+                   move tenderamount (i) to ws-tender-amt
+                   add ws-tender-amt to ws-tender-total
+               end-perform
+               if ws-tender-total not = hamount
+                   perform tender-mismatch
+               end-if
+           end-if
+
            if tpc-trace-reqd
                set trace-vsmpaym to true
                move x'01' to tpc-trace-call-seq
@@ -414,6 +457,18 @@ LJ    * SYSOUT IS OUTERR.
                    perform cust-not-found
                end-if
 
+      *> hand back every c_last match (up to the array
+      *> size), not just the median one the payment posts against; the
+      *> VSAM scan above already visited every matching row so this is
+      *> just a copy, not another pass over the file
+               move 0 to custmatchcnt
+               perform varying i from 1 by 1
+                       until i > namecnt or custmatchcnt >= 20
+                   add 1 to custmatchcnt
+                   move t-c-id (i) to cmlid (custmatchcnt)
+                   move t-c-first (i) to cmlfirst (custmatchcnt)
+               end-perform
+
       *        sort cust-tab
 
       *        *> Locate midpoint customer
@@ -537,94 +592,69 @@ LJ    * SYSOUT IS OUTERR.
 
            add 1 to c-payment-cnt
 
-           if c-credit = "BC"
-               string
-                   "ª "    delimited by size
-                   cid     delimited by size
-                   " "     delimited by size
-                   cdid    delimited by size
-                   " "     delimited by size
-                   cwid    delimited by size
-                   " "     delimited by size
-                   did     delimited by size
-                   " "     delimited by size
-                   wid     delimited by size
-                   " "     delimited by size
-                   hamount delimited by size
-                   " "     delimited by size
-                   hdate   delimited by size
-                   " "     delimited by size
-                   c-data  delimited by size
-               into c-new-data
-
-               move c-new-data to c-data
-
-               if tpc-trace-reqd
-                   set trace-vsmpaym to true
-                   move x'0B' to tpc-trace-call-seq
-                   set trace-before-call to true
-                   set trace-vsm-rewrite to true
-                   move 'Cu' to tpc-trace-info(1:2)
-                   move customer-key
-                     to tpc-trace-info(3:length of customer-key)
-                   move 6 to tpc-trace-data-length
-                   add length of customer-key
-                     to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
-               exec cics
-                   rewrite file('CUSTOMER') from(c-record)
-                   resp(response)
-               end-exec
-               if tpc-trace-reqd
-                   set trace-vsmpaym to true
-                   move x'0B' to tpc-trace-call-seq
-                   set trace-after-call to true
-                   move low-values to tpc-trace-data
-                   move 0 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
-
-               if response not = dfhresp(NORMAL)
-                   perform CICSError
-               end-if
-
-               move c-new-data to cdata
+      *> clerk-requested change to the credit rating,
+      *> folded into the same rewrite as everything else below
+           if ccreditnew = "GC" or ccreditnew = "BC"
+               move ccreditnew to c-credit
+               move ccreditnew to ccredit
+           end-if
 
-           else
-               if tpc-trace-reqd
-                   set trace-vsmpaym to true
-                   move x'0C' to tpc-trace-call-seq
-                   set trace-before-call to true
-                   set trace-vsm-rewrite to true
-                   move 'Cu' to tpc-trace-info(1:2)
-                   move customer-key
-                     to tpc-trace-info(3:length of customer-key)
-                   move 6 to tpc-trace-data-length
-                   add length of customer-key
-                     to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
-               exec cics
-                   rewrite file('CUSTOMER') from(c-record)
-                   resp(response)
-               end-exec
-               if tpc-trace-reqd
-                   set trace-vsmpaym to true
-                   move x'0C' to tpc-trace-call-seq
-                   set trace-after-call to true
-                   move low-values to tpc-trace-data
-                   move 0 to tpc-trace-data-length
-                   call 'TPCTRACE' using tpc-trace-data-block
-               end-if
+      *> keep the running payment/credit-memo note for
+      *> every customer, not only ones with bad credit; "BC" customers
+      *> used to be the only ones whose c-data survived a payment
+           string
+               "ª "    delimited by size
+               cid     delimited by size
+               " "     delimited by size
+               cdid    delimited by size
+               " "     delimited by size
+               cwid    delimited by size
+               " "     delimited by size
+               did     delimited by size
+               " "     delimited by size
+               wid     delimited by size
+               " "     delimited by size
+               hamount delimited by size
+               " "     delimited by size
+               hdate   delimited by size
+               " "     delimited by size
+               c-data  delimited by size
+           into c-new-data
+
+           move c-new-data to c-data
 
-               if response not = dfhresp(NORMAL)
-                   perform CICSError
-               end-if
+           if tpc-trace-reqd
+               set trace-vsmpaym to true
+               move x'0B' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-vsm-rewrite to true
+               move 'Cu' to tpc-trace-info(1:2)
+               move customer-key
+                 to tpc-trace-info(3:length of customer-key)
+               move 6 to tpc-trace-data-length
+               add length of customer-key
+                 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
+           exec cics
+               rewrite file('CUSTOMER') from(c-record)
+               resp(response)
+           end-exec
+           if tpc-trace-reqd
+               set trace-vsmpaym to true
+               move x'0B' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
 
-               move spaces to cdata
+           if response not = dfhresp(NORMAL)
+               perform CICSError
            end-if
 
+           move c-new-data to cdata
+
            string
                w-name delimited by size
                d-name delimited by size
@@ -638,6 +668,24 @@ LJ    * SYSOUT IS OUTERR.
            move w-id to h-w-id
            move datetime to h-date
 
+      *> split payments across tenders. HISTORY is a
+      *> VSAM KSDS keyed on customer/date so, unlike the SQL backend,
+      *> we can't write one row per tender without a duplicate-key
+      *> collision - all tenders land in one row, and h-tender records
+      *> either the single tender type or that the payment was split.
+           if tendercnt = 0
+               move spaces to h-tender
+           else
+               if tendercnt = 1
+                   move tendertype (1) to h-tender
+               else
+                   string
+                       'SPLIT/' delimited by size
+                       tendercnt delimited by size
+                   into h-tender
+               end-if
+           end-if
+
            if tpc-trace-reqd
                set trace-vsmpaym to true
                move x'0D' to tpc-trace-call-seq
@@ -678,9 +726,30 @@ LJ    * SYSOUT IS OUTERR.
                perform CICSError
            end-if
 
+      *> drop a printable receipt on the TS queue once
+      *> the payment has actually committed
+           move 'N' to rreceiptqueued
+           if receipt-wanted
+               move hdate to ws-rcpt-date
+               move wid to ws-rcpt-wh
+               move did to ws-rcpt-dist
+               move cid to ws-rcpt-cust
+               move clast to ws-rcpt-name
+               move hamount to ws-rcpt-amount
+               exec cics writeq ts
+                   queue(ws-receipt-q-name)
+                   from(ws-receipt-line)
+                   length(length of ws-receipt-line)
+                   resp(response)
+               end-exec
+               if response = dfhresp(NORMAL)
+                   move 'Y' to rreceiptqueued
+               end-if
+           end-if
+
            move 0 to result-code
 
-           exec cics return end-exec.
+           perform audit-return.
 
 
        cust-not-found.
@@ -697,9 +766,27 @@ LJ    * SYSOUT IS OUTERR.
 
            move "Customer name is not valid" to err
 
-           move -1 to result-code
+           move 1 to result-code
 
-           exec cics return end-exec.
+           perform audit-return.
+
+
+       amount-exceeds-limit.
+           move "Payment exceeds limit - supervisor id required"
+               to err
+
+           move 2 to result-code
+
+           perform audit-return.
+
+
+       tender-mismatch.
+           move "Tender amounts do not add up to the payment amount"
+               to err
+
+           move 3 to result-code
+
+           perform audit-return.
 
 
        CICSError section.
@@ -708,9 +795,24 @@ LJ    * SYSOUT IS OUTERR.
 
            exec cics syncpoint rollback end-exec
 
-           exec cics return end-exec.
+           perform audit-return.
            .
 
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
+           exec cics return end-exec.
+
       ***--------------------------------------------------------------*
       ***  $Workfile:   vsmpaym.cbl  $ end
       ***--------------------------------------------------------------*
