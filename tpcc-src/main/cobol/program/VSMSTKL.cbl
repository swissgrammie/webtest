@@ -3,7 +3,7 @@
        program-id. vsmstkl.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -68,6 +68,21 @@ LJ    * SYSOUT IS OUTERR.
 
        01  dist-per-ware                     pic 99 value 10.
 
+      *> loop bounds for the warehouse-wide rollup.
+      *> ws-d-from/ws-d-to are a single district, or the full 1 thru
+      *> dist-per-ware range when did = 0.
+       01  ws-d-from                         pic s9(9) comp.
+       01  ws-d-to                           pic s9(9) comp.
+       01  ws-total-stockcount               pic s9(9) comp.
+       01  ws-d-stockcount                   pic s9(9) comp.
+
+      *> configurable order-lookback window
+       01  ws-lookback                       pic s9(9) comp.
+
+      *> STOCKLOG is an append-only ESDS, same RBA
+      *> pattern as the DELVLOG write in VSMDELV
+       01  log-rba                           pic s9(9) comp.
+
        01 filler.
            03  stock-tab occurs 0 to 300 depending on stock-ind
                    indexed by n.
@@ -77,6 +92,7 @@ LJ    * SYSOUT IS OUTERR.
        copy cicserrd.
 
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
@@ -89,9 +105,63 @@ LJ    * SYSOUT IS OUTERR.
        main-para.
            move "YYYY-MM-DD-HH.MM.SS" to datetime
 
+           accept currentdate from date yyyymmdd
+           accept currenttime from time
+           move cdyyyy to dtyear
+           move cdmm  to dtmonth
+           move cddd  to dtday
+           move cthh  to dthour
+           move ctmn  to dtmin
+           move ctss  to dtsec
+
            move wid to w-id
-           move did to d-id
+           move w-id to d-w-id
+
+      *> use the caller's configured lookback window;
+      *> fall back to the original hardcoded 20 for any caller that
+      *> doesn't set one
+           if lookback = 0
+               move 20 to ws-lookback
+           else
+               move lookback to ws-lookback
+           end-if
+
+      *> did = 0 means every district in the warehouse,
+      *> the same 10-district sweep SQLDELV/VSMDELV already do for
+      *> Delivery
+           if all-districts
+               move 1 to ws-d-from
+               move dist-per-ware to ws-d-to
+           else
+               move did to ws-d-from
+               move did to ws-d-to
+           end-if
+
+           move 0 to ws-total-stockcount
+           move 0 to lowstockcnt
+           move 'N' to stocktrunc
+
+           perform varying d-id from ws-d-from by 1 until d-id > ws-d-to
+               perform process-one-district
+           end-perform
+
+           exec cics
+               syncpoint
+               resp(response)
+           end-exec
+
+           if response not = dfhresp(NORMAL)
+               perform CICSError
+           end-if
+
+           move ws-total-stockcount to stockcount
+
+           move 0 to result-code
 
+           perform audit-return.
+
+       process-one-district.
+           move d-id to did
            move w-id to d-w-id
 
            if tpc-trace-reqd
@@ -126,12 +196,17 @@ LJ    * SYSOUT IS OUTERR.
 
            move d-next-o-id to o-id
 
-           move 0 to stockcount
+           move 0 to ws-d-stockcount
+      *> reset the dedup table once per district (this
+      *> used to be reset on every order-line seen, which meant the
+      *> "already counted?" search below was always searching an
+      *> empty table); it now accumulates for the whole district scan
+           move 0 to stock-ind
 
            move w-id to ol-w-id
            move d-id to ol-d-id
            move o-id to ol-o-id
-           subtract 20 from ol-o-id
+           subtract ws-lookback from ol-o-id
 
            if tpc-trace-reqd
                set trace-vsmstkl to true
@@ -243,8 +318,6 @@ LJ    * SYSOUT IS OUTERR.
                            perform CICSError
                        end-if
 
-                       move 0 to stock-ind
-
                        if s-quantity < threshold
                            set n to 1
                            move 0 to i
@@ -254,29 +327,71 @@ LJ    * SYSOUT IS OUTERR.
                            end-search
 
                            if i = 0
-                               add 1 to stockcount
+                               add 1 to ws-d-stockcount
                                add 1 to stock-ind
                                move s-i-id to t-s-i-id(stock-ind)
+      *> the actual low-stock item ids, not just a count
+                               if lowstockcnt < 300
+                                   add 1 to lowstockcnt
+                                   move d-id to lsdid (lowstockcnt)
+                                   move s-i-id to lsiid (lowstockcnt)
+                               else
+                                   move 'Y' to stocktrunc
+                               end-if
                            end-if
                        end-if
-                       move 0 to stock-ind
                    end-if
                end-if
 
            end-perform
 
+           if tpc-trace-reqd
+               set trace-vsmstkl to true
+               move x'05' to tpc-trace-call-seq
+               set trace-before-call to true
+               set trace-vsm-stop-br to true
+               move 'Ol' to tpc-trace-info(1:2)
+               move 6 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
            exec cics
-               syncpoint
+               endbr file('ORDLINE')
                resp(response)
            end-exec
+           if tpc-trace-reqd
+               set trace-vsmstkl to true
+               move x'05' to tpc-trace-call-seq
+               set trace-after-call to true
+               move low-values to tpc-trace-data
+               move 0 to tpc-trace-data-length
+               call 'TPCTRACE' using tpc-trace-data-block
+           end-if
 
            if response not = dfhresp(NORMAL)
                perform CICSError
            end-if
 
-           move 0 to result-code
+           add ws-d-stockcount to ws-total-stockcount
+           move d-id to dcdid (d-id)
+           move ws-d-stockcount to dccount (d-id)
+
+      *> keep a history of this check's result for
+      *> trending, same idiom as the DELVLOG audit trail
+           move w-id to sl-w-id
+           move d-id to sl-d-id
+           move threshold to sl-threshold
+           move ws-d-stockcount to sl-stockcount
+           move datetime to sl-entry-d
+           exec cics
+               write file('STOCKLOG') from(s-log-record)
+               ridfld(log-rba) rba
+               resp(response)
+           end-exec
 
-           exec cics return end-exec.
+           if response not = dfhresp(NORMAL)
+               perform CICSError
+           end-if
+           .
 
 
        CICSError section.
@@ -285,8 +400,23 @@ LJ    * SYSOUT IS OUTERR.
 
            exec cics syncpoint rollback end-exec
 
-           exec cics return end-exec.
+           perform audit-return.
            .
+
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
+           exec cics return end-exec.
       ***--------------------------------------------------------------*
       ***  $Workfile:   vsmstkl.cbl  $ end
       ***--------------------------------------------------------------*
