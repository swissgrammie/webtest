@@ -3,7 +3,7 @@
        program-id. vsmnord.
 
        author.    Heirloom Computing Inc.
-       
+
       ******************************************************************
       *        Copyright (C) 2010-2018 Heirloom Computing Inc.         *
       *                                                                *
@@ -64,16 +64,18 @@ LJ    * SYSOUT IS OUTERR.
        01  i                                 pic s9(9) comp.
        01  ntotal                            pic 99999V99 comp-3.
        01  ws-line-item                      pic s9(9) comp.
+       01  ws-line-item-disp                 pic Z9.
        01  ws-olno                           pic s9(9) comp.
 
        copy cicserrd.
-      
+
        copy tpctdata.
+       copy cpyaudt.
 
        LINKAGE SECTION.
 
        01 DFHCOMMAREA.
-      
+
        copy cpynord.
 
        PROCEDURE DIVISION.
@@ -175,6 +177,12 @@ MWW   *        update
                perform CICSError
            end-if
 
+      *> a real hold flag collections can set, checked
+      *> before New Order does any other work for this customer
+           if c-credit-hold = 'Y'
+               perform invalidcredit
+           end-if
+
            move c-last to clast
            move c-credit to ccredit
            move c-discount to cdiscount
@@ -250,7 +258,8 @@ MWW   *        update
            move o-id to oid
 
            move 1 to o-all-local
-           perform varying o-ol-cnt from 1 by 1 until o-ol-cnt = 16
+      *    *> raised from 16 (15 lines) to 31 (30 lines)
+           perform varying o-ol-cnt from 1 by 1 until o-ol-cnt = 31
                    or (supware(o-ol-cnt) = 0 or itemid(o-ol-cnt) = 0
                        or qty(o-ol-cnt) = 0)
                move supware(o-ol-cnt) to ol-supply-w-id
@@ -266,6 +275,9 @@ MWW   *        update
            move c-id to o-c-id
            move datetime to o-entry-d
            move 0 to o-carrier-id
+      *    *> record entering terminal/operator
+           move EIBTRMID to o-entered-by
+           move o-entered-by to oenteredby
 
            if tpc-trace-reqd
                set trace-vsmnord to true
@@ -441,10 +453,14 @@ MWW   *        update
                    move 'G' to bg(ws-line-item)
                end-if
 
+      *        *> flag the spec-mandated wraparound
+      *        *> replenishment as a backorder on this line
                if s-quantity > ol-quantity
                    compute s-quantity = s-quantity - ol-quantity
+                   move 'N' to backorder(ws-line-item)
                else
                    compute s-quantity = s-quantity - ol-quantity + 91;
+                   move 'Y' to backorder(ws-line-item)
                end-if
 
                if tpc-trace-reqd
@@ -483,6 +499,11 @@ MWW   *        update
                add ol-amount to ntotal
                move ntotal to total
 
+      *        *> itemized tax for this line
+               compute linetax(ws-line-item) rounded =
+                   ol-quantity * i-price
+                   * (w-tax + d-tax) * (1 - c-discount)
+
                move olno (ws-line-item) to ws-olno
                move ws-olno to ol-number
 
@@ -538,7 +559,7 @@ MWW   *        update
 
            move -1 to result-code
 
-           exec cics return end-exec.
+           perform audit-return.
 
        invaliditem.
       *    ROLLBACK
@@ -551,11 +572,35 @@ MWW   *        update
            if response not = dfhresp(NORMAL)
                perform CICSError
            end-if
-           move "Item number is not valid" to msg
+      *    *> name the offending line, not just "invalid"
+           move ws-line-item to invaliditemline
+           move ws-line-item to ws-line-item-disp
+           string
+               "Item number is not valid on line " delimited size
+               ws-line-item-disp delimited size
+           into msg
 
            move 1 to result-code
 
-           exec cics return end-exec.
+           perform audit-return.
+
+       invalidcredit.
+      *    ROLLBACK
+           exec cics
+               syncpoint
+               rollback
+               resp(response)
+           end-exec
+
+           if response not = dfhresp(NORMAL)
+               perform CICSError
+           end-if
+
+           move "Customer account is on credit hold" to msg
+
+           move 2 to result-code
+
+           perform audit-return.
 
        CICSError section.
 
@@ -567,9 +612,24 @@ gg         move err to msg
 gg         move spaces to err
            exec cics syncpoint rollback end-exec
 
-           exec cics return end-exec.
+           perform audit-return.
        h    .
 
+      *> durable record of this call's outcome, same
+      *> "CALL a subprogram that writeq's a TD queue" idiom TPCTRACE
+      *> already uses for trace entries.
+       audit-return.
+           move ws-program-name to tpc-audit-program
+           move wid to tpc-audit-w-id
+           move did to tpc-audit-d-id
+           move result-code to tpc-audit-result-code
+           move err to tpc-audit-err
+           move msg to tpc-audit-msg
+           move datetime to tpc-audit-entry-d
+           call 'TPCCAUDT' using tpc-audit-data-block
+
+           exec cics return end-exec.
+
       ***--------------------------------------------------------------*
       ***  $Workfile:   vsmnord.cbl  $ end
       ***--------------------------------------------------------------*
